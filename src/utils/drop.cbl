@@ -0,0 +1,101 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    drop.cbl           ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_DROP IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Permanently removes a named database file, the same        ***
+      *** CBL_DELETE_FILE call REYDB_SWAP_STAGE already makes when   ***
+      *** it clears the way for a rebuilt file - here it is the      ***
+      *** whole point rather than a step before a rename.            ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Result of the CALL to REYDB_UNCATALOG - the drop has
+      *** already happened by the time this runs, so it is not
+      *** inspected afterward.
+       77 WS-REYDB-RESULT-CATALOG PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** Name of the database file to drop. Blank defaults to
+      *** "reymon.db", matching every other REYDB program.
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME EQUAL SPACE
+              MOVE "reymon.db" TO WS-REYDB-TARGET-NAME
+           ELSE
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-TARGET-NAME
+           END-IF.
+
+      *** Database-wide gate, same as REYDB_ADD/REYDB_REMOVE, so a
+      *** drop cannot land while another call is still mid-flight
+      *** against this same file.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           CALL "CBL_DELETE_FILE" USING WS-REYDB-TARGET-NAME
+               RETURNING WS-REYDB-DELETE-RC
+           END-CALL.
+
+           IF WS-REYDB-DELETE-RC EQUAL ZERO
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              CALL "REYDB_UNCATALOG" USING WS-REYDB-TARGET-NAME
+                  RETURNING WS-REYDB-RESULT-CATALOG
+              END-CALL
+           ELSE
+              MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+           END-IF.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
