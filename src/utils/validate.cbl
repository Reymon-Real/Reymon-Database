@@ -0,0 +1,126 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    validate.cbl       ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_VALIDATE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Sequentially reads every record in FC-REYDB and checks the  ***
+      *** returned WS-REYDB-FILE-STATUS after each read. Any non-"00" ***
+      *** status is written to validate.rpt along with the key it     ***
+      *** was read under, so a pre-close health check is a report     ***
+      *** instead of waiting for a job to trip over a bad status.     ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-validate.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-validate.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-validate.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+
+       77 LS-REYDB-ERROR-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-RECORD-COUNT
+                                    LS-REYDB-ERROR-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE ZERO TO WS-REYDB-RECORD-COUNT WS-VALIDATE-ERROR-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-REYDB.
+           OPEN OUTPUT FC-VALIDATE.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   ADD 1 TO WS-REYDB-RECORD-COUNT
+
+                   IF WS-REYDB-FILE-STATUS NOT EQUAL "00"
+                      ADD 1 TO WS-VALIDATE-ERROR-COUNT
+                      MOVE FS-REYDB-KEY        TO FS-VALIDATE-KEY
+                      MOVE WS-REYDB-FILE-STATUS TO FS-VALIDATE-STATUS
+                      MOVE "UNEXPECTED FILE STATUS ON READ"
+                        TO FS-VALIDATE-REASON
+                      WRITE FS-VALIDATE-RECORD
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+           CLOSE FC-VALIDATE.
+
+           MOVE WS-VALIDATE-ERROR-COUNT TO LS-REYDB-ERROR-COUNT.
+           MOVE WS-REYDB-RECORD-COUNT   TO LS-REYDB-RECORD-COUNT.
+
+           IF WS-VALIDATE-ERROR-COUNT EQUAL ZERO
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+           ELSE
+              MOVE WS-REYDB-VALIDATION-FAIL TO LS-REYDB-RESULT
+           END-IF.
+
+           GOBACK.
+      ******************************************************************
