@@ -0,0 +1,315 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    xlookup.cbl        ***
+      *** Date:    August 11 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_XLOOKUP IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 11 from 2026.
+       DATE-COMPILED. August 11 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Cross-database referential lookup. Reads LS-REYDB-KEY out  ***
+      *** of the local database, treats a slice of its content area ***
+      *** (LS-REYDB-FOREIGN-OFFSET/-LENGTH, the same offset/length   ***
+      *** shape REYDB_EXPORT_CSV's layout table already uses) as a   ***
+      *** key into a second, independently-named database, and      ***
+      *** returns that foreign row's buffer. Lets a caller confirm a ***
+      *** reference actually resolves - an order row's customer key  ***
+      *** really exists in the customer database - without doing    ***
+      *** two separate CALLs and carrying the extracted key between  ***
+      *** them by hand.                                              ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-xref.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-xref.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+       COPY "data/working/reydb-xref.cpy".
+
+      *** Result of the CALL to REYDB_DECRYPT/REYDB_DECOMPRESS against
+      *** the local row's content.
+       77 WS-XLOOKUP-RESULT-CIPHER   PIC 9(18) VALUE ZERO.
+       77 WS-XLOOKUP-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Result of the same two CALLs against the foreign row's
+      *** content, kept separate from the pair above so neither call
+      *** overwrites the other's outcome before both are checked.
+       77 WS-XLOOKUP-XREF-RESULT-CIPHER   PIC 9(18) VALUE ZERO.
+       77 WS-XLOOKUP-XREF-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_ENQUEUE/REYDB_DEQUEUE against
+      *** the foreign database, kept separate from WS-REYDB-RESULT-
+      *** LOCK (the local database's lock) so neither CALL's outcome
+      *** overwrites the other's before both are checked.
+       77 WS-XLOOKUP-XREF-RESULT-LOCK     PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-IS-COMPRESSED/FS-REYDB-XREF-IS-COMPRESSED
+      *** before the matching REYDB_DECOMPRESS CALL, so each only
+      *** looks for the marker on a row that was actually compressed.
+       77 WS-XLOOKUP-COMPRESS-FLAG      PIC X(01) VALUE SPACE.
+       77 WS-XLOOKUP-XREF-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb.cpy".
+
+      *** Where in the local row's content area the foreign key lives.
+      *** Zero length is rejected as a validation failure - there is
+      *** no field to read a key out of.
+       77 LS-REYDB-FOREIGN-OFFSET       PIC 9(04) COMP-5 VALUE ZERO.
+       77 LS-REYDB-FOREIGN-LENGTH       PIC 9(04) COMP-5 VALUE ZERO.
+
+      *** Database the extracted key is looked up in. Blank falls
+      *** back to "reymon.db", same convention as LS-REYDB-DATABASE-
+      *** NAME above.
+       77 LS-REYDB-FOREIGN-DATABASE-NAME PIC X(64) VALUE SPACE.
+
+      *** The key extracted from the local row, and the foreign row
+      *** it resolved to - both handed back to the caller whether the
+      *** lookup succeeded or not, so a failed lookup still shows
+      *** which key it failed on.
+       77 LS-REYDB-FOREIGN-KEY          PIC X(18) VALUE SPACE.
+       77 LS-REYDB-FOREIGN-BUFFER       PIC X(512) VALUE SPACE.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-RECORD
+                                    LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-FOREIGN-OFFSET
+                                    LS-REYDB-FOREIGN-LENGTH
+                                    LS-REYDB-FOREIGN-DATABASE-NAME
+                                    LS-REYDB-FOREIGN-KEY
+                                    LS-REYDB-FOREIGN-BUFFER
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+           MOVE SPACE TO LS-REYDB-FOREIGN-KEY.
+           MOVE SPACE TO LS-REYDB-FOREIGN-BUFFER.
+
+           IF LS-REYDB-FOREIGN-LENGTH EQUAL ZERO
+              MOVE WS-REYDB-VALIDATION-FAIL TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+      *** Caller may point at a different local database.
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME
+           END-IF.
+
+           MOVE LS-REYDB-FOREIGN-DATABASE-NAME
+             TO WS-REYDB-XREF-DATABASE-NAME.
+
+           IF WS-REYDB-XREF-DATABASE-NAME EQUAL SPACE
+              MOVE "reymon.db" TO WS-REYDB-XREF-DATABASE-NAME
+           END-IF.
+
+      *** Held for the whole two-database lookup, not just one side
+      *** of it - a sweep like REYDB_SORT or REYDB_REBUILD swapping
+      *** either file out mid-lookup would otherwise go unnoticed.
+      *** Acquired local-then-foreign and released foreign-then-
+      *** local, so any future caller that needs both locks at once
+      *** has one fixed order to follow and cannot deadlock against
+      *** itself.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           CALL "REYDB_ENQUEUE_XREF"
+               USING LS-REYDB-FOREIGN-DATABASE-NAME
+               RETURNING WS-XLOOKUP-XREF-RESULT-LOCK
+           END-CALL.
+
+           IF WS-XLOOKUP-XREF-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-XLOOKUP-XREF-RESULT-LOCK TO LS-REYDB-RESULT
+              CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+                  RETURNING WS-REYDB-RESULT-LOCK
+              END-CALL
+              GOBACK
+           END-IF.
+
+           PERFORM 1000-READ-LOCAL THRU 1000-READ-LOCAL-EXIT.
+
+           IF LS-REYDB-RESULT EQUAL WS-REYDB-SUCCESS
+              PERFORM 2000-READ-FOREIGN THRU 2000-READ-FOREIGN-EXIT
+           END-IF.
+
+           CALL "REYDB_DEQUEUE_XREF"
+               USING LS-REYDB-FOREIGN-DATABASE-NAME
+               RETURNING WS-XLOOKUP-XREF-RESULT-LOCK
+           END-CALL.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Reads the local row and extracts LS-REYDB-FOREIGN-KEY from ***
+      *** its content area. Leaves LS-REYDB-RESULT set to the code   ***
+      *** the caller should see if this is as far as the lookup gets.***
+      ******************************************************************
+       1000-READ-LOCAL.
+
+           OPEN INPUT FC-REYDB.
+
+           MOVE LS-REYDB-KEY TO FS-REYDB-KEY.
+
+           READ FC-REYDB KEY IS FS-REYDB-KEY
+
+           INVALID KEY
+
+               EVALUATE WS-REYDB-FILE-STATUS
+                   WHEN "23"
+                       MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+               END-EVALUATE
+
+           NOT INVALID KEY
+
+               IF FS-REYDB-IS-DELETED
+                  MOVE WS-REYDB-SOFT-DELETED TO LS-REYDB-RESULT
+               ELSE
+                  IF FS-REYDB-IS-COMPRESSED
+                     MOVE 'Y' TO WS-XLOOKUP-COMPRESS-FLAG
+                  ELSE
+                     MOVE 'N' TO WS-XLOOKUP-COMPRESS-FLAG
+                  END-IF
+
+                  CALL "REYDB_DECRYPT" USING FS-REYDB-CONTENT
+                      RETURNING WS-XLOOKUP-RESULT-CIPHER
+                  END-CALL
+
+                  CALL "REYDB_DECOMPRESS" USING
+                      FS-REYDB-CONTENT WS-XLOOKUP-COMPRESS-FLAG
+                      RETURNING WS-XLOOKUP-RESULT-COMPRESS
+                  END-CALL
+
+                  MOVE SPACE TO LS-REYDB-FOREIGN-KEY
+                  MOVE FS-REYDB-CONTENT
+                       (LS-REYDB-FOREIGN-OFFSET :
+                        LS-REYDB-FOREIGN-LENGTH)
+                    TO LS-REYDB-FOREIGN-KEY
+                       (1 : LS-REYDB-FOREIGN-LENGTH)
+
+                  MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+               END-IF
+
+           END-READ.
+
+           CLOSE FC-REYDB.
+
+       1000-READ-LOCAL-EXIT.
+           EXIT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Looks LS-REYDB-FOREIGN-KEY up in the foreign database and  ***
+      *** returns its buffer. Only reached once the local row itself ***
+      *** was found and active.                                     ***
+      ******************************************************************
+       2000-READ-FOREIGN.
+
+           OPEN INPUT FC-REYDB-XREF.
+
+           MOVE LS-REYDB-FOREIGN-KEY TO FS-REYDB-XREF-KEY.
+
+           READ FC-REYDB-XREF KEY IS FS-REYDB-XREF-KEY
+
+           INVALID KEY
+
+               EVALUATE WS-REYDB-XREF-FILE-STATUS
+                   WHEN "23"
+                       MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+               END-EVALUATE
+
+           NOT INVALID KEY
+
+               IF FS-REYDB-XREF-IS-DELETED
+                  MOVE WS-REYDB-SOFT-DELETED TO LS-REYDB-RESULT
+               ELSE
+                  IF FS-REYDB-XREF-IS-COMPRESSED
+                     MOVE 'Y' TO WS-XLOOKUP-XREF-COMPRESS-FLAG
+                  ELSE
+                     MOVE 'N' TO WS-XLOOKUP-XREF-COMPRESS-FLAG
+                  END-IF
+
+                  CALL "REYDB_DECRYPT" USING FS-REYDB-XREF-CONTENT
+                      RETURNING WS-XLOOKUP-XREF-RESULT-CIPHER
+                  END-CALL
+
+                  CALL "REYDB_DECOMPRESS" USING
+                      FS-REYDB-XREF-CONTENT
+                      WS-XLOOKUP-XREF-COMPRESS-FLAG
+                      RETURNING WS-XLOOKUP-XREF-RESULT-COMPRESS
+                  END-CALL
+
+                  MOVE FS-REYDB-XREF-BUFFER TO LS-REYDB-FOREIGN-BUFFER
+                  MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+               END-IF
+
+           END-READ.
+
+           CLOSE FC-REYDB-XREF.
+
+       2000-READ-FOREIGN-EXIT.
+           EXIT.
+      ******************************************************************
