@@ -0,0 +1,160 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    rebuild.cbl        ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_REBUILD IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Reclaims the free space left behind by heavy REYDB_REMOVE  ***
+      *** activity - unloads the live database to a work file, then  ***
+      *** reloads it into a freshly built, compacted staging file     ***
+      *** that is only swapped in once it is complete.                ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-RECORD-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+              MOVE SPACE TO WS-EXTRACT-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".ext"                 DELIMITED BY SIZE
+                INTO WS-EXTRACT-DATABASE-NAME
+           END-IF.
+
+      *** Held for the whole run, not just the final swap - a CRUD
+      *** call reading or writing mid-rebuild would otherwise see an
+      *** inconsistent view once the file underneath it changes.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           MOVE ZERO TO WS-REYDB-RECORD-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+      *** Phase 1 - unload the live database to a plain work file.
+           OPEN INPUT  FC-REYDB.
+           OPEN OUTPUT FC-EXTRACT.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   MOVE FS-REYDB-KEY    TO FS-EXTRACT-KEY
+                   MOVE FS-REYDB-BUFFER TO FS-EXTRACT-BUFFER
+                   WRITE FS-EXTRACT-RECORD
+                   ADD 1 TO WS-REYDB-RECORD-COUNT
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+           CLOSE FC-EXTRACT.
+
+      *** Phase 2 - reload fresh into a compacted staging file.
+           MOVE 'N' TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-EXTRACT.
+           OPEN OUTPUT FC-STAGE.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-EXTRACT
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   MOVE FS-EXTRACT-KEY    TO FS-STAGE-KEY
+                   MOVE FS-EXTRACT-BUFFER TO FS-STAGE-BUFFER
+                   WRITE FS-STAGE-RECORD
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-EXTRACT.
+           CLOSE FC-STAGE.
+
+      *** Phase 3 - only now swap the compacted file in for the live
+      *** database.
+           CALL "REYDB_SWAP_STAGE" USING WS-REYDB-DATABASE-NAME
+               RETURNING LS-REYDB-RESULT
+           END-CALL.
+
+           MOVE WS-REYDB-RECORD-COUNT TO LS-REYDB-RECORD-COUNT.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
