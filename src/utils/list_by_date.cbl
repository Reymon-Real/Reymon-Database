@@ -0,0 +1,150 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    list_by_date.cbl   ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_LIST_BY_DATE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Seeks FC-REYDB's FS-REYDB-UPDATED-TS alternate key to the  ***
+      *** caller's LS-REYDB-DATE-FROM and walks forward in that      ***
+      *** order, writing one line to activity.rpt for every active  ***
+      *** row until the date runs past LS-REYDB-DATE-TO - a          ***
+      *** date-range slice of REYDB_STATS' whole-file walk, for      ***
+      *** "what changed between these two dates" review, without    ***
+      *** having to sweep rows outside the window.                  ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-activity.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-activity.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-activity.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+
+      *** Inclusive CCYYMMDD window on FS-REYDB-UPDATED-TS. Left as
+      *** SPACE/"99999999" a caller gets every active row, the same
+      *** way REYDB_PURGE's SPACE cutoff means "nothing is too old" -
+      *** here "99999999" means "nothing is too new" since digit
+      *** characters sort higher than SPACE.
+       77 LS-REYDB-DATE-FROM PIC X(08) VALUE SPACE.
+       77 LS-REYDB-DATE-TO   PIC X(08) VALUE ALL "9".
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-DATE-FROM
+                                    LS-REYDB-DATE-TO
+                                    LS-REYDB-RECORD-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE ZERO TO WS-REYDB-RECORD-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-REYDB.
+           OPEN OUTPUT FC-ACTIVITY.
+
+      *** Seek the alternate key straight to the caller's date-from
+      *** instead of starting at the top of the file in primary-key
+      *** order.
+           MOVE SPACE            TO FS-REYDB-UPDATED-TS.
+           MOVE LS-REYDB-DATE-FROM TO FS-REYDB-UPDATED-TS (1:8).
+
+           START FC-REYDB KEY IS NOT LESS THAN FS-REYDB-UPDATED-TS
+               INVALID KEY
+                   MOVE 'S' TO WS-REYDB-EOF
+                   MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+               NOT INVALID KEY
+                   MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+           END-START.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+      *** Rows are visited in updated-ts order now, so the first one
+      *** past the caller's date-to ends the walk outright rather
+      *** than just being skipped.
+               NOT AT END
+                   IF FS-REYDB-UPDATED-TS (1:8) GREATER THAN
+                      LS-REYDB-DATE-TO
+                      MOVE 'S' TO WS-REYDB-EOF
+                   ELSE
+                      IF NOT FS-REYDB-IS-DELETED
+                         MOVE FS-REYDB-KEY TO FS-ACTIVITY-KEY
+                         MOVE FS-REYDB-CREATED-TS
+                           TO FS-ACTIVITY-CREATED-TS
+                         MOVE FS-REYDB-UPDATED-TS
+                           TO FS-ACTIVITY-UPDATED-TS
+                         WRITE FS-ACTIVITY-RECORD
+                         ADD 1 TO WS-REYDB-RECORD-COUNT
+                      END-IF
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+           CLOSE FC-ACTIVITY.
+
+           MOVE WS-REYDB-RECORD-COUNT TO LS-REYDB-RECORD-COUNT.
+           MOVE WS-REYDB-SUCCESS      TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
