@@ -0,0 +1,190 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    compress.cbl       ***
+      *** Date:    August 11 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_COMPRESS IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 11 from 2026.
+       DATE-COMPILED. August 11 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Collapses a trailing run of SPACE bytes in                ***
+      *** LS-REYDB-COMPRESS-CONTENT down to a single marker byte -   ***
+      *** most rows carry far fewer than REYDB-CONTENT-LEN bytes of  ***
+      *** real data and are blank-padded out to the full width, so   ***
+      *** this is where the waste actually is. REYDB_ADD/            ***
+      *** REYDB_REWRITE/REYDB_UPDATE call this just before           ***
+      *** REYDB_ENCRYPT on the way in, since the marker only means   ***
+      *** anything against plaintext; the secondary entry,           ***
+      *** REYDB_DECOMPRESS, undoes it and is called just after       ***
+      *** REYDB_DECRYPT by everything that hands content back out -  ***
+      *** REYDB_READ, REYDB_SEARCH, REYDB_LIST, REYDB_RANGE,         ***
+      *** REYDB_FIND_TEXT and REYDB_EXPORT_CSV.                      ***
+      ***                                                            ***
+      *** The marker is byte X"01" (SOH). Whether a row actually got ***
+      *** compressed is reported back through                        ***
+      *** LS-REYDB-COMPRESS-FLAG ('Y'/'N') rather than by scanning    ***
+      *** for the marker again - ordinary business content can       ***
+      *** legitimately contain a X"01" byte of its own, so the       ***
+      *** marker alone cannot tell a compressed row from one that    ***
+      *** never was. The caller carries that flag on disk (see       ***
+      *** FS-REYDB-IS-COMPRESSED in file/section/reydb.cpy) and      ***
+      *** feeds it back in on the REYDB_DECOMPRESS entry, which      ***
+      *** only looks for the marker when told the row was actually   ***
+      *** compressed.                                                ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+
+      *** Reserved byte meaning "everything from here to the end of
+      *** the content area was originally SPACE" - REYDB_DECOMPRESS
+      *** below looks for the first occurrence of this exact byte.
+       77 WS-COMPRESS-MARKER PIC X(01) VALUE X"01".
+
+      *** A trailing run shorter than this is not worth collapsing -
+      *** one marker byte would not save anything over 1 or 2 spaces.
+       77 WS-COMPRESS-MIN-RUN PIC 9(04) COMP-5 VALUE 3.
+
+       77 WS-COMPRESS-IDX        PIC 9(04) COMP-5 VALUE ZERO.
+       77 WS-COMPRESS-TRAIL-POS  PIC 9(04) COMP-5 VALUE ZERO.
+       77 WS-COMPRESS-TRAIL-LEN  PIC 9(04) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** Content area of one row, mutated in place - always the
+      *** REYDB-CONTENT-LEN width every caller already uses.
+       77 LS-REYDB-COMPRESS-CONTENT PIC X(479) VALUE SPACE.
+
+      *** On REYDB_COMPRESS, returned 'Y' when a trailing run got
+      *** collapsed - the caller persists this on FS-REYDB-DELETE-FLAG
+      *** (FS-REYDB-IS-COMPRESSED) alongside the row. On
+      *** REYDB_DECOMPRESS, passed back in from that same flag so the
+      *** marker is only ever stripped from a row that was actually
+      *** compressed.
+       77 LS-REYDB-COMPRESS-FLAG    PIC X(01) VALUE SPACE.
+       77 LS-REYDB-RESULT           PIC 9(18)  VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+      *** Primary entry point - compresses                          ***
+      *** LS-REYDB-COMPRESS-CONTENT.                                 ***
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-COMPRESS-CONTENT
+                                    LS-REYDB-COMPRESS-FLAG
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           PERFORM 1000-COMPRESS-CONTENT
+              THRU 1000-COMPRESS-CONTENT-EXIT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - decompresses                      ***
+      *** LS-REYDB-COMPRESS-CONTENT.                                 ***
+      ******************************************************************
+       ENTRY "REYDB_DECOMPRESS" USING LS-REYDB-COMPRESS-CONTENT
+                                      LS-REYDB-COMPRESS-FLAG.
+
+           PERFORM 2000-DECOMPRESS-CONTENT
+              THRU 2000-DECOMPRESS-CONTENT-EXIT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Finds the trailing run of SPACE bytes and, when it is      ***
+      *** long enough to be worth it, replaces its first byte with   ***
+      *** WS-COMPRESS-MARKER - the rest of the run is left as        ***
+      *** SPACE, which REYDB_DECOMPRESS also treats as don't-care    ***
+      *** filler. LS-REYDB-COMPRESS-FLAG tells the caller whether     ***
+      *** that happened, so it knows to flag the row as compressed   ***
+      *** on disk.                                                   ***
+      ******************************************************************
+       1000-COMPRESS-CONTENT.
+
+           MOVE 'N' TO LS-REYDB-COMPRESS-FLAG.
+
+           MOVE 479 TO WS-COMPRESS-TRAIL-POS.
+
+           PERFORM UNTIL WS-COMPRESS-TRAIL-POS EQUAL ZERO
+                    OR LS-REYDB-COMPRESS-CONTENT
+                       (WS-COMPRESS-TRAIL-POS:1) NOT EQUAL SPACE
+               SUBTRACT 1 FROM WS-COMPRESS-TRAIL-POS
+           END-PERFORM.
+
+           COMPUTE WS-COMPRESS-TRAIL-LEN =
+               479 - WS-COMPRESS-TRAIL-POS.
+
+           IF WS-COMPRESS-TRAIL-LEN >= WS-COMPRESS-MIN-RUN
+              ADD 1 TO WS-COMPRESS-TRAIL-POS
+              MOVE WS-COMPRESS-MARKER TO
+                  LS-REYDB-COMPRESS-CONTENT (WS-COMPRESS-TRAIL-POS:1)
+              MOVE 'Y' TO LS-REYDB-COMPRESS-FLAG
+           END-IF.
+
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+       1000-COMPRESS-CONTENT-EXIT.
+           EXIT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Looks for the marker byte and, if the caller's flag says   ***
+      *** this row was actually compressed, restores everything from ***
+      *** there to the end of the content area back to SPACE. A row  ***
+      *** reported as not compressed is returned exactly as it came  ***
+      *** in - its content is never scanned, so a genuine X"01" byte ***
+      *** in uncompressed data can never be mistaken for the marker. ***
+      ******************************************************************
+       2000-DECOMPRESS-CONTENT.
+
+           IF LS-REYDB-COMPRESS-FLAG EQUAL 'Y'
+
+              MOVE 1 TO WS-COMPRESS-IDX
+
+              PERFORM UNTIL WS-COMPRESS-IDX > 479
+                       OR LS-REYDB-COMPRESS-CONTENT (WS-COMPRESS-IDX:1)
+                          EQUAL WS-COMPRESS-MARKER
+                  ADD 1 TO WS-COMPRESS-IDX
+              END-PERFORM
+
+              IF WS-COMPRESS-IDX <= 479
+                 MOVE SPACE TO LS-REYDB-COMPRESS-CONTENT
+                     (WS-COMPRESS-IDX:480 - WS-COMPRESS-IDX)
+              END-IF
+
+           END-IF.
+
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+       2000-DECOMPRESS-CONTENT-EXIT.
+           EXIT.
+      ******************************************************************
