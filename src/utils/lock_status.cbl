@@ -0,0 +1,132 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    lock_status.cbl    ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_LOCK_STATUS IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Reports whether the database-wide lock (the single        ***
+      *** sentinel row in control.dat REYDB_ENQUEUE/REYDB_DEQUEUE    ***
+      *** hold) is currently taken, without blocking and without     ***
+      *** leaving the lock held afterwards. Does this by attempting  ***
+      *** the same READ WITH LOCK REYDB_ENQUEUE uses - FILE STATUS   ***
+      *** "9D" means someone else already has it, anything else     ***
+      *** means it was free, so the UNLOCK right after hands it     ***
+      *** back exactly as found.                                    ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb-control.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb-control.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+       77 LS-REYDB-LOCK-STATUS   PIC X(01) VALUE 'N'.
+          88 LS-REYDB-IS-LOCKED       VALUE 'Y'.
+          88 LS-REYDB-IS-NOT-LOCKED   VALUE 'N'.
+       77 LS-REYDB-LOCK-HOLDER   PIC X(08) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-LOCK-STATUS
+                                    LS-REYDB-LOCK-HOLDER
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           MOVE 'N'   TO LS-REYDB-LOCK-STATUS.
+           MOVE SPACE TO LS-REYDB-LOCK-HOLDER.
+
+      *** Caller may point at a different named database - same
+      *** derivation REYDB_ENQUEUE itself uses, so an inquiry against
+      *** a named database checks that database's own lock file
+      *** instead of always reporting against the default one.
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+              MOVE SPACE TO WS-CONTROL-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".ctl"                 DELIMITED BY SIZE
+                INTO WS-CONTROL-DATABASE-NAME
+           END-IF.
+
+           OPEN I-O FC-CONTROL.
+
+      *** Nobody has ever locked this database - control.dat does not
+      *** exist yet, so it cannot be locked right now either.
+           IF WS-CONTROL-FILE-STATUS EQUAL "35"
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           MOVE WS-CONTROL-SENTINEL TO FS-CONTROL-KEY.
+
+           READ FC-CONTROL WITH LOCK KEY IS FS-CONTROL-KEY
+
+           INVALID KEY
+
+               EVALUATE WS-CONTROL-FILE-STATUS
+                   WHEN "9D"
+                       SET LS-REYDB-IS-LOCKED TO TRUE
+                       MOVE WS-REYDB-SUCCESS  TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-FAILURE  TO LS-REYDB-RESULT
+               END-EVALUATE
+
+           NOT INVALID KEY
+
+      *** Nobody was holding it - hand it straight back so this
+      *** inquiry does not itself become the lock.
+               SET LS-REYDB-IS-NOT-LOCKED TO TRUE
+               MOVE FS-CONTROL-HOLDER     TO LS-REYDB-LOCK-HOLDER
+               MOVE WS-REYDB-SUCCESS      TO LS-REYDB-RESULT
+
+               UNLOCK FC-CONTROL
+
+           END-READ.
+
+           CLOSE FC-CONTROL.
+
+           GOBACK.
+      ******************************************************************
