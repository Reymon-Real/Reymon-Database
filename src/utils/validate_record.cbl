@@ -0,0 +1,77 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    validate_record.cbl ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_VALIDATE_RECORD IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Field-level validation hook, called by REYDB_ADD and       ***
+      *** REYDB_REWRITE before they ever touch FC-REYDB, so a bad    ***
+      *** record never makes it to disk in the first place. Kept as  ***
+      *** its own subprogram (the same way REYDB_AUDIT is shared by  ***
+      *** ADD/REWRITE/REMOVE) so a new field rule only has to be     ***
+      *** added in one place.                                        ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-RECORD
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           EVALUATE TRUE
+
+      *** A blank or all-zero key is never a real record - it is
+      *** almost always a caller that forgot to set LS-REYDB-KEY.
+               WHEN LS-REYDB-KEY EQUAL SPACE
+                 OR LS-REYDB-KEY EQUAL ZERO
+                   MOVE WS-REYDB-VALIDATION-FAIL TO LS-REYDB-RESULT
+
+      *** The content area (everything past the reserved delete-flag
+      *** and timestamp header - see file/section/reydb.cpy) left
+      *** entirely blank means the caller never set a payload either.
+               WHEN LS-REYDB-BUFFER (34:479) EQUAL SPACE
+                   MOVE WS-REYDB-VALIDATION-FAIL TO LS-REYDB-RESULT
+
+               WHEN OTHER
+                   MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           END-EVALUATE.
+
+           GOBACK.
+      ******************************************************************
