@@ -0,0 +1,169 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    list.cbl           ***
+      *** Date:    August 09 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_LIST IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 09 from 2026.
+       DATE-COMPILED. August 09 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+
+      *** Result of the CALL to REYDB_DECRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECOMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-IS-COMPRESSED before REYDB_DECOMPRESS
+      *** runs, so it only looks for the marker on a row that was
+      *** actually compressed.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** Key to resume from. On the first call pass the lowest key
+      *** the caller wants to see and LS-REYDB-RESUME 'N'. To fetch
+      *** the next page, pass back LS-REYDB-LAST-KEY from the prior
+      *** call and set LS-REYDB-RESUME to 'Y' so the same row is not
+      *** returned twice.
+       77 LS-REYDB-START-KEY     PIC X(18).
+       77 LS-REYDB-RESUME        PIC X      VALUE 'N'.
+       77 LS-REYDB-PAGE-SIZE     PIC 9(04) COMP-5.
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+
+       01 LS-REYDB-PAGE.
+          02 LS-REYDB-PAGE-COUNT PIC 9(04) COMP-5.
+          02 LS-REYDB-PAGE-ROWS OCCURS 100 TIMES.
+             03 LS-REYDB-ROW-KEY    PIC X(18).
+             03 LS-REYDB-ROW-BUFFER PIC X(512).
+
+       77 LS-REYDB-LAST-KEY PIC X(18) VALUE SPACE.
+       77 LS-REYDB-RESULT   PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-START-KEY
+                                    LS-REYDB-RESUME
+                                    LS-REYDB-PAGE-SIZE
+                                    LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-PAGE
+                                    LS-REYDB-LAST-KEY
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE ZERO TO LS-REYDB-PAGE-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT FC-REYDB. *> Browse only - no updates happen here
+
+           MOVE LS-REYDB-START-KEY TO FS-REYDB-KEY.
+
+           IF LS-REYDB-RESUME EQUAL 'Y'
+              START FC-REYDB KEY IS GREATER THAN FS-REYDB-KEY
+                  INVALID KEY
+                      MOVE 'S' TO WS-REYDB-EOF
+                      MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                  NOT INVALID KEY
+                      MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              END-START
+           ELSE
+              START FC-REYDB KEY IS NOT LESS THAN FS-REYDB-KEY
+                  INVALID KEY
+                      MOVE 'S' TO WS-REYDB-EOF
+                      MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                  NOT INVALID KEY
+                      MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              END-START
+           END-IF.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+                    OR LS-REYDB-PAGE-COUNT >= LS-REYDB-PAGE-SIZE
+                    OR LS-REYDB-PAGE-COUNT >= 100
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+      *** Soft-deleted rows are skipped - they are still on disk
+      *** until REYDB_PURGE reclaims them, but should not surface in
+      *** a browse.
+               NOT AT END
+                   IF NOT FS-REYDB-IS-DELETED
+      *** Undo REYDB_ADD/REYDB_REWRITE's at-rest cipher and padding
+      *** squeeze before the row goes into the page the caller sees.
+                      IF FS-REYDB-IS-COMPRESSED
+                         MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+                      ELSE
+                         MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+                      END-IF
+                      CALL "REYDB_DECRYPT" USING FS-REYDB-CONTENT
+                          RETURNING WS-REYDB-RESULT-CIPHER
+                      END-CALL
+                      CALL "REYDB_DECOMPRESS" USING
+                          FS-REYDB-CONTENT WS-REYDB-COMPRESS-FLAG
+                          RETURNING WS-REYDB-RESULT-COMPRESS
+                      END-CALL
+                      ADD 1 TO LS-REYDB-PAGE-COUNT
+                      MOVE FS-REYDB-KEY
+                        TO LS-REYDB-ROW-KEY (LS-REYDB-PAGE-COUNT)
+                      MOVE FS-REYDB-BUFFER
+                        TO LS-REYDB-ROW-BUFFER (LS-REYDB-PAGE-COUNT)
+                   END-IF
+                   MOVE FS-REYDB-KEY TO LS-REYDB-LAST-KEY
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+
+           GOBACK.
+      ******************************************************************
