@@ -0,0 +1,117 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    audit.cbl          ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_AUDIT IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Appends one row to a named database's own audit trail for  ***
+      *** every successful ADD, REWRITE, UPDATE, or REMOVE call -    ***
+      *** key, operation, timestamp, and before-image where one      ***
+      *** applies. Shared by all four so a downstream reconciliation ***
+      *** can reconstruct what happened to a given key.              ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb-audit.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb-audit.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb-audit.cpy".
+       COPY "data/working/state.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** Key and operation code being recorded. LS-AUDIT-BEFORE is the
+      *** buffer contents before the change - callers that have none
+      *** (REYDB_ADD) pass SPACE.
+       77 LS-AUDIT-KEY        PIC X(18) VALUE SPACE.
+       77 LS-AUDIT-OPERATION  PIC X(08) VALUE SPACE.
+       77 LS-AUDIT-BEFORE     PIC X(512) VALUE SPACE.
+
+      *** Blank falls back to "reymon.db", same convention as
+      *** LS-REYDB-DATABASE-NAME everywhere else - this is the trail
+      *** the row is appended to, not the database's own content.
+       77 LS-AUDIT-DATABASE-NAME PIC X(64) VALUE SPACE.
+
+       77 LS-REYDB-RESULT     PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-AUDIT-KEY
+                                    LS-AUDIT-OPERATION
+                                    LS-AUDIT-BEFORE
+                                    LS-AUDIT-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Caller may point at a different named database - each one
+      *** gets its own trail file.
+           IF LS-AUDIT-DATABASE-NAME NOT EQUAL SPACE
+              MOVE SPACE TO WS-AUDIT-DATABASE-NAME
+              STRING LS-AUDIT-DATABASE-NAME DELIMITED BY SPACE
+                     ".log"                 DELIMITED BY SIZE
+                INTO WS-AUDIT-DATABASE-NAME
+           END-IF.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+           MOVE LS-AUDIT-KEY       TO FS-AUDIT-KEY.
+           MOVE LS-AUDIT-OPERATION TO FS-AUDIT-OPERATION.
+           MOVE WS-AUDIT-DATE      TO FS-AUDIT-TIMESTAMP (1:8).
+           MOVE WS-AUDIT-TIME      TO FS-AUDIT-TIMESTAMP (9:8).
+           MOVE LS-AUDIT-BEFORE    TO FS-AUDIT-BEFORE.
+
+           OPEN EXTEND FC-AUDIT. *> Created on first use, just like a
+                                  *> fresh reymon.db under REYDB_ADD.
+
+           WRITE FS-AUDIT-RECORD.
+
+           IF WS-AUDIT-FILE-STATUS EQUAL "00"
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+           ELSE
+              MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+           END-IF.
+
+           CLOSE FC-AUDIT.
+
+           GOBACK.
+      ******************************************************************
