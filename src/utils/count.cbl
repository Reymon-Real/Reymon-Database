@@ -0,0 +1,107 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    count.cbl          ***
+      *** Date:    August 11 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_COUNT IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 11 from 2026.
+       DATE-COMPILED. August 11 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Sequentially walks FC-REYDB and hands back the number of   ***
+      *** active (not soft-deleted) rows - a lighter-weight call     ***
+      *** than REYDB_STATS for a caller that only wants the row      ***
+      *** count and has no use for stats.rpt, the low/high key, or   ***
+      *** the file-size estimate. REYDB_KEYGEN's sentinel counter    ***
+      *** row is stamped soft-deleted for its whole life, so it is   ***
+      *** skipped the same way any other soft-deleted row is.        ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-RECORD-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE ZERO TO WS-REYDB-RECORD-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT FC-REYDB. *> Read in primary key order
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   IF NOT FS-REYDB-IS-DELETED
+                      ADD 1 TO WS-REYDB-RECORD-COUNT
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+
+           MOVE WS-REYDB-RECORD-COUNT TO LS-REYDB-RECORD-COUNT.
+           MOVE WS-REYDB-SUCCESS      TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
