@@ -0,0 +1,173 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    merge.cbl          ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_MERGE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Folds a branch-office extract into the primary database -  ***
+      *** every key from the extract that does not already exist in  ***
+      *** the primary is written straight through via REYDB_ADD; a   ***
+      *** key present in both is left alone on the primary side and   ***
+      *** logged to collision.rpt instead of being silently          ***
+      *** overwritten.                                                ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb-merge.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb-merge.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-merge.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** LS-REYDB-DATABASE-NAME (from data/linkage/reydb.cpy) is the
+      *** primary database being merged into. LS-REYDB-SECONDARY-NAME
+      *** is the branch extract being folded in.
+       COPY "data/linkage/reydb.cpy".
+
+       77 LS-REYDB-SECONDARY-NAME  PIC X(64) VALUE SPACE.
+       77 LS-REYDB-MERGE-COUNT     PIC 9(09) COMP-5 VALUE ZERO.
+       77 LS-REYDB-COLLISION-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-SECONDARY-NAME
+                                    LS-REYDB-MERGE-COUNT
+                                    LS-REYDB-COLLISION-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           MOVE LS-REYDB-SECONDARY-NAME TO WS-REYDB-SECONDARY-NAME.
+
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE ZERO TO WS-MERGE-COUNT WS-COLLISION-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-REYDB-SECOND.
+           OPEN OUTPUT FC-COLLISION.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB-SECOND NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+      *** A soft-deleted row in the extract stays soft-deleted - it
+      *** is never folded into the primary as a live record.
+                   IF NOT FS-REYDB-SECOND-IS-DELETED
+                      MOVE FS-REYDB-SECOND-KEY TO LS-REYDB-KEY
+
+      *** Read from FS-REYDB-SECOND-IS-COMPRESSED before
+      *** REYDB_DECOMPRESS runs, so it only looks for the marker on a
+      *** row that was actually compressed.
+                      IF FS-REYDB-SECOND-IS-COMPRESSED
+                         MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+                      ELSE
+                         MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+                      END-IF
+
+      *** Undo the extract's own at-rest cipher and padding squeeze -
+      *** REYDB_ADD below expects plaintext, the same way every other
+      *** caller of it does, and re-compresses/re-enciphers on its
+      *** own.
+                      CALL "REYDB_DECRYPT" USING FS-REYDB-SECOND-CONTENT
+                          RETURNING WS-REYDB-RESULT-CIPHER
+                      END-CALL
+
+                      CALL "REYDB_DECOMPRESS" USING
+                          FS-REYDB-SECOND-CONTENT
+                          WS-REYDB-COMPRESS-FLAG
+                          RETURNING WS-REYDB-RESULT-COMPRESS
+                      END-CALL
+
+                      MOVE FS-REYDB-SECOND-BUFFER TO LS-REYDB-BUFFER
+
+      *** Straight through to REYDB_ADD against the primary - a
+      *** duplicate key there is exactly the collision case, not an
+      *** error in this job.
+                      CALL "REYDB_ADD" USING LS-REYDB-RECORD
+                                             LS-REYDB-DATABASE-NAME
+                          RETURNING WS-REYDB-RESULT-ADD
+                      END-CALL
+
+                      IF WS-REYDB-RESULT-ADD
+                         EQUAL WS-REYDB-WRITE-SUCCESS
+                         ADD 1 TO WS-MERGE-COUNT
+                      ELSE
+                         ADD 1 TO WS-COLLISION-COUNT
+                         MOVE FS-REYDB-SECOND-KEY TO FS-COLLISION-KEY
+                         EVALUATE WS-REYDB-RESULT-ADD
+                             WHEN WS-REYDB-DUPLICATE-KEY
+                                 MOVE "KEY EXISTS IN BOTH DATABASES"
+                                   TO FS-COLLISION-REASON
+                             WHEN WS-REYDB-LOCKED
+                                 MOVE "RECORD LOCKED ON PRIMARY"
+                                   TO FS-COLLISION-REASON
+                             WHEN OTHER
+                                 MOVE "WRITE FAILED ON PRIMARY"
+                                   TO FS-COLLISION-REASON
+                         END-EVALUATE
+                         WRITE FS-COLLISION-RECORD
+                      END-IF
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB-SECOND.
+           CLOSE FC-COLLISION.
+
+           MOVE WS-MERGE-COUNT     TO LS-REYDB-MERGE-COUNT.
+           MOVE WS-COLLISION-COUNT TO LS-REYDB-COLLISION-COUNT.
+           MOVE WS-REYDB-SUCCESS   TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
