@@ -0,0 +1,138 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    restore.cbl        ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_RESTORE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Hands a REYDB_BACKUP snapshot back to a named database.     ***
+      *** Copies backup.dat into stage.dat first and only swaps that  ***
+      *** in for the live file once the copy is known-good - the      ***
+      *** same stage/swap discipline REYDB_SORT and REYDB_REBUILD      ***
+      *** already use, so a restore that dies partway through cannot  ***
+      *** leave the live database half-replaced.                      ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-backup.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-backup.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-backup.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-RECORD-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+              MOVE SPACE TO WS-BACKUP-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".bak"                 DELIMITED BY SIZE
+                INTO WS-BACKUP-DATABASE-NAME
+           END-IF.
+
+      *** Held for the whole run, not just the final swap - a CRUD
+      *** call reading or writing mid-restore would otherwise see an
+      *** inconsistent view once the file underneath it changes.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           MOVE ZERO TO WS-REYDB-RECORD-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-BACKUP.
+           OPEN OUTPUT FC-STAGE.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-BACKUP
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   MOVE FS-BACKUP-KEY    TO FS-STAGE-KEY
+                   MOVE FS-BACKUP-BUFFER TO FS-STAGE-BUFFER
+                   WRITE FS-STAGE-RECORD
+                   ADD 1 TO WS-REYDB-RECORD-COUNT
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-BACKUP.
+           CLOSE FC-STAGE.
+
+      *** Only now, with the staged file known-good and complete, is
+      *** it swapped in for the live database.
+           CALL "REYDB_SWAP_STAGE" USING WS-REYDB-DATABASE-NAME
+               RETURNING LS-REYDB-RESULT
+           END-CALL.
+
+           MOVE WS-REYDB-RECORD-COUNT TO LS-REYDB-RECORD-COUNT.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
