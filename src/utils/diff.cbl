@@ -0,0 +1,236 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    diff.cbl           ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_DIFF IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Compares two versions of the database key by key, in key   ***
+      *** order on both sides, and writes one row to diff.rpt for    ***
+      *** every key that was added, removed, or whose buffer changed ***
+      *** between the "before" (LS-REYDB-DATABASE-NAME) and "after"  ***
+      *** (LS-REYDB-SECONDARY-NAME) copies. Read-only sweep over two ***
+      *** files, so - like REYDB_STATS and REYDB_VALIDATE - it does  ***
+      *** not take the database-wide lock.                           ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-diff.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-diff.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-diff.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb.cpy".
+
+       77 LS-REYDB-SECONDARY-NAME PIC X(64)        VALUE SPACE.
+       77 LS-REYDB-ADDED-COUNT    PIC 9(09) COMP-5 VALUE ZERO.
+       77 LS-REYDB-REMOVED-COUNT  PIC 9(09) COMP-5 VALUE ZERO.
+       77 LS-REYDB-CHANGED-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-SECONDARY-NAME
+                                    LS-REYDB-ADDED-COUNT
+                                    LS-REYDB-REMOVED-COUNT
+                                    LS-REYDB-CHANGED-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE LS-REYDB-SECONDARY-NAME TO WS-REYDB-SECONDARY-NAME.
+
+           MOVE 'N' TO WS-DIFF-EOF-BEFORE WS-DIFF-EOF-AFTER.
+           MOVE ZERO TO WS-DIFF-ADDED-COUNT
+                        WS-DIFF-REMOVED-COUNT
+                        WS-DIFF-CHANGED-COUNT.
+
+           OPEN INPUT  FC-REYDB.
+           OPEN INPUT  FC-REYDB-SECOND.
+           OPEN OUTPUT FC-DIFF.
+
+           PERFORM 1000-READ-BEFORE THRU 1000-READ-BEFORE-X.
+           PERFORM 2000-READ-AFTER  THRU 2000-READ-AFTER-X.
+
+           PERFORM UNTIL WS-DIFF-EOF-BEFORE EQUAL 'S'
+                    AND  WS-DIFF-EOF-AFTER  EQUAL 'S'
+
+               EVALUATE TRUE
+
+                   WHEN WS-DIFF-EOF-BEFORE EQUAL 'S'
+      *** Ran out of "before" keys - every live key left on the
+      *** "after" side is new. A soft-deleted row never existed as
+      *** far as this report is concerned.
+                       IF NOT FS-REYDB-SECOND-IS-DELETED
+                          MOVE FS-REYDB-SECOND-KEY TO FS-DIFF-KEY
+                          MOVE "ADDED"             TO FS-DIFF-CHANGE
+                          WRITE FS-DIFF-RECORD
+                          ADD 1 TO WS-DIFF-ADDED-COUNT
+                       END-IF
+                       PERFORM 2000-READ-AFTER THRU 2000-READ-AFTER-X
+
+                   WHEN WS-DIFF-EOF-AFTER EQUAL 'S'
+      *** Ran out of "after" keys - every live key left on the
+      *** "before" side is gone.
+                       IF NOT FS-REYDB-IS-DELETED
+                          MOVE FS-REYDB-KEY TO FS-DIFF-KEY
+                          MOVE "REMOVED"    TO FS-DIFF-CHANGE
+                          WRITE FS-DIFF-RECORD
+                          ADD 1 TO WS-DIFF-REMOVED-COUNT
+                       END-IF
+                       PERFORM 1000-READ-BEFORE THRU 1000-READ-BEFORE-X
+
+                   WHEN FS-REYDB-KEY LESS THAN FS-REYDB-SECOND-KEY
+      *** The "before" side has a key the "after" side skipped past -
+      *** it was removed, unless it was already soft-deleted there.
+                       IF NOT FS-REYDB-IS-DELETED
+                          MOVE FS-REYDB-KEY TO FS-DIFF-KEY
+                          MOVE "REMOVED"    TO FS-DIFF-CHANGE
+                          WRITE FS-DIFF-RECORD
+                          ADD 1 TO WS-DIFF-REMOVED-COUNT
+                       END-IF
+                       PERFORM 1000-READ-BEFORE THRU 1000-READ-BEFORE-X
+
+                   WHEN FS-REYDB-KEY GREATER THAN FS-REYDB-SECOND-KEY
+      *** The "after" side has a key the "before" side never had -
+      *** it was added, unless it arrived already soft-deleted.
+                       IF NOT FS-REYDB-SECOND-IS-DELETED
+                          MOVE FS-REYDB-SECOND-KEY TO FS-DIFF-KEY
+                          MOVE "ADDED"             TO FS-DIFF-CHANGE
+                          WRITE FS-DIFF-RECORD
+                          ADD 1 TO WS-DIFF-ADDED-COUNT
+                       END-IF
+                       PERFORM 2000-READ-AFTER THRU 2000-READ-AFTER-X
+
+                   WHEN OTHER
+      *** Same key on both sides - a soft-deleted row is still on
+      *** disk until REYDB_PURGE reclaims it, but it is not a live
+      *** row any more, same "removal looks final" contract the rest
+      *** of REYDB follows (REYDB_LIST, REYDB_STATS, and the rest all
+      *** treat a soft-deleted row as absent). So a live-to-deleted
+      *** transition is REMOVED, not CHANGED, a deleted-to-live
+      *** transition is ADDED, not CHANGED, and a row deleted on both
+      *** sides is not reported at all.
+                       EVALUATE TRUE
+                           WHEN FS-REYDB-IS-DELETED
+                                AND FS-REYDB-SECOND-IS-DELETED
+                               CONTINUE
+                           WHEN FS-REYDB-IS-DELETED
+                               MOVE FS-REYDB-KEY TO FS-DIFF-KEY
+                               MOVE "ADDED"      TO FS-DIFF-CHANGE
+                               WRITE FS-DIFF-RECORD
+                               ADD 1 TO WS-DIFF-ADDED-COUNT
+                           WHEN FS-REYDB-SECOND-IS-DELETED
+                               MOVE FS-REYDB-KEY TO FS-DIFF-KEY
+                               MOVE "REMOVED"    TO FS-DIFF-CHANGE
+                               WRITE FS-DIFF-RECORD
+                               ADD 1 TO WS-DIFF-REMOVED-COUNT
+                           WHEN FS-REYDB-BUFFER NOT EQUAL
+                                               FS-REYDB-SECOND-BUFFER
+                               MOVE FS-REYDB-KEY TO FS-DIFF-KEY
+                               MOVE "CHANGED"    TO FS-DIFF-CHANGE
+                               WRITE FS-DIFF-RECORD
+                               ADD 1 TO WS-DIFF-CHANGED-COUNT
+                       END-EVALUATE
+                       PERFORM 1000-READ-BEFORE THRU 1000-READ-BEFORE-X
+                       PERFORM 2000-READ-AFTER  THRU 2000-READ-AFTER-X
+
+               END-EVALUATE
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+           CLOSE FC-REYDB-SECOND.
+           CLOSE FC-DIFF.
+
+           MOVE WS-DIFF-ADDED-COUNT   TO LS-REYDB-ADDED-COUNT.
+           MOVE WS-DIFF-REMOVED-COUNT TO LS-REYDB-REMOVED-COUNT.
+           MOVE WS-DIFF-CHANGED-COUNT TO LS-REYDB-CHANGED-COUNT.
+           MOVE WS-REYDB-SUCCESS      TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Advances the "before" side by one key, or sets its EOF     ***
+      *** switch once FC-REYDB runs out.                             ***
+      ******************************************************************
+       1000-READ-BEFORE.
+
+           IF WS-DIFF-EOF-BEFORE NOT EQUAL 'S'
+              READ FC-REYDB NEXT RECORD
+                  AT END
+                      MOVE 'S' TO WS-DIFF-EOF-BEFORE
+              END-READ
+           END-IF.
+
+       1000-READ-BEFORE-X.
+           EXIT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Advances the "after" side by one key, or sets its EOF      ***
+      *** switch once FC-REYDB-SECOND runs out.                      ***
+      ******************************************************************
+       2000-READ-AFTER.
+
+           IF WS-DIFF-EOF-AFTER NOT EQUAL 'S'
+              READ FC-REYDB-SECOND NEXT RECORD
+                  AT END
+                      MOVE 'S' TO WS-DIFF-EOF-AFTER
+              END-READ
+           END-IF.
+
+       2000-READ-AFTER-X.
+           EXIT.
+      ******************************************************************
