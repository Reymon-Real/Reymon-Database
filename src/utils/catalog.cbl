@@ -0,0 +1,138 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    catalog.cbl        ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_CATALOG IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Maintains catalog.dat, the registry of every database name ***
+      *** REYDB_INIT has provisioned. Primary entry adds a name; the ***
+      *** second entry point, REYDB_UNCATALOG, takes one back off    ***
+      *** (REYDB_DROP/REYDB_RENAME use it). Self-creates catalog.dat ***
+      *** on first use, the same way REYDB_PROTECT self-creates      ***
+      *** protect.dat.                                               ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb-catalog.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb-catalog.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-catalog.cpy".
+
+       77 WS-CATALOG-DATE PIC 9(08) VALUE ZERO.
+       77 WS-CATALOG-TIME PIC 9(08) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+      *** Primary entry point - registers a database name.           ***
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           OPEN I-O FC-CATALOG.
+
+      *** First database ever provisioned - catalog.dat does not
+      *** exist yet.
+           IF WS-CATALOG-FILE-STATUS EQUAL "35"
+              OPEN OUTPUT FC-CATALOG
+              CLOSE FC-CATALOG
+              OPEN I-O FC-CATALOG
+           END-IF.
+
+           MOVE LS-REYDB-DATABASE-NAME TO FS-CATALOG-KEY.
+
+           ACCEPT WS-CATALOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CATALOG-TIME FROM TIME.
+
+           MOVE WS-CATALOG-DATE TO FS-CATALOG-CREATED-TS (1:8).
+           MOVE WS-CATALOG-TIME TO FS-CATALOG-CREATED-TS (9:8).
+
+           WRITE FS-CATALOG-RECORD
+
+           INVALID KEY *> Already cataloged - not an error
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           NOT INVALID KEY
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           END-WRITE.
+
+           CLOSE FC-CATALOG.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - takes a name off the registry.     ***
+      ******************************************************************
+       ENTRY "REYDB_UNCATALOG" USING LS-REYDB-DATABASE-NAME.
+
+           OPEN I-O FC-CATALOG.
+
+           IF WS-CATALOG-FILE-STATUS EQUAL "35"
+      *** Nothing has ever been cataloged - nothing to remove.
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           MOVE LS-REYDB-DATABASE-NAME TO FS-CATALOG-KEY.
+
+           DELETE FC-CATALOG RECORD
+
+           INVALID KEY *> Was not cataloged - not an error
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           NOT INVALID KEY
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           END-DELETE.
+
+           CLOSE FC-CATALOG.
+
+           GOBACK.
+      ******************************************************************
