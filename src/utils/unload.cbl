@@ -0,0 +1,141 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    unload.cbl         ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_UNLOAD IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+
+      *** Result of the CALL to REYDB_DECRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECOMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-IS-COMPRESSED before REYDB_DECOMPRESS
+      *** runs, so it only looks for the marker on a row that was
+      *** actually compressed.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-RECORD-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+              MOVE SPACE TO WS-EXTRACT-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".ext"                 DELIMITED BY SIZE
+                INTO WS-EXTRACT-DATABASE-NAME
+           END-IF.
+
+           MOVE ZERO TO WS-REYDB-RECORD-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-REYDB. *> Read in primary key order
+           OPEN OUTPUT FC-EXTRACT.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+      *** A soft-deleted row is left out, same as REYDB_EXPORT_CSV -
+      *** REYDB_LOAD would otherwise resurrect it as a live record.
+               NOT AT END
+                   IF NOT FS-REYDB-IS-DELETED
+
+      *** Undo REYDB_ADD/REYDB_REWRITE's at-rest cipher and padding
+      *** squeeze - REYDB_LOAD expects extract.dat to hold plaintext,
+      *** the same as every other REYDB_ADD caller, and re-compresses
+      *** /re-enciphers on its own.
+                      IF FS-REYDB-IS-COMPRESSED
+                         MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+                      ELSE
+                         MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+                      END-IF
+
+                      CALL "REYDB_DECRYPT" USING FS-REYDB-CONTENT
+                          RETURNING WS-REYDB-RESULT-CIPHER
+                      END-CALL
+
+                      CALL "REYDB_DECOMPRESS" USING
+                          FS-REYDB-CONTENT WS-REYDB-COMPRESS-FLAG
+                          RETURNING WS-REYDB-RESULT-COMPRESS
+                      END-CALL
+
+                      MOVE FS-REYDB-KEY    TO FS-EXTRACT-KEY
+                      MOVE FS-REYDB-BUFFER TO FS-EXTRACT-BUFFER
+                      WRITE FS-EXTRACT-RECORD
+                      ADD 1 TO WS-REYDB-RECORD-COUNT
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+           CLOSE FC-EXTRACT.
+
+           MOVE WS-REYDB-RECORD-COUNT TO LS-REYDB-RECORD-COUNT.
+           MOVE WS-REYDB-SUCCESS      TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
