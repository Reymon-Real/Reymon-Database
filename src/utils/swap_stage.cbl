@@ -0,0 +1,81 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    swap_stage.cbl     ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_SWAP_STAGE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Swaps a completed "stage.dat" in for a live database file. ***
+      *** Shared by any utility that builds a replacement database   ***
+      *** off to the side before committing to it (REYDB_SORT,       ***
+      *** REYDB_REBUILD, and similar).                                ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** Name of the live database file to replace. Blank defaults
+      *** to "reymon.db", matching every other REYDB program.
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME EQUAL SPACE
+              MOVE "reymon.db" TO WS-REYDB-TARGET-NAME
+           ELSE
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-TARGET-NAME
+           END-IF.
+
+           CALL "CBL_DELETE_FILE" USING WS-REYDB-TARGET-NAME
+               RETURNING WS-REYDB-DELETE-RC
+           END-CALL.
+
+           CALL "CBL_RENAME_FILE" USING "stage.dat"
+                                        WS-REYDB-TARGET-NAME
+               RETURNING WS-REYDB-RENAME-RC
+           END-CALL.
+
+           IF WS-REYDB-RENAME-RC EQUAL ZERO
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+           ELSE
+              MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+           END-IF.
+
+           GOBACK.
+      ******************************************************************
