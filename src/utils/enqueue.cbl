@@ -0,0 +1,249 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    enqueue.cbl        ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_ENQUEUE.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Database-wide lock gate, shared by the CRUD programs and   ***
+      *** the file-swapping utilities (REYDB_SORT, REYDB_REBUILD,    ***
+      *** REYDB_RESTORE). One sentinel row in that database's own    ***
+      *** lock file stands in for "exclusive use of the whole        ***
+      *** database" - REYDB_ENQUEUE locks it, REYDB_DEQUEUE (the     ***
+      *** second entry point below) unlocks it. Deliberately NOT     ***
+      *** "IS INITIAL" - the lock has to survive between the two     ***
+      *** separate CALLs that acquire and release it, which only     ***
+      *** works if this program's own file handle stays open across ***
+      *** both.                                                      ***
+      ***                                                             ***
+      *** REYDB_ENQUEUE_XREF/REYDB_DEQUEUE_XREF (the third and       ***
+      *** fourth entry points below) are the same gate against a     ***
+      *** second, independently-named lock file, held open through   ***
+      *** FC-XREF-CONTROL rather than FC-CONTROL - a caller like      ***
+      *** REYDB_XLOOKUP that needs a local lock and a foreign lock    ***
+      *** at the same time cannot get both from one file handle, the ***
+      *** same reason REYDB_XLOOKUP itself reads through two FDs      ***
+      *** (FC-REYDB and FC-REYDB-XREF) rather than one.               ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb-control.cpy".
+       COPY "file/control/reydb-xref-control.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb-control.cpy".
+       COPY "file/section/reydb-xref-control.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+       COPY "data/working/reydb-xref-enqueue.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+      *** Primary entry point - acquires the database-wide lock.     ***
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Caller may point at a different named database - each one
+      *** gets its own lock file, the same way FC-REYDB itself is
+      *** scoped by WS-REYDB-DATABASE-NAME, rather than every named
+      *** database sharing the one sentinel row.
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+              MOVE SPACE TO WS-CONTROL-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".ctl"                 DELIMITED BY SIZE
+                INTO WS-CONTROL-DATABASE-NAME
+           END-IF.
+
+           OPEN I-O FC-CONTROL.
+
+      *** Already open on this handle - a second REYDB_ENQUEUE with
+      *** no intervening REYDB_DEQUEUE, most likely. The ASSIGN
+      *** DYNAMIC switch above never took effect (the OPEN was not
+      *** re-executed), so falling through here would silently lock
+      *** whatever database this handle was already open against
+      *** instead of the one just asked for. A caller needing two
+      *** locks at once wants REYDB_ENQUEUE_XREF below, not a second
+      *** REYDB_ENQUEUE.
+           IF WS-CONTROL-FILE-STATUS EQUAL "41"
+              MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+      *** First caller ever - this database's lock file does not
+      *** exist yet, so create it with the one sentinel row before
+      *** locking it.
+           IF WS-CONTROL-FILE-STATUS EQUAL "35"
+              OPEN OUTPUT FC-CONTROL
+              MOVE WS-CONTROL-SENTINEL TO FS-CONTROL-KEY
+              MOVE SPACE               TO FS-CONTROL-HOLDER
+              WRITE FS-CONTROL-RECORD
+              CLOSE FC-CONTROL
+              OPEN I-O FC-CONTROL
+           END-IF.
+
+           MOVE WS-CONTROL-SENTINEL TO FS-CONTROL-KEY.
+
+           READ FC-CONTROL WITH LOCK KEY IS FS-CONTROL-KEY
+
+           INVALID KEY
+
+               EVALUATE WS-CONTROL-FILE-STATUS
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED  TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+               END-EVALUATE
+
+               CLOSE FC-CONTROL
+
+           NOT INVALID KEY
+
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT *> Held open -
+                                         *> REYDB_DEQUEUE releases it
+
+           END-READ.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Second entry point - releases the lock REYDB_ENQUEUE took  ***
+      *** out, using the same open file handle (this program is not ***
+      *** INITIAL, so its storage and open files survive between    ***
+      *** the two calls).                                           ***
+      ******************************************************************
+       ENTRY "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME.
+
+           UNLOCK FC-CONTROL.
+           CLOSE FC-CONTROL.
+
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Third entry point - acquires the lock on a second,         ***
+      *** independently-named database through FC-XREF-CONTROL, so a ***
+      *** caller already holding the FC-CONTROL lock can take out a  ***
+      *** second one at the same time instead of reusing (and        ***
+      *** silently losing) the first handle.                         ***
+      ******************************************************************
+       ENTRY "REYDB_ENQUEUE_XREF" USING LS-REYDB-DATABASE-NAME.
+
+      *** Blank falls back to "reymon.db", the same default-database
+      *** convention every other blank LS-REYDB-DATABASE-NAME/
+      *** LS-REYDB-FOREIGN-DATABASE-NAME follows elsewhere - never to
+      *** the literal "control.dat" REYDB_ENQUEUE's own blank default
+      *** uses. A caller that leaves both the local and foreign names
+      *** blank (looking itself up in "reymon.db") would otherwise
+      *** have REYDB_ENQUEUE and REYDB_ENQUEUE_XREF both default to
+      *** "control.dat" and collide on the very lock file this second
+      *** entry point exists to keep separate.
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+              MOVE SPACE TO WS-XREF-CONTROL-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".ctl"                 DELIMITED BY SIZE
+                INTO WS-XREF-CONTROL-DATABASE-NAME
+           ELSE
+              MOVE "reymon.db.ctl" TO WS-XREF-CONTROL-DATABASE-NAME
+           END-IF.
+
+           OPEN I-O FC-XREF-CONTROL.
+
+           IF WS-XREF-CONTROL-FILE-STATUS EQUAL "41"
+              MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           IF WS-XREF-CONTROL-FILE-STATUS EQUAL "35"
+              OPEN OUTPUT FC-XREF-CONTROL
+              MOVE WS-XREF-CONTROL-SENTINEL TO FS-XREF-CONTROL-KEY
+              MOVE SPACE                    TO FS-XREF-CONTROL-HOLDER
+              WRITE FS-XREF-CONTROL-RECORD
+              CLOSE FC-XREF-CONTROL
+              OPEN I-O FC-XREF-CONTROL
+           END-IF.
+
+           MOVE WS-XREF-CONTROL-SENTINEL TO FS-XREF-CONTROL-KEY.
+
+           READ FC-XREF-CONTROL WITH LOCK KEY IS FS-XREF-CONTROL-KEY
+
+           INVALID KEY
+
+               EVALUATE WS-XREF-CONTROL-FILE-STATUS
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED  TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+               END-EVALUATE
+
+               CLOSE FC-XREF-CONTROL
+
+           NOT INVALID KEY
+
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT *> Held open -
+                                 *> REYDB_DEQUEUE_XREF releases it
+
+           END-READ.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Fourth entry point - releases the lock REYDB_ENQUEUE_XREF   ***
+      *** took out, using the same open FC-XREF-CONTROL handle.       ***
+      ******************************************************************
+       ENTRY "REYDB_DEQUEUE_XREF" USING LS-REYDB-DATABASE-NAME.
+
+           UNLOCK FC-XREF-CONTROL.
+           CLOSE FC-XREF-CONTROL.
+
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
