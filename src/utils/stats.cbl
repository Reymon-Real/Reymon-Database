@@ -0,0 +1,139 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    stats.cbl          ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_STATS IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Walks FC-REYDB sequentially and writes a one-line summary   ***
+      *** to stats.rpt: total active record count, lowest and        ***
+      *** highest FS-REYDB-KEY seen, and an approximate file size     ***
+      *** (record count times the fixed record length), for the      ***
+      *** capacity-planning review.                                   ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-stats.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-stats.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-stats.cpy".
+
+       77 WS-STATS-LOW-KEY  PIC X(18) VALUE SPACE.
+       77 WS-STATS-HIGH-KEY PIC X(18) VALUE SPACE.
+       77 WS-STATS-FIRST-SW PIC X(01) VALUE 'Y'.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+
+       77 LS-REYDB-LOW-KEY   PIC X(18) VALUE SPACE.
+       77 LS-REYDB-HIGH-KEY  PIC X(18) VALUE SPACE.
+       77 LS-REYDB-FILE-SIZE PIC 9(12) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-RECORD-COUNT
+                                    LS-REYDB-LOW-KEY
+                                    LS-REYDB-HIGH-KEY
+                                    LS-REYDB-FILE-SIZE
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE ZERO  TO WS-REYDB-RECORD-COUNT.
+           MOVE SPACE TO WS-STATS-LOW-KEY WS-STATS-HIGH-KEY.
+           MOVE 'Y'   TO WS-STATS-FIRST-SW.
+           MOVE 'N'   TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-REYDB. *> Read in primary key order
+           OPEN OUTPUT FC-STATS.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   IF NOT FS-REYDB-IS-DELETED
+                      ADD 1 TO WS-REYDB-RECORD-COUNT
+                      IF WS-STATS-FIRST-SW EQUAL 'Y'
+                         MOVE FS-REYDB-KEY TO WS-STATS-LOW-KEY
+                         MOVE 'N'          TO WS-STATS-FIRST-SW
+                      END-IF
+                      MOVE FS-REYDB-KEY TO WS-STATS-HIGH-KEY
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+
+           MOVE WS-REYDB-RECORD-COUNT TO FS-STATS-RECORD-COUNT.
+           MOVE WS-STATS-LOW-KEY      TO FS-STATS-LOW-KEY.
+           MOVE WS-STATS-HIGH-KEY     TO FS-STATS-HIGH-KEY.
+           MULTIPLY WS-REYDB-RECORD-COUNT BY WS-STATS-RECORD-LENGTH
+               GIVING FS-STATS-FILE-SIZE.
+           WRITE FS-STATS-RECORD.
+
+           CLOSE FC-STATS.
+
+           MOVE WS-REYDB-RECORD-COUNT TO LS-REYDB-RECORD-COUNT.
+           MOVE WS-STATS-LOW-KEY      TO LS-REYDB-LOW-KEY.
+           MOVE WS-STATS-HIGH-KEY     TO LS-REYDB-HIGH-KEY.
+           MOVE FS-STATS-FILE-SIZE    TO LS-REYDB-FILE-SIZE.
+           MOVE WS-REYDB-SUCCESS      TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
