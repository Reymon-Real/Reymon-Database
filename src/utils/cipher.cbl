@@ -0,0 +1,159 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    cipher.cbl         ***
+      *** Date:    August 11 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_ENCRYPT IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 11 from 2026.
+       DATE-COMPILED. August 11 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Obscures FS-REYDB-CONTENT at rest with a repeating        ***
+      *** additive cipher - each byte has the matching byte of      ***
+      *** WS-CIPHER-KEY added to it modulo 256, cycling the key     ***
+      *** every 8 bytes. REYDB_ADD/REYDB_REWRITE/REYDB_UPDATE call  ***
+      *** this just before a row lands on disk; the secondary      ***
+      *** entry, REYDB_DECRYPT, undoes it (subtracts instead of    ***
+      *** adds) and is called by everything that hands content     ***
+      *** back out - REYDB_READ, REYDB_SEARCH, REYDB_LIST,         ***
+      *** REYDB_RANGE, REYDB_FIND_TEXT and REYDB_EXPORT_CSV.        ***
+      *** Programs that only move whole records around without    ***
+      *** reading their content - REYDB_SORT, REYDB_BACKUP,        ***
+      *** REYDB_REBUILD, REYDB_DIFF, REYDB_UNLOAD - are left        ***
+      *** untouched, since two ciphertext buffers compare equal    ***
+      *** exactly when their plaintexts do.                        ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+
+      *** Repeating key for the additive cipher - REYDB_DECRYPT below
+      *** uses the very same bytes to undo what this applies.
+       77 WS-CIPHER-KEY PIC X(08) VALUE "R3YM0N26".
+
+       77 WS-CIPHER-IDX      PIC 9(04) COMP-5 VALUE ZERO.
+       77 WS-CIPHER-KEY-IDX  PIC 9(02) COMP-5 VALUE ZERO.
+       77 WS-CIPHER-SUM      PIC 9(05)        VALUE ZERO.
+       77 WS-CIPHER-QUOT     PIC 9(05)        VALUE ZERO.
+
+      *** 'E' adds the key byte (encrypt), 'D' subtracts it (decrypt) -
+      *** set by whichever entry point was called before the shared
+      *** paragraph below runs.
+       77 WS-CIPHER-DIRECTION PIC X(01) VALUE 'E'.
+
+      *** REDEFINES the same byte as an unsigned binary value, 0-255,
+      *** so it can be added to/subtracted from the key byte below
+      *** with ordinary arithmetic - no intrinsic FUNCTION needed.
+       01 WS-CIPHER-BYTE.
+          02 WS-CIPHER-CHAR PIC X(01).
+       01 WS-CIPHER-BYTE-VIEW REDEFINES WS-CIPHER-BYTE.
+          02 WS-CIPHER-VAL USAGE BINARY-CHAR UNSIGNED.
+
+       01 WS-CIPHER-KEY-BYTE.
+          02 WS-CIPHER-KEY-CHAR PIC X(01).
+       01 WS-CIPHER-KEY-BYTE-VIEW REDEFINES WS-CIPHER-KEY-BYTE.
+          02 WS-CIPHER-KEY-VAL USAGE BINARY-CHAR UNSIGNED.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** Content area of one row, mutated in place - always the
+      *** REYDB-CONTENT-LEN width every caller already uses.
+       77 LS-REYDB-CIPHER-CONTENT PIC X(479) VALUE SPACE.
+       77 LS-REYDB-RESULT         PIC 9(18)  VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+      *** Primary entry point - encrypts LS-REYDB-CIPHER-CONTENT.    ***
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-CIPHER-CONTENT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           MOVE 'E' TO WS-CIPHER-DIRECTION.
+
+           PERFORM 1000-CIPHER-CONTENT THRU 1000-CIPHER-CONTENT-EXIT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - decrypts LS-REYDB-CIPHER-CONTENT.  ***
+      ******************************************************************
+       ENTRY "REYDB_DECRYPT" USING LS-REYDB-CIPHER-CONTENT.
+
+           MOVE 'D' TO WS-CIPHER-DIRECTION.
+
+           PERFORM 1000-CIPHER-CONTENT THRU 1000-CIPHER-CONTENT-EXIT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Walks every byte of LS-REYDB-CIPHER-CONTENT, adding (or    ***
+      *** subtracting) the matching key byte modulo 256 in place.    ***
+      ******************************************************************
+       1000-CIPHER-CONTENT.
+
+           MOVE 1 TO WS-CIPHER-IDX.
+           MOVE 1 TO WS-CIPHER-KEY-IDX.
+
+           PERFORM UNTIL WS-CIPHER-IDX > 479
+
+               MOVE LS-REYDB-CIPHER-CONTENT (WS-CIPHER-IDX:1)
+                 TO WS-CIPHER-CHAR
+               MOVE WS-CIPHER-KEY (WS-CIPHER-KEY-IDX:1)
+                 TO WS-CIPHER-KEY-CHAR
+
+               IF WS-CIPHER-DIRECTION EQUAL 'E'
+                  COMPUTE WS-CIPHER-SUM =
+                      WS-CIPHER-VAL + WS-CIPHER-KEY-VAL
+               ELSE
+                  COMPUTE WS-CIPHER-SUM =
+                      WS-CIPHER-VAL - WS-CIPHER-KEY-VAL + 256
+               END-IF
+
+               DIVIDE WS-CIPHER-SUM BY 256 GIVING WS-CIPHER-QUOT
+                   REMAINDER WS-CIPHER-VAL
+
+               MOVE WS-CIPHER-CHAR
+                 TO LS-REYDB-CIPHER-CONTENT (WS-CIPHER-IDX:1)
+
+               ADD 1 TO WS-CIPHER-IDX
+               ADD 1 TO WS-CIPHER-KEY-IDX
+
+               IF WS-CIPHER-KEY-IDX > 8
+                  MOVE 1 TO WS-CIPHER-KEY-IDX
+               END-IF
+
+           END-PERFORM.
+
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+       1000-CIPHER-CONTENT-EXIT.
+           EXIT.
+      ******************************************************************
