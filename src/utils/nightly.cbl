@@ -0,0 +1,105 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    nightly.cbl        ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_NIGHTLY IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Nightly maintenance run-deck - REYDB_SORT, REYDB_REBUILD,  ***
+      *** and REYDB_BACKUP in that order, each step gated on the     ***
+      *** one before it, the way a scheduled job stream would be.    ***
+      *** All three take the caller's LS-REYDB-DATABASE-NAME         ***
+      *** straight through, so the whole run-deck stays on the one  ***
+      *** database the caller named.                                ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+
+      *** Caller's sort options are not exposed here - the nightly
+      *** run always does a plain ascending key sort with no
+      *** secondary field, the same default REYDB_SORT itself uses.
+       77 WS-NIGHTLY-SORT-DIRECTION PIC X(01) VALUE 'A'.
+       77 WS-NIGHTLY-SORT-OFFSET    PIC 9(04) COMP-5 VALUE ZERO.
+       77 WS-NIGHTLY-SORT-LENGTH    PIC 9(04) COMP-5 VALUE ZERO.
+
+      *** Caught from REYDB_SORT for the run-deck's own record, same
+      *** as WS-NIGHTLY-SORT-DIRECTION above - the run-deck itself
+      *** has no caller to hand these back to.
+       77 WS-NIGHTLY-SORT-ROW-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+       77 WS-NIGHTLY-SORT-ELAPSED   PIC 9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-RECORD-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Step 1 - compact and reorder the live file on disk. Abort
+      *** the run-deck here rather than rebuild or back up a database
+      *** the sort left half-swapped.
+           CALL "REYDB_SORT" USING LS-REYDB-DATABASE-NAME
+                                   WS-NIGHTLY-SORT-DIRECTION
+                                   WS-NIGHTLY-SORT-OFFSET
+                                   WS-NIGHTLY-SORT-LENGTH
+                                   WS-NIGHTLY-SORT-ROW-COUNT
+                                   WS-NIGHTLY-SORT-ELAPSED
+               RETURNING LS-REYDB-RESULT
+           END-CALL.
+
+           IF LS-REYDB-RESULT NOT EQUAL WS-REYDB-SUCCESS
+              GOBACK
+           END-IF.
+
+      *** Step 2 - reclaim the space REMOVE activity left behind.
+           CALL "REYDB_REBUILD" USING LS-REYDB-DATABASE-NAME
+                                      LS-REYDB-RECORD-COUNT
+               RETURNING LS-REYDB-RESULT
+           END-CALL.
+
+           IF LS-REYDB-RESULT NOT EQUAL WS-REYDB-SUCCESS
+              GOBACK
+           END-IF.
+
+      *** Step 3 - only back up a database that made it through both
+      *** maintenance steps clean.
+           CALL "REYDB_BACKUP" USING LS-REYDB-DATABASE-NAME
+                                     LS-REYDB-RECORD-COUNT
+               RETURNING LS-REYDB-RESULT
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
