@@ -0,0 +1,148 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    xlate.cbl          ***
+      *** Date:    August 11 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_XLATE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 11 from 2026.
+       DATE-COMPILED. August 11 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Translates a raw two-character file status (the code      ***
+      *** every program catches in WS-REYDB-FILE-STATUS after a     ***
+      *** READ/WRITE/REWRITE) into a fixed-length operator-readable ***
+      *** message, so a console log or report can show text instead ***
+      *** of a bare "9D". The table below covers the handful of     ***
+      *** codes this system's own programs already branch on, plus  ***
+      *** the other standard statuses an operator might still see   ***
+      *** surfaced through FS-REYDB-RECORD's own I/O. An             ***
+      *** unrecognized code still gets a message back rather than   ***
+      *** an empty field.                                           ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+
+      *** Static code/text pairs, loaded the classic way - a literal
+      *** FILLER table REDEFINED into an indexable, SEARCH-able shape.
+      *** Each row is 2 bytes of code followed by 40 bytes of text.
+       01 WS-XLATE-TABLE-VALUES.
+           05 FILLER PIC X(42)
+              VALUE "00SUCCESSFUL COMPLETION                 ".
+           05 FILLER PIC X(42)
+              VALUE "02DUPLICATE KEY AT ALTERNATE RECORD KEY  ".
+           05 FILLER PIC X(42)
+              VALUE "04RECORD LENGTH DOES NOT MATCH FD        ".
+           05 FILLER PIC X(42)
+              VALUE "05FILE NOT PRESENT AT OPEN - CREATED NEW ".
+           05 FILLER PIC X(42)
+              VALUE "10END OF FILE - NO NEXT RECORD           ".
+           05 FILLER PIC X(42)
+              VALUE "21SEQUENCE ERROR ON SEQUENTIAL KEY WRITE ".
+           05 FILLER PIC X(42)
+              VALUE "22DUPLICATE KEY ON WRITE                 ".
+           05 FILLER PIC X(42)
+              VALUE "23RECORD NOT FOUND                       ".
+           05 FILLER PIC X(42)
+              VALUE "24BOUNDARY VIOLATION - NO SPACE LEFT      ".
+           05 FILLER PIC X(42)
+              VALUE "30PERMANENT I/O ERROR                    ".
+           05 FILLER PIC X(42)
+              VALUE "34BOUNDARY VIOLATION ON SEQUENTIAL WRITE  ".
+           05 FILLER PIC X(42)
+              VALUE "35FILE NOT FOUND AT OPEN                 ".
+           05 FILLER PIC X(42)
+              VALUE "37OPEN MODE NOT SUPPORTED BY DEVICE       ".
+           05 FILLER PIC X(42)
+              VALUE "41FILE ALREADY OPEN                      ".
+           05 FILLER PIC X(42)
+              VALUE "42FILE NOT OPEN                          ".
+           05 FILLER PIC X(42)
+              VALUE "43READ MUST PRECEDE REWRITE OR DELETE     ".
+           05 FILLER PIC X(42)
+              VALUE "44RECORD LENGTH OUT OF RANGE FOR FD       ".
+           05 FILLER PIC X(42)
+              VALUE "46READ AFTER END OF FILE OR NO PRIOR READ ".
+           05 FILLER PIC X(42)
+              VALUE "47READ/START NOT ALLOWED - OPEN MODE      ".
+           05 FILLER PIC X(42)
+              VALUE "48WRITE NOT ALLOWED - OPEN MODE           ".
+           05 FILLER PIC X(42)
+              VALUE "49REWRITE/DELETE NOT ALLOWED - OPEN MODE  ".
+           05 FILLER PIC X(42)
+              VALUE "9DRECORD CURRENTLY LOCKED BY ANOTHER USER".
+
+       01 WS-XLATE-TABLE REDEFINES WS-XLATE-TABLE-VALUES.
+           05 WS-XLATE-ENTRY OCCURS 22 TIMES
+                              INDEXED BY WS-XLATE-IDX.
+              10 WS-XLATE-CODE PIC X(02).
+              10 WS-XLATE-TEXT PIC X(40).
+
+      *** Returned when LS-XLATE-FILE-STATUS matches nothing above -
+      *** an unrecognized code still gets a message instead of spaces.
+       77 WS-XLATE-UNKNOWN PIC X(40)
+          VALUE "UNRECOGNIZED FILE STATUS CODE".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** The raw status to translate, exactly as caught in a caller's
+      *** WS-REYDB-FILE-STATUS.
+       77 LS-XLATE-FILE-STATUS PIC X(02) VALUE SPACE.
+
+      *** Operator-readable text for LS-XLATE-FILE-STATUS, blank-
+      *** padded to 40 bytes regardless of which entry matched.
+       77 LS-XLATE-TEXT        PIC X(40) VALUE SPACE.
+
+       77 LS-XLATE-RESULT      PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-XLATE-FILE-STATUS
+                                    LS-XLATE-TEXT
+                          RETURNING LS-XLATE-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           MOVE SPACE TO LS-XLATE-TEXT.
+
+           SET WS-XLATE-IDX TO 1.
+
+           SEARCH WS-XLATE-ENTRY
+
+               AT END
+                   MOVE WS-XLATE-UNKNOWN TO LS-XLATE-TEXT
+                   MOVE WS-REYDB-FAILURE TO LS-XLATE-RESULT
+
+               WHEN WS-XLATE-CODE (WS-XLATE-IDX)
+                      EQUAL LS-XLATE-FILE-STATUS
+                   MOVE WS-XLATE-TEXT (WS-XLATE-IDX) TO LS-XLATE-TEXT
+                   MOVE WS-REYDB-SUCCESS             TO LS-XLATE-RESULT
+
+           END-SEARCH.
+
+           GOBACK.
+      ******************************************************************
