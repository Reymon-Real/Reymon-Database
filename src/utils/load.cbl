@@ -0,0 +1,228 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    load.cbl           ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_LOAD IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-batch.cpy".
+       COPY "file/control/reydb-checkpoint.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-batch.cpy".
+       COPY "file/section/reydb-checkpoint.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-checkpoint.cpy".
+
+      *** Set once the extract row being read is past the last key
+      *** the checkpoint says was already loaded - everything before
+      *** that point is skipped rather than re-added.
+       77 WS-LOAD-SKIPPING PIC X(01) VALUE 'N'.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb.cpy".
+
+      *** Counts handed back to the caller once the extract has
+      *** been fully processed.
+       77 LS-REYDB-LOAD-COUNT   PIC 9(09) COMP-5 VALUE ZERO.
+       77 LS-REYDB-REJECT-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+
+      *** 'Y' resumes from the last checkpoint written by a prior,
+      *** abended run instead of reloading the extract from the top.
+      *** No checkpoint on disk is treated the same as 'N'.
+       77 LS-REYDB-RESTART      PIC X(01) VALUE 'N'.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-LOAD-COUNT
+                                    LS-REYDB-REJECT-COUNT
+                                    LS-REYDB-RESTART
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME *> at a different database
+                TO WS-REYDB-DATABASE-NAME
+              MOVE SPACE TO WS-CHECKPOINT-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".chk"                 DELIMITED BY SIZE
+                INTO WS-CHECKPOINT-DATABASE-NAME
+              MOVE SPACE TO WS-EXTRACT-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".ext"                 DELIMITED BY SIZE
+                INTO WS-EXTRACT-DATABASE-NAME
+           END-IF.
+
+           MOVE ZERO  TO WS-LOAD-COUNT WS-REJECT-COUNT
+                          WS-CHECKPOINT-SINCE.
+           MOVE 'N'   TO WS-REYDB-EOF.
+           MOVE SPACE TO WS-CHECKPOINT-KEY.
+           MOVE 'N'   TO WS-LOAD-SKIPPING.
+
+           IF LS-REYDB-RESTART EQUAL 'Y'
+              PERFORM 0100-READ-CHECKPOINT
+                 THRU 0100-READ-CHECKPOINT-EXIT
+           END-IF.
+
+           OPEN INPUT  FC-EXTRACT.
+           OPEN OUTPUT FC-REJECT.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-EXTRACT
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+      *** Already past a key this far along in a sorted extract
+      *** means it was loaded by the run this restart is resuming -
+      *** skip it without calling REYDB_ADD a second time.
+               NOT AT END
+                   IF WS-LOAD-SKIPPING EQUAL 'Y'
+                   AND FS-EXTRACT-KEY NOT GREATER THAN WS-CHECKPOINT-KEY
+                      CONTINUE
+                   ELSE
+                      MOVE 'N' TO WS-LOAD-SKIPPING
+
+                      MOVE FS-EXTRACT-KEY    TO LS-REYDB-KEY
+                      MOVE FS-EXTRACT-BUFFER TO LS-REYDB-BUFFER
+
+      *** One row at a time, through REYDB_ADD's own logic - a
+      *** duplicate or otherwise rejected key does not abort the run.
+                      CALL "REYDB_ADD" USING LS-REYDB-RECORD
+                                             LS-REYDB-DATABASE-NAME
+                          RETURNING WS-REYDB-RESULT-ADD
+                      END-CALL
+
+                      IF WS-REYDB-RESULT-ADD
+                         EQUAL WS-REYDB-WRITE-SUCCESS
+                         ADD 1 TO WS-LOAD-COUNT
+                         ADD 1 TO WS-CHECKPOINT-SINCE
+                         MOVE FS-EXTRACT-KEY TO WS-CHECKPOINT-KEY
+
+                         IF WS-CHECKPOINT-SINCE
+                            >= WS-CHECKPOINT-INTERVAL
+                            PERFORM 0200-WRITE-CHECKPOINT
+                               THRU 0200-WRITE-CHECKPOINT-EXIT
+                            MOVE ZERO TO WS-CHECKPOINT-SINCE
+                         END-IF
+                      ELSE
+                         ADD 1 TO WS-REJECT-COUNT
+                         MOVE FS-EXTRACT-KEY TO FS-REJECT-KEY
+                         EVALUATE WS-REYDB-RESULT-ADD
+                             WHEN WS-REYDB-DUPLICATE-KEY
+                                 MOVE "DUPLICATE KEY"
+                                   TO FS-REJECT-REASON
+                             WHEN WS-REYDB-LOCKED
+                                 MOVE "RECORD LOCKED"
+                                   TO FS-REJECT-REASON
+                             WHEN OTHER
+                                 MOVE "WRITE FAILED"
+                                   TO FS-REJECT-REASON
+                         END-EVALUATE
+                         WRITE FS-REJECT-RECORD
+                      END-IF
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-EXTRACT.
+           CLOSE FC-REJECT.
+
+      *** A clean finish means there is nothing left to resume - drop
+      *** this database's checkpoint so the next full run starts from
+      *** scratch.
+           CALL "CBL_DELETE_FILE" USING WS-CHECKPOINT-DATABASE-NAME
+               RETURNING WS-REYDB-DELETE-RC
+           END-CALL.
+
+           MOVE WS-LOAD-COUNT   TO LS-REYDB-LOAD-COUNT.
+           MOVE WS-REJECT-COUNT TO LS-REYDB-REJECT-COUNT.
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Loads the last successfully-added key from a prior run's   ***
+      *** checkpoint, if one exists. No file (or an empty one) means ***
+      *** there is nothing to resume - the whole extract is loaded.  ***
+      ******************************************************************
+       0100-READ-CHECKPOINT.
+
+           OPEN INPUT FC-CHECKPOINT.
+
+           IF WS-CHECKPOINT-FILE-STATUS EQUAL "00"
+              READ FC-CHECKPOINT
+              IF WS-CHECKPOINT-FILE-STATUS EQUAL "00"
+                 MOVE FS-CHECKPOINT-KEY TO WS-CHECKPOINT-KEY
+                 MOVE 'Y'               TO WS-LOAD-SKIPPING
+              END-IF
+              CLOSE FC-CHECKPOINT
+           END-IF.
+
+       0100-READ-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Rewrites checkpoint.dat with the last key successfully     ***
+      *** added so far, every WS-CHECKPOINT-INTERVAL adds.           ***
+      ******************************************************************
+       0200-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT FC-CHECKPOINT.
+           MOVE WS-CHECKPOINT-KEY TO FS-CHECKPOINT-KEY.
+           WRITE FS-CHECKPOINT-RECORD.
+           CLOSE FC-CHECKPOINT.
+
+       0200-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
