@@ -0,0 +1,113 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    catalog_list.cbl   ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_CATALOG_LIST IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Returns every database name REYDB_CATALOG has on file, in  ***
+      *** one OCCURS table - the registry is expected to stay small  ***
+      *** (one row per database, not per record), so unlike          ***
+      *** REYDB_LIST this is a single unpaged sweep.                 ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb-catalog.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb-catalog.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-catalog.cpy".
+
+       77 WS-REYDB-EOF PIC X VALUE 'N'.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       01 LS-REYDB-CATALOG-PAGE.
+          02 LS-REYDB-CATALOG-COUNT PIC 9(04) COMP-5.
+          02 LS-REYDB-CATALOG-ROW OCCURS 100 TIMES.
+             03 LS-REYDB-CATALOG-NAME       PIC X(64).
+             03 LS-REYDB-CATALOG-CREATED-TS PIC X(16).
+
+       77 LS-REYDB-RESULT PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-CATALOG-PAGE
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           MOVE ZERO TO LS-REYDB-CATALOG-COUNT.
+
+           OPEN INPUT FC-CATALOG.
+
+      *** Nothing has ever been cataloged - report an empty page
+      *** rather than a failure, the file simply does not exist yet.
+           IF WS-CATALOG-FILE-STATUS EQUAL "35"
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+                    OR LS-REYDB-CATALOG-COUNT >= 100
+
+               READ FC-CATALOG NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   ADD 1 TO LS-REYDB-CATALOG-COUNT
+                   MOVE FS-CATALOG-KEY
+                     TO LS-REYDB-CATALOG-NAME (LS-REYDB-CATALOG-COUNT)
+                   MOVE FS-CATALOG-CREATED-TS
+                     TO LS-REYDB-CATALOG-CREATED-TS
+                        (LS-REYDB-CATALOG-COUNT)
+
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-CATALOG.
+
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
