@@ -0,0 +1,137 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    exist_many.cbl     ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_EXIST_MANY IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Batched form of REYDB_EXIST - checks up to 100 database    ***
+      *** names in one CALL instead of making the caller pay the     ***
+      *** CALL/GOBACK and REYDB_ENQUEUE/REYDB_DEQUEUE round trip     ***
+      *** once per name, the way a loop of separate REYDB_EXIST      ***
+      *** calls would. Each name is still gated on its own           ***
+      *** database-wide lock, same as REYDB_EXIST - only the         ***
+      *** call-boundary overhead is removed, not the per-name check. ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Walks LS-REYDB-EXIST-ITEM one entry at a time.
+       77 WS-EXIST-IDX PIC 9(04) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       77 LS-REYDB-EXIST-COUNT PIC 9(04) COMP-5 VALUE ZERO.
+
+       01 LS-REYDB-EXIST-BATCH.
+          02 LS-REYDB-EXIST-ITEM OCCURS 100 TIMES.
+             03 LS-REYDB-EXIST-NAME   PIC X(64).
+             03 LS-REYDB-EXIST-RESULT PIC 9(02) COMP-5.
+
+       77 LS-REYDB-RESULT PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-EXIST-COUNT
+                                    LS-REYDB-EXIST-BATCH
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           MOVE 1 TO WS-EXIST-IDX.
+
+           PERFORM UNTIL WS-EXIST-IDX > LS-REYDB-EXIST-COUNT
+                    OR WS-EXIST-IDX > 100
+
+               IF LS-REYDB-EXIST-NAME (WS-EXIST-IDX) NOT EQUAL SPACE
+                  MOVE LS-REYDB-EXIST-NAME (WS-EXIST-IDX)
+                    TO WS-REYDB-DATABASE-NAME
+               ELSE
+                  MOVE "reymon.db" TO WS-REYDB-DATABASE-NAME
+               END-IF
+
+               CALL "REYDB_ENQUEUE"
+                   USING LS-REYDB-EXIST-NAME (WS-EXIST-IDX)
+                   RETURNING WS-REYDB-RESULT-LOCK
+               END-CALL
+
+               IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+
+                   MOVE WS-REYDB-RESULT-LOCK
+                     TO LS-REYDB-EXIST-RESULT (WS-EXIST-IDX)
+
+               ELSE
+
+                   OPEN I-O FC-REYDB
+
+                   IF WS-REYDB-FILE-STATUS EQUAL "00"
+                      MOVE WS-REYDB-SUCCESS
+                        TO LS-REYDB-EXIST-RESULT (WS-EXIST-IDX)
+                   ELSE
+                      MOVE WS-REYDB-FAILURE
+                        TO LS-REYDB-EXIST-RESULT (WS-EXIST-IDX)
+                   END-IF
+
+                   CLOSE FC-REYDB
+
+                   CALL "REYDB_DEQUEUE"
+                       USING LS-REYDB-EXIST-NAME (WS-EXIST-IDX)
+                       RETURNING WS-REYDB-RESULT-LOCK
+                   END-CALL
+
+               END-IF
+
+               ADD 1 TO WS-EXIST-IDX
+
+           END-PERFORM.
+
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
