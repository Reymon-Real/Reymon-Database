@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev      ***
       *** File:    exist.cbl       ***
       *** Date:    18/03/2026      ***
-      *** Update:  30/03/2026      ***
+      *** Update:  09/08/2026      ***
       *** License: AGPL-3-or-later ***
       ********************************
 
@@ -37,7 +37,10 @@
       ******************************************************************
        FILE SECTION.
 
-       COPY "file/section/reydb.cpy".
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
       ******************************************************************
 
       ******************************************************************
@@ -45,6 +48,7 @@
 
        COPY "data/working/reydb.cpy".
        COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
       ******************************************************************
 
       ******************************************************************
@@ -54,7 +58,23 @@
       ******************************************************************
 
       ******************************************************************
-       PROCEDURE DIVISION RETURNING LS-REYDB-RESULT.
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** Brief database-wide gate so a sweep like REYDB_SORT cannot
+      *** swap the file out from under this check.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
 
            OPEN I-O FC-REYDB. *> Open file if exist
 
@@ -70,5 +90,9 @@
 
            CLOSE FC-REYDB. *> Not problem with file status
 
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
            GOBACK.
       ******************************************************************
\ No newline at end of file
