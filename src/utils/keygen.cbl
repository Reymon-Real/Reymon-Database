@@ -0,0 +1,164 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    keygen.cbl         ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_KEYGEN IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Hands out the next unused numeric key for a database,
+      *** keeping the running counter as an ordinary row inside
+      *** FC-REYDB itself under the reserved all-nines key - READ
+      *** WITH LOCK on that one row makes the increment atomic even
+      *** without the database-wide gate below, the same belt-and-
+      *** suspenders approach REYDB_REWRITE already uses. The row is
+      *** stamped soft-deleted so it never surfaces through REYDB_READ,
+      *** REYDB_LIST, REYDB_STATS or any other sweep that already
+      *** skips soft-deleted rows; REYDB_PURGE carries an explicit
+      *** exception so it never reclaims it.
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+       COPY "data/working/reydb-keygen.cpy".
+
+       77 WS-KEYGEN-COUNTER PIC 9(18) VALUE ZERO.
+       77 WS-KEYGEN-DATE    PIC 9(08) VALUE ZERO.
+       77 WS-KEYGEN-TIME    PIC 9(08) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       77 LS-REYDB-DATABASE-NAME PIC X(64)  VALUE SPACE.
+       77 LS-REYDB-NEXT-KEY      PIC 9(18) COMP-5 VALUE ZERO.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-NEXT-KEY
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           OPEN I-O FC-REYDB.
+
+      *** First call against a brand-new database - the file exists
+      *** (REYDB_ENQUEUE/REYDB_SWAP_STAGE already create it) but the
+      *** counter row does not yet.
+           MOVE WS-KEYGEN-SENTINEL TO FS-REYDB-KEY.
+
+           READ FC-REYDB WITH LOCK KEY IS FS-REYDB-KEY
+
+           INVALID KEY
+
+               MOVE 1 TO WS-KEYGEN-COUNTER
+
+               MOVE WS-KEYGEN-SENTINEL TO FS-REYDB-KEY
+               MOVE SPACE              TO FS-REYDB-BUFFER
+               SET FS-REYDB-IS-DELETED TO TRUE
+               MOVE WS-KEYGEN-COUNTER  TO FS-REYDB-CONTENT (1:18)
+
+               ACCEPT WS-KEYGEN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-KEYGEN-TIME FROM TIME
+               MOVE WS-KEYGEN-DATE TO FS-REYDB-CREATED-TS (1:8)
+               MOVE WS-KEYGEN-TIME TO FS-REYDB-CREATED-TS (9:8)
+               MOVE FS-REYDB-CREATED-TS TO FS-REYDB-UPDATED-TS
+
+               WRITE FS-REYDB-RECORD
+
+               INVALID KEY
+                   MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+               NOT INVALID KEY
+                   MOVE WS-KEYGEN-COUNTER TO LS-REYDB-NEXT-KEY
+                   MOVE WS-REYDB-SUCCESS  TO LS-REYDB-RESULT
+               END-WRITE
+
+           NOT INVALID KEY
+
+               MOVE FS-REYDB-CONTENT (1:18) TO WS-KEYGEN-COUNTER
+               ADD 1 TO WS-KEYGEN-COUNTER
+               MOVE WS-KEYGEN-COUNTER TO FS-REYDB-CONTENT (1:18)
+
+               ACCEPT WS-KEYGEN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-KEYGEN-TIME FROM TIME
+               MOVE WS-KEYGEN-DATE TO FS-REYDB-UPDATED-TS (1:8)
+               MOVE WS-KEYGEN-TIME TO FS-REYDB-UPDATED-TS (9:8)
+
+               REWRITE FS-REYDB-RECORD
+
+               INVALID KEY
+                   MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+               NOT INVALID KEY
+                   MOVE WS-KEYGEN-COUNTER TO LS-REYDB-NEXT-KEY
+                   MOVE WS-REYDB-SUCCESS  TO LS-REYDB-RESULT
+               END-REWRITE
+
+           END-READ.
+
+           UNLOCK FC-REYDB.
+
+           CLOSE FC-REYDB.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
