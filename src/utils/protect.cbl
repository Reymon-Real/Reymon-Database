@@ -0,0 +1,144 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    protect.cbl        ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_PROTECT IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Maintains a named database's own protected-key list, the   ***
+      *** keys REYDB_REMOVE refuses to delete. Primary entry adds a  ***
+      *** key; the second entry point, REYDB_UNPROTECT, takes one    ***
+      *** back off the list. Self-creates the list on first use, the ***
+      *** same way REYDB_ENQUEUE self-creates its lock file.         ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb-protect.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb-protect.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-protect.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       77 LS-REYDB-KEY           PIC X(18) VALUE SPACE.
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+      *** Primary entry point - adds a key to the protected list.    ***
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-KEY
+                                    LS-REYDB-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+              MOVE SPACE TO WS-PROTECT-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".prt"                 DELIMITED BY SIZE
+                INTO WS-PROTECT-DATABASE-NAME
+           END-IF.
+
+           OPEN I-O FC-PROTECT.
+
+      *** First key ever protected - protect.dat does not exist yet.
+           IF WS-PROTECT-FILE-STATUS EQUAL "35"
+              OPEN OUTPUT FC-PROTECT
+              CLOSE FC-PROTECT
+              OPEN I-O FC-PROTECT
+           END-IF.
+
+           MOVE LS-REYDB-KEY TO FS-PROTECT-KEY.
+
+           WRITE FS-PROTECT-RECORD
+
+           INVALID KEY *> Already protected - not an error
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           NOT INVALID KEY
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           END-WRITE.
+
+           CLOSE FC-PROTECT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - takes a key off the protected list.***
+      ******************************************************************
+       ENTRY "REYDB_UNPROTECT" USING LS-REYDB-KEY
+                                     LS-REYDB-DATABASE-NAME.
+
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+              MOVE SPACE TO WS-PROTECT-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".prt"                 DELIMITED BY SIZE
+                INTO WS-PROTECT-DATABASE-NAME
+           END-IF.
+
+           OPEN I-O FC-PROTECT.
+
+           IF WS-PROTECT-FILE-STATUS EQUAL "35"
+      *** Nothing has ever been protected - nothing to remove.
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           MOVE LS-REYDB-KEY TO FS-PROTECT-KEY.
+
+           DELETE FC-PROTECT RECORD
+
+           INVALID KEY *> Was not protected - not an error
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           NOT INVALID KEY
+               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+
+           END-DELETE.
+
+           CLOSE FC-PROTECT.
+
+           GOBACK.
+      ******************************************************************
