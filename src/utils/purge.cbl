@@ -0,0 +1,160 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    purge.cbl          ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_PURGE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Reclaims the space REYDB_REMOVE's soft-delete leaves       ***
+      *** behind, but only for rows deleted before the caller's      ***
+      *** cutoff date - a row flagged deleted more recently than     ***
+      *** that is still kept on the staged file, so a same-day       ***
+      *** accidental delete stays recoverable exactly as             ***
+      *** REYDB_REMOVE's own comment promises. Active rows are       ***
+      *** always carried forward untouched. Uses the same stage/swap ***
+      *** discipline as REYDB_SORT and REYDB_REBUILD.                ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+       COPY "data/working/reydb-keygen.cpy".
+
+      *** Count of soft-deleted rows actually dropped this run, kept
+      *** separate from WS-REYDB-RECORD-COUNT (which REYDB_REBUILD-style
+      *** programs use for the surviving row count).
+       77 WS-PURGE-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+
+      *** WS-KEYGEN-SENTINEL (see reydb-keygen.cpy) is also carried
+      *** soft-deleted, but it is REYDB_KEYGEN's running counter, not
+      *** a removed row, so it is never a purge candidate.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+
+      *** Cutoff date, CCYYMMDD - a soft-deleted row whose updated
+      *** stamp is older than this is dropped. Left as SPACE, no
+      *** date sorts lower than it and nothing is purged, so a caller
+      *** must supply an actual date to reclaim anything.
+       77 LS-REYDB-PURGE-BEFORE PIC X(08) VALUE SPACE.
+       77 LS-REYDB-PURGE-COUNT  PIC 9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-PURGE-BEFORE
+                                    LS-REYDB-RECORD-COUNT
+                                    LS-REYDB-PURGE-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** Held for the whole run, not just the final swap - a CRUD
+      *** call reading or writing mid-purge would otherwise see an
+      *** inconsistent view once the file underneath it changes.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           MOVE ZERO TO WS-REYDB-RECORD-COUNT WS-PURGE-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-REYDB.
+           OPEN OUTPUT FC-STAGE.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   IF FS-REYDB-IS-DELETED
+                      AND FS-REYDB-KEY NOT EQUAL WS-KEYGEN-SENTINEL
+                      AND FS-REYDB-UPDATED-TS (1:8) LESS THAN
+                          LS-REYDB-PURGE-BEFORE
+                      ADD 1 TO WS-PURGE-COUNT
+                   ELSE
+                      MOVE FS-REYDB-KEY    TO FS-STAGE-KEY
+                      MOVE FS-REYDB-BUFFER TO FS-STAGE-BUFFER
+                      WRITE FS-STAGE-RECORD
+                      ADD 1 TO WS-REYDB-RECORD-COUNT
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+           CLOSE FC-STAGE.
+
+      *** Only now, with the staged file known-good and complete, is
+      *** it swapped in for the live database.
+           CALL "REYDB_SWAP_STAGE" USING WS-REYDB-DATABASE-NAME
+               RETURNING LS-REYDB-RESULT
+           END-CALL.
+
+           MOVE WS-REYDB-RECORD-COUNT TO LS-REYDB-RECORD-COUNT.
+           MOVE WS-PURGE-COUNT        TO LS-REYDB-PURGE-COUNT.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
