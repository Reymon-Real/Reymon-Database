@@ -0,0 +1,122 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    rename.cbl         ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_RENAME IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Renames a named database file in place, the same           ***
+      *** CBL_RENAME_FILE call REYDB_SWAP_STAGE already makes to     ***
+      *** move a completed "stage.dat" onto the live name - here the ***
+      *** caller names both sides instead of it always being         ***
+      *** "stage.dat" moving onto the live database.                 ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Target side of the CBL_RENAME_FILE call - WS-REYDB-TARGET-
+      *** NAME (from reydb-batch.cpy) carries the existing name.
+       77 WS-REYDB-RENAME-TO PIC X(64) VALUE SPACE.
+
+      *** Result of the CALLs to REYDB_CATALOG/REYDB_UNCATALOG - the
+      *** rename has already happened by the time these run, so
+      *** neither is inspected afterward.
+       77 WS-REYDB-RESULT-CATALOG PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** Current name of the database file. Blank defaults to
+      *** "reymon.db", matching every other REYDB program.
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+
+      *** New name for the database file - required, unlike the
+      *** from-name there is no sensible default to rename to.
+       77 LS-REYDB-NEW-NAME      PIC X(64) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-NEW-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-NEW-NAME EQUAL SPACE
+              MOVE WS-REYDB-VALIDATION-FAIL TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           IF LS-REYDB-DATABASE-NAME EQUAL SPACE
+              MOVE "reymon.db" TO WS-REYDB-TARGET-NAME
+           ELSE
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-TARGET-NAME
+           END-IF.
+
+           MOVE LS-REYDB-NEW-NAME TO WS-REYDB-RENAME-TO.
+
+      *** Database-wide gate, same as REYDB_DROP, so the rename
+      *** cannot land while another call is still mid-flight against
+      *** this same file.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           CALL "CBL_RENAME_FILE" USING WS-REYDB-TARGET-NAME
+                                        WS-REYDB-RENAME-TO
+               RETURNING WS-REYDB-RENAME-RC
+           END-CALL.
+
+           IF WS-REYDB-RENAME-RC EQUAL ZERO
+              MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              CALL "REYDB_UNCATALOG" USING WS-REYDB-TARGET-NAME
+                  RETURNING WS-REYDB-RESULT-CATALOG
+              END-CALL
+              CALL "REYDB_CATALOG" USING WS-REYDB-RENAME-TO
+                  RETURNING WS-REYDB-RESULT-CATALOG
+              END-CALL
+           ELSE
+              MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+           END-IF.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
