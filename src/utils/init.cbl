@@ -0,0 +1,158 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    init.cbl           ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_INIT IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Provisions a named database together with the scratch      ***
+      *** files the rest of REYDB expects to already be there -      ***
+      *** control.dat (REYDB_ENQUEUE/REYDB_DEQUEUE) and protect.dat  ***
+      *** (REYDB_PROTECT/REYDB_UNPROTECT). Each one self-creates on  ***
+      *** its own first use already, so calling this is never        ***
+      *** required, but it lets a fresh install provision everything ***
+      *** in one CALL instead of waiting on whichever program a      ***
+      *** caller happens to touch first. Safe to call again later -  ***
+      *** anything that already exists is left exactly as it was.    ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-control.cpy".
+       COPY "file/control/reydb-protect.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-control.cpy".
+       COPY "file/section/reydb-protect.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+       COPY "data/working/reydb-protect.cpy".
+
+      *** Result of the CALL to REYDB_EXIST, used only to decide
+      *** whether FC-REYDB still needs to be created.
+       77 WS-REYDB-RESULT-EXIST   PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_CATALOG - registration never
+      *** blocks provisioning, so this is not inspected afterward.
+       77 WS-REYDB-RESULT-CATALOG PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** The named database itself - leave it alone if it is already
+      *** there, REYDB_EXIST already knows how to tell the two apart.
+           CALL "REYDB_EXIST" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-EXIST
+           END-CALL.
+
+           IF WS-REYDB-RESULT-EXIST NOT EQUAL WS-REYDB-SUCCESS
+              OPEN OUTPUT FC-REYDB
+              CLOSE FC-REYDB
+
+      *** Register the name with REYDB_CATALOG - only when it was
+      *** actually just created, not on a re-run against a database
+      *** that was already there.
+              CALL "REYDB_CATALOG" USING WS-REYDB-DATABASE-NAME
+                  RETURNING WS-REYDB-RESULT-CATALOG
+              END-CALL
+           END-IF.
+
+      *** The database-wide lock file - scoped by database name the
+      *** same way REYDB_ENQUEUE itself derives it, and self-created
+      *** the same way REYDB_ENQUEUE creates it on a caller's first
+      *** lock.
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+              MOVE SPACE TO WS-CONTROL-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".ctl"                 DELIMITED BY SIZE
+                INTO WS-CONTROL-DATABASE-NAME
+           END-IF.
+
+           OPEN I-O FC-CONTROL.
+
+           IF WS-CONTROL-FILE-STATUS EQUAL "35"
+              OPEN OUTPUT FC-CONTROL
+              MOVE WS-CONTROL-SENTINEL TO FS-CONTROL-KEY
+              MOVE SPACE               TO FS-CONTROL-HOLDER
+              WRITE FS-CONTROL-RECORD
+           END-IF.
+
+           CLOSE FC-CONTROL.
+
+      *** The protected-key list - scoped by database name the same
+      *** way REYDB_PROTECT itself derives it, and self-created the
+      *** same way REYDB_PROTECT creates it on the first key ever
+      *** protected.
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+              MOVE SPACE TO WS-PROTECT-DATABASE-NAME
+              STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                     ".prt"                 DELIMITED BY SIZE
+                INTO WS-PROTECT-DATABASE-NAME
+           END-IF.
+
+           OPEN I-O FC-PROTECT.
+
+           IF WS-PROTECT-FILE-STATUS EQUAL "35"
+              OPEN OUTPUT FC-PROTECT
+           END-IF.
+
+           CLOSE FC-PROTECT.
+
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
