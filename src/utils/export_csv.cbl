@@ -0,0 +1,201 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    export_csv.cbl     ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_EXPORT_CSV IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Walks the database in key order and writes one delimited   ***
+      *** line per active row to export.csv - the key, followed by   ***
+      *** each sub-field the caller's layout carves out of           ***
+      *** FS-REYDB-CONTENT, trimmed of trailing spaces. Soft-deleted ***
+      *** rows are left out, same as REYDB_LIST and REYDB_STATS.     ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-csv.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-csv.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-csv.cpy".
+
+      *** Result of the CALL to REYDB_DECRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECOMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-IS-COMPRESSED before REYDB_DECOMPRESS
+      *** runs, so it only looks for the marker on a row that was
+      *** actually compressed.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb-batch.cpy".
+       COPY "data/linkage/reydb-layout.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-RECORD-COUNT
+                                    LS-REYDB-FIELD-COUNT
+                                    LS-REYDB-LAYOUT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME *> at a different database
+                TO WS-REYDB-DATABASE-NAME
+           END-IF.
+
+           MOVE ZERO TO WS-REYDB-RECORD-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-REYDB. *> Read in primary key order
+           OPEN OUTPUT FC-CSV-EXPORT.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   IF NOT FS-REYDB-IS-DELETED
+
+      *** Undo REYDB_ADD/REYDB_REWRITE's at-rest cipher and padding
+      *** squeeze - the field extraction below has to see plaintext.
+                      IF FS-REYDB-IS-COMPRESSED
+                         MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+                      ELSE
+                         MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+                      END-IF
+
+                      CALL "REYDB_DECRYPT" USING FS-REYDB-CONTENT
+                          RETURNING WS-REYDB-RESULT-CIPHER
+                      END-CALL
+
+                      CALL "REYDB_DECOMPRESS" USING
+                          FS-REYDB-CONTENT WS-REYDB-COMPRESS-FLAG
+                          RETURNING WS-REYDB-RESULT-COMPRESS
+                      END-CALL
+
+                      PERFORM 1000-WRITE-CSV-LINE
+                         THRU 1000-WRITE-CSV-LINE-EXIT
+                      ADD 1 TO WS-REYDB-RECORD-COUNT
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+           CLOSE FC-CSV-EXPORT.
+
+           MOVE WS-REYDB-RECORD-COUNT TO LS-REYDB-RECORD-COUNT.
+           MOVE WS-REYDB-SUCCESS      TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Builds one comma-delimited line for the current FC-REYDB   ***
+      *** row - the key, then each layout field trimmed of trailing  ***
+      *** spaces - and writes it to export.csv.                      ***
+      ******************************************************************
+       1000-WRITE-CSV-LINE.
+
+           MOVE SPACE TO WS-CSV-LINE.
+           MOVE 1     TO WS-CSV-POINTER.
+
+           STRING FS-REYDB-KEY DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               WITH POINTER WS-CSV-POINTER
+           END-STRING.
+
+           PERFORM VARYING WS-CSV-FIELD-IDX FROM 1 BY 1
+                     UNTIL WS-CSV-FIELD-IDX
+                           GREATER THAN LS-REYDB-FIELD-COUNT
+
+               MOVE LS-REYDB-FIELD-LENGTH (WS-CSV-FIELD-IDX)
+                 TO WS-CSV-TRIM-LEN
+
+               PERFORM UNTIL WS-CSV-TRIM-LEN EQUAL ZERO
+                   COMPUTE WS-CSV-POS =
+                       LS-REYDB-FIELD-OFFSET (WS-CSV-FIELD-IDX)
+                       + WS-CSV-TRIM-LEN - 1
+                   IF FS-REYDB-CONTENT (WS-CSV-POS : 1)
+                      NOT EQUAL SPACE
+                      EXIT PERFORM
+                   END-IF
+                   SUBTRACT 1 FROM WS-CSV-TRIM-LEN
+               END-PERFORM
+
+               STRING "," DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-POINTER
+               END-STRING
+
+               IF WS-CSV-TRIM-LEN GREATER THAN ZERO
+                  STRING FS-REYDB-CONTENT
+                         (LS-REYDB-FIELD-OFFSET (WS-CSV-FIELD-IDX) :
+                          WS-CSV-TRIM-LEN) DELIMITED BY SIZE
+                      INTO WS-CSV-LINE
+                      WITH POINTER WS-CSV-POINTER
+                  END-STRING
+               END-IF
+
+           END-PERFORM.
+
+           MOVE WS-CSV-LINE TO FS-CSV-EXPORT-RECORD.
+           WRITE FS-CSV-EXPORT-RECORD.
+
+       1000-WRITE-CSV-LINE-EXIT.
+           EXIT.
+      ******************************************************************
