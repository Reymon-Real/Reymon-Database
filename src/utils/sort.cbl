@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev         ***
       *** File:    sort.cbl           ***
       *** Date:    April 10 from 2026 ***
-      *** Update:  April 10 from 2026 ***
+      *** Update:  August 11 from 2026 ***
       *** License: AGPL-3-or-later    ***
       ***********************************
 
@@ -16,7 +16,7 @@
        PROGRAM-ID. REYDB_SORT IS INITIAL.
        AUTHOR. Reymon Dev.
        DATE-WRITTEN.  April 10 from 2026.
-       DATE-COMPILED. April 10 from 2026.
+       DATE-COMPILED. August 11 from 2026.
       ******************************************************************
 
       ******************************************************************
@@ -37,7 +37,10 @@
       ******************************************************************
        FILE SECTION.
 
-       COPY "file/section/reydb.cpy".
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
       ******************************************************************
 
       ******************************************************************
@@ -48,37 +51,352 @@
 
        COPY "data/working/reydb.cpy".
        COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Caller's sort options, copied in at the top so the input
+      *** procedure does not have to reach into LINKAGE on every read.
+       77 WS-SORT-DIRECTION PIC X(01) VALUE 'A'.
+       77 WS-SORT-OFFSET    PIC 9(04) COMP-5 VALUE ZERO.
+       77 WS-SORT-LENGTH    PIC 9(04) COMP-5 VALUE ZERO.
+
+      *** How many rows 1000-SORT-INPUT read off FC-REYDB - every row
+      *** passed into the SORT, whether or not the run goes on to
+      *** swap the file in.
+       77 WS-SORT-ROW-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+
+      *** Wall-clock timer - HHMMSSCC captured at entry and again once
+      *** the swap (or the NO-SPACE abort) is decided, broken into
+      *** hours/minutes/seconds and reduced to a second count so the
+      *** two can be subtracted.
+       77 WS-SORT-START-TIME   PIC 9(08) VALUE ZERO.
+       77 WS-SORT-END-TIME     PIC 9(08) VALUE ZERO.
+       77 WS-SORT-START-TIME-X PIC X(08) VALUE SPACE.
+       77 WS-SORT-END-TIME-X   PIC X(08) VALUE SPACE.
+       77 WS-SORT-HH           PIC 9(02) VALUE ZERO.
+       77 WS-SORT-MM           PIC 9(02) VALUE ZERO.
+       77 WS-SORT-SS           PIC 9(02) VALUE ZERO.
+       77 WS-SORT-START-SECS   PIC 9(09) COMP-5 VALUE ZERO.
+       77 WS-SORT-END-SECS     PIC 9(09) COMP-5 VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECOMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-IS-COMPRESSED before REYDB_DECOMPRESS
+      *** runs, so it only looks for the marker on a row that was
+      *** actually compressed.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
       ******************************************************************
 
       ******************************************************************
        LINKAGE SECTION.
 
        COPY "data/linkage/reydb.cpy".
+
+      *** 'A' (the default) for ascending, 'D' for descending. Applied
+      *** to both the primary key and the secondary field below.
+      ***
+      *** Governs the order SORT hands rows to 2000-SORT-OUTPUT and
+      *** therefore the order temporal.dat is built in - it does not
+      *** carry through to stage.dat or the live database once
+      *** swapped in, since both are ORGANIZATION IS INDEXED and a
+      *** READ ... NEXT RECORD against an indexed file always comes
+      *** back in ascending RECORD KEY order no matter how it was
+      *** written.
+       77 LS-REYDB-SORT-DIRECTION PIC X(01) VALUE 'A'.
+
+      *** Optional secondary sort field, given as a 1-based offset and
+      *** length into FS-REYDB-BUFFER. Zero length means no secondary
+      *** field - the sort breaks ties on FS-WORK-KEY alone, which
+      *** never actually ties since it is the file's unique key.
+       77 LS-REYDB-SORT-OFFSET PIC 9(04) COMP-5 VALUE ZERO.
+       77 LS-REYDB-SORT-LENGTH PIC 9(04) COMP-5 VALUE ZERO.
+
+      *** How many rows this run sorted, and how many whole seconds
+      *** the run took end to end - both for the caller to log or
+      *** display, neither one feeds back into the sort itself.
+       77 LS-REYDB-ROW-COUNT       PIC 9(09) COMP-5 VALUE ZERO.
+       77 LS-REYDB-ELAPSED-SECONDS PIC 9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-SORT-DIRECTION
+                                    LS-REYDB-SORT-OFFSET
+                                    LS-REYDB-SORT-LENGTH
+                                    LS-REYDB-ROW-COUNT
+                                    LS-REYDB-ELAPSED-SECONDS
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+           MOVE 'N' TO WS-REYDB-EOF.
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+           MOVE ZERO TO WS-SORT-ROW-COUNT.
+
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE LS-REYDB-SORT-DIRECTION TO WS-SORT-DIRECTION.
+           MOVE LS-REYDB-SORT-OFFSET    TO WS-SORT-OFFSET.
+           MOVE LS-REYDB-SORT-LENGTH    TO WS-SORT-LENGTH.
+
+      *** Start the clock before the database-wide lock is even
+      *** requested, so the elapsed time reported back covers the
+      *** whole run a caller actually waited on, lock wait included.
+           ACCEPT WS-SORT-START-TIME FROM TIME.
+           MOVE WS-SORT-START-TIME TO WS-SORT-START-TIME-X.
+           MOVE WS-SORT-START-TIME-X (1:2) TO WS-SORT-HH.
+           MOVE WS-SORT-START-TIME-X (3:2) TO WS-SORT-MM.
+           MOVE WS-SORT-START-TIME-X (5:2) TO WS-SORT-SS.
+           COMPUTE WS-SORT-START-SECS =
+               WS-SORT-HH * 3600 + WS-SORT-MM * 60 + WS-SORT-SS.
+
+      *** Held for the whole run, not just the final swap - a CRUD
+      *** call reading or writing mid-sort would otherwise see an
+      *** inconsistent view once the file underneath it changes.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+      *** Neither work.dat nor temporal.dat can be sized up front, so
+      *** this probes temporal.dat with a throwaway record before any
+      *** real work begins, and leans on SORT-RETURN afterward to
+      *** catch work.dat running out of room mid-sort. Either way the
+      *** caller gets back WS-REYDB-NO-SPACE instead of an abend.
+           PERFORM 0100-CHECK-SPACE THRU 0100-CHECK-SPACE-EXIT.
+
+           IF LS-REYDB-RESULT NOT EQUAL WS-REYDB-NO-SPACE
+
+      *** Unlike FS-WORK-KEY (always unique), FS-WORK-SECOND-KEY can
+      *** genuinely tie across many rows when the caller picks a
+      *** secondary field - WITH DUPLICATES IN ORDER keeps those
+      *** ties in the order they were READ from FC-REYDB instead of
+      *** leaving it unspecified.
+              IF WS-SORT-DIRECTION EQUAL 'D'
+
+                 SORT FC-WORK
+                 ON DESCENDING KEY FS-WORK-SECOND-KEY
+                 ON DESCENDING KEY FS-WORK-KEY
+                 WITH DUPLICATES IN ORDER
+                 INPUT PROCEDURE  IS 1000-SORT-INPUT
+                 OUTPUT PROCEDURE IS 2000-SORT-OUTPUT
+
+              ELSE
+
+                 SORT FC-WORK
+                 ON ASCENDING KEY FS-WORK-SECOND-KEY
+                 ON ASCENDING KEY FS-WORK-KEY
+                 WITH DUPLICATES IN ORDER
+                 INPUT PROCEDURE  IS 1000-SORT-INPUT
+                 OUTPUT PROCEDURE IS 2000-SORT-OUTPUT
+
+              END-IF
+
+              IF SORT-RETURN NOT EQUAL ZERO
+
+                 MOVE WS-REYDB-NO-SPACE TO LS-REYDB-RESULT
+
+              ELSE
+
+      *** Phase 2 - copy the sorted rows out of temporal.dat and into
+      *** stage.dat, the same hand-off REYDB_REBUILD uses.
+                 PERFORM 3000-COPY-TEMP-TO-STAGE
+                    THRU 3000-COPY-TEMP-TO-STAGE-EXIT
+
+      *** Only now, with the staged file known-good and complete, is
+      *** it swapped in for the live database.
+                 CALL "REYDB_SWAP_STAGE" USING WS-REYDB-DATABASE-NAME
+                     RETURNING LS-REYDB-RESULT
+                 END-CALL
+
+              END-IF
+
+           END-IF.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+      *** Stop the clock and hand both counters back - a run that
+      *** crosses midnight wraps the second count forward by a day
+      *** rather than going negative.
+           ACCEPT WS-SORT-END-TIME FROM TIME.
+           MOVE WS-SORT-END-TIME TO WS-SORT-END-TIME-X.
+           MOVE WS-SORT-END-TIME-X (1:2) TO WS-SORT-HH.
+           MOVE WS-SORT-END-TIME-X (3:2) TO WS-SORT-MM.
+           MOVE WS-SORT-END-TIME-X (5:2) TO WS-SORT-SS.
+           COMPUTE WS-SORT-END-SECS =
+               WS-SORT-HH * 3600 + WS-SORT-MM * 60 + WS-SORT-SS.
+
+           IF WS-SORT-END-SECS LESS THAN WS-SORT-START-SECS
+              COMPUTE LS-REYDB-ELAPSED-SECONDS =
+                  WS-SORT-END-SECS - WS-SORT-START-SECS + 86400
+           ELSE
+              COMPUTE LS-REYDB-ELAPSED-SECONDS =
+                  WS-SORT-END-SECS - WS-SORT-START-SECS
+           END-IF.
+
+           MOVE WS-SORT-ROW-COUNT TO LS-REYDB-ROW-COUNT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Proves temporal.dat still has room to receive the sorted    ***
+      *** rows before the (much more expensive) SORT itself starts.   ***
+      *** OPEN OUTPUT truncates the file, so the probe row left      ***
+      *** behind is harmless - the real write phase below opens      ***
+      *** temporal.dat fresh again.                                   ***
+      ******************************************************************
+       0100-CHECK-SPACE.
+
+           OPEN OUTPUT FC-TEMP.
+
+           MOVE ALL "9" TO FS-TEMP-KEY.
+           MOVE SPACE   TO FS-TEMP-BUFFER.
+
+           WRITE FS-TEMP-RECORD.
+
+           IF WS-TEMP-FILE-STATUS NOT EQUAL "00"
+              MOVE WS-REYDB-NO-SPACE TO LS-REYDB-RESULT
+           END-IF.
+
+           CLOSE FC-TEMP.
+
+       0100-CHECK-SPACE-EXIT.
+           EXIT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Reads FC-REYDB once, carrying the caller's secondary field  ***
+      *** (if any) into FS-WORK-SECOND-KEY so the SORT above can use   ***
+      *** it as a real sort key instead of just opaque buffer bytes.   ***
+      ******************************************************************
+       1000-SORT-INPUT.
+
+           OPEN INPUT FC-REYDB.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   MOVE FS-REYDB-KEY    TO FS-WORK-KEY
+                   MOVE FS-REYDB-BUFFER TO FS-WORK-BUFFER
+                   MOVE SPACE            TO FS-WORK-SECOND-KEY
+
+                   IF WS-SORT-LENGTH GREATER THAN ZERO
+
+      *** Undo REYDB_ADD/REYDB_REWRITE's at-rest cipher and padding
+      *** squeeze before slicing the secondary key out of it below -
+      *** otherwise this would be sorting on ciphertext bytes, not
+      *** the caller's actual field. FS-WORK-BUFFER above already
+      *** holds its own, still-encoded copy of the row (the one
+      *** carried through to temporal.dat/stage.dat), so decrypting
+      *** FS-REYDB-CONTENT here cannot leak back into it.
+                      IF FS-REYDB-IS-COMPRESSED
+                         MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+                      ELSE
+                         MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+                      END-IF
+
+                      CALL "REYDB_DECRYPT" USING FS-REYDB-CONTENT
+                          RETURNING WS-REYDB-RESULT-CIPHER
+                      END-CALL
+
+                      CALL "REYDB_DECOMPRESS" USING
+                          FS-REYDB-CONTENT WS-REYDB-COMPRESS-FLAG
+                          RETURNING WS-REYDB-RESULT-COMPRESS
+                      END-CALL
+
+                      MOVE FS-REYDB-BUFFER
+                           (WS-SORT-OFFSET : WS-SORT-LENGTH)
+                        TO FS-WORK-SECOND-KEY (1 : WS-SORT-LENGTH)
+                   END-IF
+
+                   ADD 1 TO WS-SORT-ROW-COUNT
+                   RELEASE FS-WORK-RECORD
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+
+       1000-SORT-INPUT-EXIT.
+           EXIT.
       ******************************************************************
 
       ******************************************************************
-       PROCEDURE DIVISION RETURNING LS-REYDB-RESULT.
+      *** Copies the sorted rows into temporal.dat, dropping the      ***
+      *** secondary-key scratch field - it never belonged on disk.    ***
+      ******************************************************************
+       2000-SORT-OUTPUT.
+
+           MOVE 'N' TO WS-REYDB-EOF.
+
+           OPEN OUTPUT FC-TEMP.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
 
-           SORT FC-WORK
-           ON ASCENDING KEY FS-WORK-KEY
-           USING  FC-REYDB
-           GIVING FC-TEMP.
+               RETURN FC-WORK
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   MOVE FS-WORK-KEY    TO FS-TEMP-KEY
+                   MOVE FS-WORK-BUFFER TO FS-TEMP-BUFFER
+                   WRITE FS-TEMP-RECORD
+               END-RETURN
+
+           END-PERFORM.
+
+           CLOSE FC-TEMP.
+
+       2000-SORT-OUTPUT-EXIT.
+           EXIT.
+      ******************************************************************
+
+      ******************************************************************
+      *** Phase 2 - moves the sorted rows from temporal.dat to        ***
+      *** stage.dat, the file REYDB_SWAP_STAGE actually swaps in.      ***
+      ******************************************************************
+       3000-COPY-TEMP-TO-STAGE.
+
+           MOVE 'N' TO WS-REYDB-EOF.
 
            OPEN INPUT  FC-TEMP.
-           OPEN OUTPUT FC-REYDB. *> Open file if exist
+           OPEN OUTPUT FC-STAGE.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-TEMP NEXT RECORD
 
-           PERFORM UNTIL WS-REYDB-EOF = 'S'
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
 
-               READ FC-TEMP
-               AT END MOVE 'S' TO WS-REYDB-EOF
                NOT AT END
-               WRITE FS-REYDB-RECORD FROM FS-TEMP-RECORD
+                   MOVE FS-TEMP-KEY    TO FS-STAGE-KEY
+                   MOVE FS-TEMP-BUFFER TO FS-STAGE-BUFFER
+                   WRITE FS-STAGE-RECORD
                END-READ
 
            END-PERFORM.
 
            CLOSE FC-TEMP.
-           CLOSE FC-REYDB. *> Not problem with file status
+           CLOSE FC-STAGE.
 
-           GOBACK.
-      ******************************************************************
\ No newline at end of file
+       3000-COPY-TEMP-TO-STAGE-EXIT.
+           EXIT.
+      ******************************************************************
