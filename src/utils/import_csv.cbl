@@ -0,0 +1,184 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    import_csv.cbl     ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 10 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_IMPORT_CSV IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Reads import.csv one delimited line at a time - the key,   ***
+      *** then one sub-field per entry in the caller's layout - and  ***
+      *** calls REYDB_ADD for each row. Anything REYDB_ADD rejects   ***
+      *** is logged to reject.rpt instead of aborting the run, the   ***
+      *** same as REYDB_LOAD and REYDB_MERGE.                        ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb-batch.cpy".
+       COPY "file/control/reydb-csv.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb-batch.cpy".
+       COPY "file/section/reydb-csv.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-batch.cpy".
+       COPY "data/working/reydb-csv.cpy".
+
+      *** One parsed CSV field, right before it is copied into
+      *** LS-REYDB-BUFFER at the layout's offset/length.
+       77 WS-CSV-PARSED-FIELD PIC X(479) VALUE SPACE.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+       COPY "data/linkage/reydb.cpy".
+       COPY "data/linkage/reydb-layout.cpy".
+
+       77 LS-REYDB-IMPORT-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+       77 LS-REYDB-REJECT-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-FIELD-COUNT
+                                    LS-REYDB-LAYOUT
+                                    LS-REYDB-IMPORT-COUNT
+                                    LS-REYDB-REJECT-COUNT
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           MOVE ZERO TO WS-LOAD-COUNT WS-REJECT-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+
+           OPEN INPUT  FC-CSV-IMPORT.
+           OPEN OUTPUT FC-REJECT.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+
+               READ FC-CSV-IMPORT
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   PERFORM 1000-PARSE-CSV-LINE
+                      THRU 1000-PARSE-CSV-LINE-EXIT
+
+                   CALL "REYDB_ADD" USING LS-REYDB-RECORD
+                                          LS-REYDB-DATABASE-NAME
+                       RETURNING WS-REYDB-RESULT-ADD
+                   END-CALL
+
+                   IF WS-REYDB-RESULT-ADD EQUAL WS-REYDB-WRITE-SUCCESS
+                      ADD 1 TO WS-LOAD-COUNT
+                   ELSE
+                      ADD 1 TO WS-REJECT-COUNT
+                      MOVE LS-REYDB-KEY TO FS-REJECT-KEY
+                      EVALUATE WS-REYDB-RESULT-ADD
+                          WHEN WS-REYDB-DUPLICATE-KEY
+                              MOVE "DUPLICATE KEY"
+                                TO FS-REJECT-REASON
+                          WHEN WS-REYDB-LOCKED
+                              MOVE "RECORD LOCKED"
+                                TO FS-REJECT-REASON
+                          WHEN OTHER
+                              MOVE "WRITE FAILED"
+                                TO FS-REJECT-REASON
+                      END-EVALUATE
+                      WRITE FS-REJECT-RECORD
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-CSV-IMPORT.
+           CLOSE FC-REJECT.
+
+           MOVE WS-LOAD-COUNT   TO LS-REYDB-IMPORT-COUNT.
+           MOVE WS-REJECT-COUNT TO LS-REYDB-REJECT-COUNT.
+           MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Splits the current import line on commas - the first token ***
+      *** is the key, and each token after that lands at its         ***
+      *** layout's offset/length inside LS-REYDB-BUFFER. WS-CSV-PTR  ***
+      *** walks the line forward one token per UNSTRING so the       ***
+      *** fields come out in the order REYDB_EXPORT_CSV wrote them.  ***
+      ******************************************************************
+       1000-PARSE-CSV-LINE.
+
+           MOVE SPACE TO LS-REYDB-BUFFER.
+           MOVE 1     TO WS-CSV-PTR.
+
+           UNSTRING FS-CSV-IMPORT-RECORD DELIMITED BY ","
+               INTO LS-REYDB-KEY
+               WITH POINTER WS-CSV-PTR
+           END-UNSTRING.
+
+           PERFORM VARYING WS-CSV-FIELD-IDX FROM 1 BY 1
+                     UNTIL WS-CSV-FIELD-IDX
+                           GREATER THAN LS-REYDB-FIELD-COUNT
+
+               MOVE SPACE TO WS-CSV-PARSED-FIELD
+
+               UNSTRING FS-CSV-IMPORT-RECORD DELIMITED BY ","
+                   INTO WS-CSV-PARSED-FIELD
+                   WITH POINTER WS-CSV-PTR
+               END-UNSTRING
+
+      *** LS-REYDB-FIELD-OFFSET is 1-based into the 479-byte content
+      *** area, which itself starts 33 bytes into LS-REYDB-BUFFER
+      *** (the delete flag byte plus the created/updated stamps).
+               COMPUTE WS-CSV-POS =
+                   33 + LS-REYDB-FIELD-OFFSET (WS-CSV-FIELD-IDX)
+
+               MOVE WS-CSV-PARSED-FIELD
+                    (1 : LS-REYDB-FIELD-LENGTH (WS-CSV-FIELD-IDX))
+                 TO LS-REYDB-BUFFER
+                    (WS-CSV-POS :
+                     LS-REYDB-FIELD-LENGTH (WS-CSV-FIELD-IDX))
+
+           END-PERFORM.
+
+       1000-PARSE-CSV-LINE-EXIT.
+           EXIT.
+      ******************************************************************
