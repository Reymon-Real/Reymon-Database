@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev         ***
       *** File:    add.cbl            ***
       *** Date:    April 10 from 2026 ***
-      *** Update:  April 10 from 2026 ***
+      *** Update:  August 11 from 2026 ***
       *** License: AGPL-3-or-later    ***
       ***********************************
 
@@ -28,6 +28,8 @@
        FILE-CONTROL.
        
        COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-audit.cpy".
+       COPY "file/control/reydb-protect.cpy".
       ******************************************************************
 
       ******************************************************************
@@ -36,8 +38,13 @@
 
       ******************************************************************
        FILE SECTION.
-       
-       COPY "file/section/reydb.cpy".
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-audit.cpy".
+       COPY "file/section/reydb-protect.cpy".
       ******************************************************************
 
       ******************************************************************
@@ -45,6 +52,28 @@
 
        COPY "data/working/reydb.cpy".
        COPY "data/working/state.cpy".
+       COPY "data/working/reydb-audit.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+       COPY "data/working/reydb-protect.cpy".
+
+      *** Fixed-size argument for the CALL to REYDB_AUDIT - sized to
+      *** match LS-AUDIT-OPERATION exactly.
+       77 WS-AUDIT-OP-REMOVE PIC X(08) VALUE "REMOVE".
+
+      *** Before-image of the buffer, captured before the delete flag
+      *** is stamped on, so the audit row shows the live record.
+       77 WS-REMOVE-BEFORE   PIC X(512) VALUE SPACE.
+
+      *** Set by the protect.dat lookup just before a row would be
+      *** flagged deleted - 'Y' stops the delete cold.
+       77 WS-REMOVE-IS-PROTECTED PIC X(01) VALUE 'N'.
+
+      *** 'Y' when called through REYDB_REMOVE_DRYRUN below - the row
+      *** is read and every check run exactly as normal, but the
+      *** delete flag is never actually written and no audit row is
+      *** logged.
+       77 WS-REMOVE-DRY-RUN PIC X(01) VALUE 'N'.
+           88 WS-REMOVE-IS-DRY-RUN VALUE 'Y'.
       ******************************************************************
 
       ******************************************************************
@@ -53,30 +82,178 @@
        COPY "data/linkage/reydb.cpy".
       ******************************************************************
 
+      ******************************************************************
+      *** Primary entry point - alphanumeric key, carried together    ***
+      *** with the buffer in LS-REYDB-RECORD.                         ***
       ******************************************************************
        PROCEDURE DIVISION USING     LS-REYDB-RECORD
+                                    LS-REYDB-DATABASE-NAME
                           RETURNING LS-REYDB-RESULT.
       ******************************************************************
 
       ******************************************************************
+           MOVE 'N' TO WS-REMOVE-DRY-RUN.
+
+           PERFORM 1000-REMOVE-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - numeric (COMP-5) key, for callers   ***
+      *** using REYDB_KEYGEN's LS-REYDB-NEXT-KEY directly.            ***
+      ******************************************************************
+       ENTRY "REYDB_REMOVE_NUMERIC" USING
+                   BY VALUE     LS-REYDB-KEY-NUMERIC
+                   BY REFERENCE LS-REYDB-RECORD
+                   BY REFERENCE LS-REYDB-DATABASE-NAME.
+
+           MOVE LS-REYDB-KEY-NUMERIC TO LS-REYDB-KEY.
+           MOVE 'N' TO WS-REMOVE-DRY-RUN.
+
+           PERFORM 1000-REMOVE-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Third entry point - what-if mode. Runs every check the     ***
+      *** live remove does (existence, already-deleted, protect.dat) ***
+      *** and returns the result the live call would give, but never ***
+      *** stamps the delete flag or writes an audit row.             ***
+      ******************************************************************
+       ENTRY "REYDB_REMOVE_DRYRUN" USING
+                   BY REFERENCE LS-REYDB-RECORD
+                   BY REFERENCE LS-REYDB-DATABASE-NAME.
+
+           MOVE 'Y' TO WS-REMOVE-DRY-RUN.
+
+           PERFORM 1000-REMOVE-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+       1000-REMOVE-RECORD.
+
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** Brief database-wide gate on top of FC-REYDB's own per-record
+      *** lock, so a sweep like REYDB_SORT cannot swap the file out
+      *** from under this read-modify-write.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
            OPEN I-O FC-REYDB. *> Open the file to process using output logic
 
            MOVE LS-REYDB-KEY    TO FS-REYDB-KEY.    *> Set Primary Key in the database
            MOVE LS-REYDB-BUFFER TO FS-REYDB-BUFFER. *> Set content of the table in the database
 
-           READ FC-REYDB KEY IS FS-REYDB-KEY
-           
+           READ FC-REYDB WITH LOCK KEY IS FS-REYDB-KEY
+               *> Hold the record so a second updater is told to
+               *> retry instead of racing this read-modify-write
+
            INVALID KEY
-           MOVE WS-REYDB-REMOVE-FAILURE TO LS-REYDB-RESULT
-           
+
+           EVALUATE WS-REYDB-FILE-STATUS
+               WHEN "23"
+                   MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+               WHEN "9D"
+                   MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+               WHEN OTHER
+                   MOVE WS-REYDB-REMOVE-FAILURE TO LS-REYDB-RESULT
+           END-EVALUATE
+
            NOT INVALID KEY
 
-           DELETE FC-REYDB *> Delete Register
-           MOVE WS-REYDB-REMOVE-SUCCESS TO LS-REYDB-RESULT
-           
+      *** Already removed earlier - nothing left to do.
+           IF FS-REYDB-IS-DELETED
+              MOVE WS-REYDB-SOFT-DELETED TO LS-REYDB-RESULT
+           ELSE
+
+      *** A key on the protect.dat list is never deleted, no matter
+      *** how the caller asked for it.
+              MOVE 'N' TO WS-REMOVE-IS-PROTECTED
+
+      *** The protect list is scoped by database name the same way
+      *** REYDB_PROTECT itself derives it - a key protected in one
+      *** named database never blocks a delete in another one.
+              IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE
+                 MOVE SPACE TO WS-PROTECT-DATABASE-NAME
+                 STRING LS-REYDB-DATABASE-NAME DELIMITED BY SPACE
+                        ".prt"                 DELIMITED BY SIZE
+                   INTO WS-PROTECT-DATABASE-NAME
+              END-IF
+
+              OPEN INPUT FC-PROTECT
+
+              IF WS-PROTECT-FILE-STATUS NOT EQUAL "35"
+                 MOVE FS-REYDB-KEY TO FS-PROTECT-KEY
+                 READ FC-PROTECT KEY IS FS-PROTECT-KEY
+                     INVALID KEY
+                         MOVE 'N' TO WS-REMOVE-IS-PROTECTED
+                     NOT INVALID KEY
+                         MOVE 'Y' TO WS-REMOVE-IS-PROTECTED
+                 END-READ
+                 CLOSE FC-PROTECT
+              END-IF
+
+              IF WS-REMOVE-IS-PROTECTED EQUAL 'Y'
+                 MOVE WS-REYDB-PROTECTED-KEY TO LS-REYDB-RESULT
+              ELSE
+                 MOVE FS-REYDB-BUFFER TO WS-REMOVE-BEFORE
+
+                 IF WS-REMOVE-IS-DRY-RUN
+
+      *** What-if mode - every check above passed, so this is exactly
+      *** what the live call would report, but the flag is never
+      *** actually stamped and no audit row is written.
+                    MOVE WS-REYDB-REMOVE-SUCCESS TO LS-REYDB-RESULT
+
+                 ELSE
+
+      *** Flag the row as deleted instead of physically removing it -
+      *** a same-day accidental delete can still be undone by clearing
+      *** the flag, and REYDB_PURGE is the only thing that actually
+      *** reclaims the space.
+                    SET FS-REYDB-IS-DELETED TO TRUE
+
+                    REWRITE FS-REYDB-RECORD
+
+                    INVALID KEY
+                        MOVE WS-REYDB-REMOVE-FAILURE TO LS-REYDB-RESULT
+
+                    NOT INVALID KEY
+                        MOVE WS-REYDB-REMOVE-SUCCESS TO LS-REYDB-RESULT
+
+                        CALL "REYDB_AUDIT" USING FS-REYDB-KEY
+                                                 WS-AUDIT-OP-REMOVE
+                                                 WS-REMOVE-BEFORE
+                                                 WS-REYDB-DATABASE-NAME
+                            RETURNING WS-REYDB-RESULT
+                        END-CALL
+
+                    END-REWRITE
+                 END-IF
+              END-IF
+           END-IF
+
            END-READ.
 
+           UNLOCK FC-REYDB. *> Release the record as soon as this call
+                            *> is done, rather than holding it until CLOSE
+
            CLOSE FC-REYDB.
 
-           GOBACK.
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
       ******************************************************************
\ No newline at end of file
