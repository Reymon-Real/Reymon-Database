@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev      ***
       *** File:    add.cbl         ***
       *** Date:    31/03/2026      ***
-      *** Update:  31/03/2026      ***
+      *** Update:  11/08/2026      ***
       *** License: AGPL-3-or-later ***
       ********************************
 
@@ -37,7 +37,10 @@
       ******************************************************************
        FILE SECTION.
        
-       COPY "file/section/reydb.cpy".
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
       ******************************************************************
 
       ******************************************************************
@@ -45,41 +48,127 @@
 
        COPY "data/working/reydb.cpy".
        COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Result of the CALL to REYDB_DECRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECOMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-IS-COMPRESSED before REYDB_DECOMPRESS
+      *** runs, so it only looks for the marker on a row that was
+      *** actually compressed.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
       ******************************************************************
 
       ******************************************************************
        LINKAGE SECTION.
-       
+
        COPY "data/linkage/reydb.cpy".
       ******************************************************************
 
+      ******************************************************************
+      *** Primary entry point - alphanumeric key, carried together    ***
+      *** with the buffer in LS-REYDB-RECORD.                         ***
       ******************************************************************
        PROCEDURE DIVISION USING     LS-REYDB-RECORD
+                                    LS-REYDB-DATABASE-NAME
                           RETURNING LS-REYDB-RESULT.
       ******************************************************************
 
+      ******************************************************************
+           PERFORM START-PROGRAM.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - numeric (COMP-5) key, for callers   ***
+      *** using REYDB_KEYGEN's LS-REYDB-NEXT-KEY directly.            ***
+      ******************************************************************
+       ENTRY "REYDB_READ_NUMERIC" USING BY VALUE LS-REYDB-KEY-NUMERIC
+                                   BY REFERENCE LS-REYDB-RECORD
+                                   BY REFERENCE LS-REYDB-DATABASE-NAME.
+
+           MOVE LS-REYDB-KEY-NUMERIC TO LS-REYDB-KEY.
+
+           PERFORM START-PROGRAM.
+
+           GOBACK.
+      ******************************************************************
+
       ******************************************************************
        START-PROGRAM SECTION. *> This section is included if the procedure
                               *> contains a line break to set the function parameters
 
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** Brief database-wide gate around the single read, on top of
+      *** FC-REYDB's own per-record lock, so a sweep like REYDB_SORT
+      *** cannot swap the file out from under it mid-read.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
            OPEN INPUT FC-REYDB. *> Open the file to process using output logic
 
            MOVE LS-REYDB-KEY    TO FS-REYDB-KEY.    *> Set Primary Key in the database
            MOVE LS-REYDB-BUFFER TO FS-REYDB-BUFFER. *> Set content of the table in the database
 
            READ FC-REYDB KEY IS FS-REYDB-KEY
-           
+
            INVALID KEY
 
-               MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
-           
+               EVALUATE WS-REYDB-FILE-STATUS
+                   WHEN "23"
+                       MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
+               END-EVALUATE
+
            NOT INVALID KEY
-           
-               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
-           
+
+      *** Undo REYDB_ADD/REYDB_REWRITE's at-rest cipher and padding
+      *** squeeze, in reverse order, before the buffer goes back to
+      *** the caller.
+               IF FS-REYDB-IS-COMPRESSED
+                  MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+               ELSE
+                  MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+               END-IF
+
+               CALL "REYDB_DECRYPT" USING FS-REYDB-CONTENT
+                   RETURNING WS-REYDB-RESULT-CIPHER
+               END-CALL
+
+               CALL "REYDB_DECOMPRESS" USING FS-REYDB-CONTENT
+                                             WS-REYDB-COMPRESS-FLAG
+                   RETURNING WS-REYDB-RESULT-COMPRESS
+               END-CALL
+
+               MOVE FS-REYDB-BUFFER TO LS-REYDB-BUFFER
+
+               IF FS-REYDB-IS-DELETED
+                  MOVE WS-REYDB-SOFT-DELETED TO LS-REYDB-RESULT
+               ELSE
+                  MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+               END-IF
+
            END-READ.
 
            CLOSE FC-REYDB.
 
-           GOBACK.
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
       ******************************************************************
\ No newline at end of file
