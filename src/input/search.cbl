@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev         ***
       *** File:    add.cbl            ***
       *** Date:    April 10 from 2026 ***
-      *** Update:  April 10 from 2026 ***
+      *** Update:  August 11 from 2026 ***
       *** License: AGPL-3-or-later    ***
       ***********************************
 
@@ -37,7 +37,10 @@
       ******************************************************************
        FILE SECTION.
        
-       COPY "file/section/reydb.cpy".
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
       ******************************************************************
 
       ******************************************************************
@@ -45,41 +48,120 @@
 
        COPY "data/working/reydb.cpy".
        COPY "data/working/state.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Result of the CALL to REYDB_DECRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECOMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-IS-COMPRESSED before the buffer is copied
+      *** to WS-REYDB-BUFFER-C, so REYDB_DECOMPRESS only looks for the
+      *** marker on a row that was actually compressed.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
       ******************************************************************
 
       ******************************************************************
        LINKAGE SECTION.
        
-       77 LS-REYDB-KEY PIC 9(18) COMP-5.
+       77 LS-REYDB-KEY       PIC 9(18) COMP-5.
+       77 LS-REYDB-ALPHA-KEY PIC X(18).
        77 LS-REYDB-POINTER USAGE IS POINTER.
-       
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+
       ******************************************************************
 
+      ******************************************************************
+      *** Primary entry point - numeric (COMP-5) key.                ***
       ******************************************************************
        PROCEDURE DIVISION USING BY VALUE LS-REYDB-KEY
+                          BY REFERENCE LS-REYDB-DATABASE-NAME
                           RETURNING LS-REYDB-POINTER.
       ******************************************************************
 
       ******************************************************************
-           OPEN I-O FC-REYDB. *> Open the file to process using output logic
-
            MOVE LS-REYDB-KEY TO FS-REYDB-KEY.    *> Set Primary Key in the Database
 
+           PERFORM 1000-LOOKUP-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - alphanumeric (PIC X) key, for      ***
+      *** databases keyed by account/document numbers rather than   ***
+      *** a purely numeric value.                                   ***
+      ******************************************************************
+       ENTRY "REYDB_SEARCH_ALPHA" USING BY REFERENCE LS-REYDB-ALPHA-KEY
+                                   BY REFERENCE LS-REYDB-DATABASE-NAME.
+
+           MOVE LS-REYDB-ALPHA-KEY TO FS-REYDB-KEY. *> Set Primary Key in the Database
+
+           PERFORM 1000-LOOKUP-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+       1000-LOOKUP-RECORD.
+
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** Brief database-wide gate so a sweep like REYDB_SORT cannot
+      *** swap the file out from under this lookup.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              SET LS-REYDB-POINTER TO NULL
+              GOBACK
+           END-IF.
+
+           OPEN I-O FC-REYDB. *> Open the file to process using output logic
+
            READ FC-REYDB KEY IS FS-REYDB-KEY
-           
+
            INVALID KEY
 
            SET LS-REYDB-POINTER TO NULL
-           
+
            NOT INVALID KEY
 
-           MOVE FS-REYDB-KEY    TO WS-REYDB-KEY-C
-           MOVE FS-REYDB-BUFFER TO WS-REYDB-BUFFER-C
-           SET LS-REYDB-POINTER TO ADDRESS OF WS-REYDB-RECORD-C
+           IF FS-REYDB-IS-DELETED
+              SET LS-REYDB-POINTER TO NULL
+           ELSE
+              IF FS-REYDB-IS-COMPRESSED
+                 MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+              ELSE
+                 MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+              END-IF
+
+              MOVE FS-REYDB-KEY    TO WS-REYDB-KEY-C
+              MOVE FS-REYDB-BUFFER TO WS-REYDB-BUFFER-C
+
+      *** Undo REYDB_ADD/REYDB_REWRITE's at-rest cipher and padding
+      *** squeeze before the pointer goes back to the caller.
+              CALL "REYDB_DECRYPT" USING WS-REYDB-BUFFER-C (34:479)
+                  RETURNING WS-REYDB-RESULT-CIPHER
+              END-CALL
+
+              CALL "REYDB_DECOMPRESS" USING WS-REYDB-BUFFER-C (34:479)
+                                            WS-REYDB-COMPRESS-FLAG
+                  RETURNING WS-REYDB-RESULT-COMPRESS
+              END-CALL
+
+              SET LS-REYDB-POINTER TO ADDRESS OF WS-REYDB-RECORD-C
+           END-IF
 
            END-READ.
 
            CLOSE FC-REYDB.
 
-           GOBACK.
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
       ******************************************************************
\ No newline at end of file
