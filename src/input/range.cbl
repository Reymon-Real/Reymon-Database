@@ -0,0 +1,187 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    range.cbl          ***
+      *** Date:    August 10 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_RANGE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 10 from 2026.
+       DATE-COMPILED. August 10 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+      *** Pulls every record whose FS-REYDB-KEY starts with a given  ***
+      *** prefix, via START FC-REYDB KEY IS NOT LESS THAN plus READ   ***
+      *** NEXT - one call instead of looping exact lookups over a     ***
+      *** key range the caller would otherwise have to enumerate.     ***
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+
+      *** Set once the current key no longer matches the prefix - the
+      *** keys coming off FC-REYDB are in ascending order, so the
+      *** first mismatch means there is nothing further to find.
+       77 WS-RANGE-DONE PIC X VALUE 'N'.
+
+      *** Result of the CALL to REYDB_DECRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECOMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-IS-COMPRESSED before REYDB_DECOMPRESS
+      *** runs, so it only looks for the marker on a row that was
+      *** actually compressed.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+      ******************************************************************
+
+      ******************************************************************
+       LINKAGE SECTION.
+
+      *** Prefix to match, left-justified in the 18-byte key with the
+      *** unused tail left as SPACE, and its significant length. To
+      *** resume a prefix that spans more than one page, pass back
+      *** LS-REYDB-LAST-KEY from the prior call and set
+      *** LS-REYDB-RESUME to 'Y'.
+       77 LS-REYDB-PREFIX        PIC X(18).
+       77 LS-REYDB-PREFIX-LEN    PIC 9(02) COMP-5.
+       77 LS-REYDB-RESUME        PIC X      VALUE 'N'.
+       77 LS-REYDB-PAGE-SIZE     PIC 9(04) COMP-5.
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+
+       01 LS-REYDB-PAGE.
+          02 LS-REYDB-PAGE-COUNT PIC 9(04) COMP-5.
+          02 LS-REYDB-PAGE-ROWS OCCURS 100 TIMES.
+             03 LS-REYDB-ROW-KEY    PIC X(18).
+             03 LS-REYDB-ROW-BUFFER PIC X(512).
+
+       77 LS-REYDB-LAST-KEY PIC X(18) VALUE SPACE.
+       77 LS-REYDB-RESULT   PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-PREFIX
+                                    LS-REYDB-PREFIX-LEN
+                                    LS-REYDB-RESUME
+                                    LS-REYDB-PAGE-SIZE
+                                    LS-REYDB-DATABASE-NAME
+                                    LS-REYDB-PAGE
+                                    LS-REYDB-LAST-KEY
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+           MOVE ZERO TO LS-REYDB-PAGE-COUNT.
+           MOVE 'N'  TO WS-REYDB-EOF.
+           MOVE 'N'  TO WS-RANGE-DONE.
+
+           OPEN INPUT FC-REYDB. *> Browse only - no updates happen here
+
+           IF LS-REYDB-RESUME EQUAL 'Y'
+              MOVE LS-REYDB-LAST-KEY TO FS-REYDB-KEY
+              START FC-REYDB KEY IS GREATER THAN FS-REYDB-KEY
+                  INVALID KEY
+                      MOVE 'S' TO WS-REYDB-EOF
+                      MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                  NOT INVALID KEY
+                      MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              END-START
+           ELSE
+              MOVE LS-REYDB-PREFIX TO FS-REYDB-KEY
+              START FC-REYDB KEY IS NOT LESS THAN FS-REYDB-KEY
+                  INVALID KEY
+                      MOVE 'S' TO WS-REYDB-EOF
+                      MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                  NOT INVALID KEY
+                      MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT
+              END-START
+           END-IF.
+
+           PERFORM UNTIL WS-REYDB-EOF EQUAL 'S'
+                    OR WS-RANGE-DONE EQUAL 'Y'
+                    OR LS-REYDB-PAGE-COUNT >= LS-REYDB-PAGE-SIZE
+                    OR LS-REYDB-PAGE-COUNT >= 100
+
+               READ FC-REYDB NEXT RECORD
+
+               AT END
+                   MOVE 'S' TO WS-REYDB-EOF
+
+               NOT AT END
+                   IF FS-REYDB-KEY (1:LS-REYDB-PREFIX-LEN)
+                      NOT EQUAL LS-REYDB-PREFIX (1:LS-REYDB-PREFIX-LEN)
+                      MOVE 'Y' TO WS-RANGE-DONE
+                   ELSE
+                      IF NOT FS-REYDB-IS-DELETED
+      *** Undo REYDB_ADD/REYDB_REWRITE's at-rest cipher and padding
+      *** squeeze before the row goes into the page the caller sees.
+                         IF FS-REYDB-IS-COMPRESSED
+                            MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+                         ELSE
+                            MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+                         END-IF
+                         CALL "REYDB_DECRYPT" USING FS-REYDB-CONTENT
+                             RETURNING WS-REYDB-RESULT-CIPHER
+                         END-CALL
+                         CALL "REYDB_DECOMPRESS" USING
+                             FS-REYDB-CONTENT WS-REYDB-COMPRESS-FLAG
+                             RETURNING WS-REYDB-RESULT-COMPRESS
+                         END-CALL
+                         ADD 1 TO LS-REYDB-PAGE-COUNT
+                         MOVE FS-REYDB-KEY
+                           TO LS-REYDB-ROW-KEY (LS-REYDB-PAGE-COUNT)
+                         MOVE FS-REYDB-BUFFER
+                           TO LS-REYDB-ROW-BUFFER (LS-REYDB-PAGE-COUNT)
+                      END-IF
+                      MOVE FS-REYDB-KEY TO LS-REYDB-LAST-KEY
+                   END-IF
+               END-READ
+
+           END-PERFORM.
+
+           CLOSE FC-REYDB.
+
+           GOBACK.
+      ******************************************************************
