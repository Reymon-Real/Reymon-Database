@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev         ***
       *** File:    rewrite.cbl        ***
       *** Date:    April 10 from 2026 ***
-      *** Update:  April 10 from 2026 ***
+      *** Update:  August 11 from 2026 ***
       *** License: AGPL-3-or-later    ***
       ***********************************
 
@@ -28,6 +28,7 @@
        FILE-CONTROL.
        
        COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-audit.cpy".
       ******************************************************************
 
       ******************************************************************
@@ -36,8 +37,12 @@
 
       ******************************************************************
        FILE SECTION.
-       
-       COPY "file/section/reydb.cpy".
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-audit.cpy".
       ******************************************************************
 
       ******************************************************************
@@ -45,6 +50,50 @@
 
        COPY "data/working/reydb.cpy".
        COPY "data/working/state.cpy".
+       COPY "data/working/reydb-audit.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Before-image of the buffer, captured just before the
+      *** REWRITE, so the audit row can carry what the record used
+      *** to hold.
+       77 WS-REWRITE-BEFORE PIC X(512) VALUE SPACE.
+
+      *** Created stamp is carried forward from the existing record -
+      *** only the updated stamp changes on a REWRITE.
+       77 WS-REWRITE-CREATED-TS PIC X(16) VALUE SPACE.
+
+      *** Fixed-size argument for the CALL to REYDB_AUDIT - sized to
+      *** match LS-AUDIT-OPERATION exactly.
+       77 WS-AUDIT-OP-REWRITE PIC X(08) VALUE "REWRITE".
+
+      *** Result of the CALL to REYDB_VALIDATE_RECORD.
+       77 WS-REYDB-RESULT-VALIDATE PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_ENCRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_COMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** 'Y' when REYDB_COMPRESS actually collapsed a trailing run -
+      *** persisted onto FS-REYDB-DELETE-FLAG so REYDB_DECOMPRESS knows,
+      *** on the way back out, whether to look for the marker.
+       77 WS-REWRITE-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+
+      *** 'Y' when called through REYDB_REWRITE_DRYRUN below - the
+      *** row is read and validated exactly as normal, but the
+      *** buffer is never actually rewritten to disk and no audit
+      *** row is logged.
+       77 WS-REWRITE-DRY-RUN PIC X(01) VALUE 'N'.
+           88 WS-REWRITE-IS-DRY-RUN VALUE 'Y'.
+
+      *** 'Y' when the caller's content fills FS-REYDB-CONTENT right
+      *** up to its last byte - no way to tell from here whether the
+      *** caller's data was clipped to fit before this call, so the
+      *** row is still rewritten but LS-REYDB-RESULT warns instead of
+      *** reporting a plain success.
+       77 WS-REWRITE-CONTENT-FULL PIC X(01) VALUE 'N'.
+           88 WS-REWRITE-CONTENT-IS-FULL VALUE 'Y'.
       ******************************************************************
 
       ******************************************************************
@@ -53,42 +102,223 @@
        COPY "data/linkage/reydb.cpy".
       ******************************************************************
 
+      ******************************************************************
+      *** Primary entry point - alphanumeric key, carried together    ***
+      *** with the buffer in LS-REYDB-RECORD.                         ***
       ******************************************************************
        PROCEDURE DIVISION USING     LS-REYDB-RECORD
+                                    LS-REYDB-DATABASE-NAME
                           RETURNING LS-REYDB-RESULT.
       ******************************************************************
 
       ******************************************************************
+           MOVE 'N' TO WS-REWRITE-DRY-RUN.
+
+           PERFORM 1000-REWRITE-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - numeric (COMP-5) key, for callers   ***
+      *** using REYDB_KEYGEN's LS-REYDB-NEXT-KEY directly.            ***
+      ******************************************************************
+       ENTRY "REYDB_REWRITE_NUMERIC" USING
+                   BY VALUE     LS-REYDB-KEY-NUMERIC
+                   BY REFERENCE LS-REYDB-RECORD
+                   BY REFERENCE LS-REYDB-DATABASE-NAME.
+
+           MOVE LS-REYDB-KEY-NUMERIC TO LS-REYDB-KEY.
+           MOVE 'N' TO WS-REWRITE-DRY-RUN.
+
+           PERFORM 1000-REWRITE-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Third entry point - what-if mode. Runs every check the     ***
+      *** live rewrite does (existence, lock, field validation) and ***
+      *** returns the result the live call would give, but never    ***
+      *** writes the buffer to disk or logs an audit row.            ***
+      ******************************************************************
+       ENTRY "REYDB_REWRITE_DRYRUN" USING
+                   BY REFERENCE LS-REYDB-RECORD
+                   BY REFERENCE LS-REYDB-DATABASE-NAME.
+
+           MOVE 'Y' TO WS-REWRITE-DRY-RUN.
+
+           PERFORM 1000-REWRITE-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+       1000-REWRITE-RECORD.
+
+           MOVE 'N' TO WS-REWRITE-CONTENT-FULL.
+
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** Brief database-wide gate on top of FC-REYDB's own per-record
+      *** lock, so a sweep like REYDB_SORT cannot swap the file out
+      *** from under this read-modify-write.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+      *** Field-level hook - a record that fails here never touches
+      *** FC-REYDB at all.
+           CALL "REYDB_VALIDATE_RECORD" USING LS-REYDB-RECORD
+               RETURNING WS-REYDB-RESULT-VALIDATE
+           END-CALL.
+
+           IF WS-REYDB-RESULT-VALIDATE NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-VALIDATE TO LS-REYDB-RESULT
+              CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+                  RETURNING WS-REYDB-RESULT-LOCK
+              END-CALL
+              GOBACK
+           END-IF.
+
            OPEN I-O FC-REYDB. *> Open the file to process using output logic
-           
+
            MOVE LS-REYDB-KEY TO FS-REYDB-KEY.
 
-           READ FC-REYDB KEY IS FS-REYDB-KEY
+           READ FC-REYDB WITH LOCK KEY IS FS-REYDB-KEY
+               *> Hold the record so a second updater is told to
+               *> retry instead of racing this read-modify-write
 
            INVALID KEY *> Verify if the key exist
 
-               MOVE WS-REYDB-WRITE-FAILURE TO LS-REYDB-RESULT
-           
+               EVALUATE WS-REYDB-FILE-STATUS
+                   WHEN "23"
+                       MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-WRITE-FAILURE TO LS-REYDB-RESULT
+               END-EVALUATE
+
            NOT INVALID KEY *> Verify if the key not exist
-               
-               MOVE LS-REYDB-BUFFER TO FS-REYDB-BUFFER.
-               
+
+               MOVE FS-REYDB-BUFFER    TO WS-REWRITE-BEFORE
+               MOVE FS-REYDB-CREATED-TS TO WS-REWRITE-CREATED-TS
+
+      *** A soft-deleted row is never silently revived by a REWRITE -
+      *** it has to come back through REYDB_ADD/REYDB_REMOVE like any
+      *** other row.
+               IF FS-REYDB-IS-DELETED
+
+                   MOVE WS-REYDB-SOFT-DELETED TO LS-REYDB-RESULT
+
+               ELSE
+
+      *** Checked against the caller's raw buffer, before
+      *** REYDB_COMPRESS has a chance to touch the trailing bytes -
+      *** the last byte of LS-REYDB-BUFFER is also the last byte of
+      *** the content area, so this is accurate whether or not the
+      *** buffer below actually gets written to disk. Running it
+      *** ahead of the dry-run branch lets REYDB_REWRITE_DRYRUN
+      *** predict a TRUNCATED outcome exactly like the live call
+      *** would.
+               IF LS-REYDB-BUFFER (512:1) NOT EQUAL SPACE
+                   SET WS-REWRITE-CONTENT-IS-FULL TO TRUE
+               END-IF
+
+               IF WS-REWRITE-IS-DRY-RUN
+
+      *** What-if mode - the row exists and the lock was granted, so
+      *** this is exactly what the live call would report, but the
+      *** buffer is never actually rewritten to disk and no audit
+      *** row is written.
+                   IF WS-REWRITE-CONTENT-IS-FULL
+                       MOVE WS-REYDB-TRUNCATED TO LS-REYDB-RESULT
+                   ELSE
+                       MOVE WS-REYDB-WRITE-SUCCESS TO LS-REYDB-RESULT
+                   END-IF
+
+               ELSE
+
+               MOVE LS-REYDB-BUFFER    TO FS-REYDB-BUFFER
+
+      *** The caller's buffer overwrote the reserved delete-flag byte
+      *** along with everything else - the row just got past the
+      *** IF FS-REYDB-IS-DELETED check above, so it stays active.
+               SET FS-REYDB-IS-ACTIVE TO TRUE
+
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-TIME FROM TIME
+
+      *** Carry the created stamp forward and set a fresh updated
+      *** stamp - the caller's buffer just overwrote both.
+               MOVE WS-REWRITE-CREATED-TS TO FS-REYDB-CREATED-TS
+               MOVE WS-AUDIT-DATE TO FS-REYDB-UPDATED-TS (1:8)
+               MOVE WS-AUDIT-TIME TO FS-REYDB-UPDATED-TS (9:8)
+
+      *** Blank padding is squeezed down before the cipher runs -
+      *** mirrors REYDB_ADD.
+               CALL "REYDB_COMPRESS" USING FS-REYDB-CONTENT
+                                           WS-REWRITE-COMPRESS-FLAG
+                   RETURNING WS-REYDB-RESULT-COMPRESS
+               END-CALL
+
+               IF WS-REWRITE-COMPRESS-FLAG EQUAL 'Y'
+                   SET FS-REYDB-IS-COMPRESSED TO TRUE
+               END-IF
+
+               CALL "REYDB_ENCRYPT" USING FS-REYDB-CONTENT
+                   RETURNING WS-REYDB-RESULT-CIPHER
+               END-CALL
+
                REWRITE FS-REYDB-RECORD *> Update Register
-               
+
                INVALID KEY
 
-               MOVE WS-REYDB-WRITE-FAILURE TO LS-REYDB-RESULT *> The operation is successful.
+               EVALUATE WS-REYDB-FILE-STATUS
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-WRITE-FAILURE TO LS-REYDB-RESULT *> The operation is successful.
+               END-EVALUATE
 
                NOT INVALID KEY
 
-               MOVE WS-REYDB-WRITE-SUCCESS TO LS-REYDB-RESULT *> The operation is successful.
+               IF WS-REWRITE-CONTENT-IS-FULL
+                   MOVE WS-REYDB-TRUNCATED TO LS-REYDB-RESULT
+               ELSE
+                   MOVE WS-REYDB-WRITE-SUCCESS TO LS-REYDB-RESULT *> The operation is successful.
+               END-IF
+
+               CALL "REYDB_AUDIT" USING FS-REYDB-KEY
+                                        WS-AUDIT-OP-REWRITE
+                                        WS-REWRITE-BEFORE
+                                        WS-REYDB-DATABASE-NAME
+                   RETURNING WS-REYDB-RESULT
+               END-CALL
 
                END-REWRITE
 
-            END-READ
+               END-IF
+
+               END-IF
+
+            END-READ.
+
+           UNLOCK FC-REYDB. *> Release the record as soon as the
+                            *> rewrite is done, rather than holding it
+                            *> until CLOSE
 
            CLOSE FC-REYDB.
 
-       END-PROGRAM.
-           GOBACK.
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
       ******************************************************************
\ No newline at end of file
