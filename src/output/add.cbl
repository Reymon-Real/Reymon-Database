@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev      ***
       *** File:    add.cbl         ***
       *** Date:    18/03/2026      ***
-      *** Update:  31/03/2026      ***
+      *** Update:  11/08/2026      ***
       *** License: AGPL-3-or-later ***
       ********************************
 
@@ -28,6 +28,7 @@
        FILE-CONTROL.
        
        COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-audit.cpy".
       ******************************************************************
 
       ******************************************************************
@@ -36,8 +37,12 @@
 
       ******************************************************************
        FILE SECTION.
-       
-       COPY "file/section/reydb.cpy".
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-audit.cpy".
       ******************************************************************
 
       ******************************************************************
@@ -45,6 +50,35 @@
 
        COPY "data/working/reydb.cpy".
        COPY "data/working/state.cpy".
+       COPY "data/working/reydb-audit.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Fixed-size arguments for the CALL to REYDB_AUDIT - sized to
+      *** match LS-AUDIT-OPERATION/LS-AUDIT-BEFORE exactly.
+       77 WS-AUDIT-OP-ADD    PIC X(08)  VALUE "ADD".
+       77 WS-AUDIT-NO-BEFORE PIC X(512) VALUE SPACE.
+
+      *** Result of the CALL to REYDB_VALIDATE_RECORD.
+       77 WS-REYDB-RESULT-VALIDATE PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_ENCRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALL to REYDB_COMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** 'Y' when REYDB_COMPRESS actually collapsed a trailing run -
+      *** persisted onto FS-REYDB-DELETE-FLAG below so REYDB_DECOMPRESS
+      *** knows, on the way back out, whether to look for the marker.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+
+      *** 'Y' when the caller's content fills FS-REYDB-CONTENT right
+      *** up to its last byte - no way to tell from here whether the
+      *** caller's data was clipped to fit before this call, so the
+      *** row is still written but LS-REYDB-RESULT warns instead of
+      *** reporting a plain success.
+       77 WS-ADD-CONTENT-FULL PIC X(01) VALUE 'N'.
+           88 WS-ADD-CONTENT-IS-FULL VALUE 'Y'.
       ******************************************************************
 
       ******************************************************************
@@ -53,30 +87,142 @@
        COPY "data/linkage/reydb.cpy".
       ******************************************************************
 
+      ******************************************************************
+      *** Primary entry point - alphanumeric key, carried together    ***
+      *** with the buffer in LS-REYDB-RECORD.                         ***
       ******************************************************************
        PROCEDURE DIVISION USING     LS-REYDB-RECORD
+                                    LS-REYDB-DATABASE-NAME
                           RETURNING LS-REYDB-RESULT.
       ******************************************************************
 
       ******************************************************************
+           PERFORM 1000-ADD-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+      *** Secondary entry point - numeric (COMP-5) key, for callers   ***
+      *** using REYDB_KEYGEN's LS-REYDB-NEXT-KEY directly.            ***
+      ******************************************************************
+       ENTRY "REYDB_ADD_NUMERIC" USING BY VALUE LS-REYDB-KEY-NUMERIC
+                                  BY REFERENCE LS-REYDB-RECORD
+                                  BY REFERENCE LS-REYDB-DATABASE-NAME.
+
+           MOVE LS-REYDB-KEY-NUMERIC TO LS-REYDB-KEY.
+
+           PERFORM 1000-ADD-RECORD.
+
+           GOBACK.
+      ******************************************************************
+
+      ******************************************************************
+       1000-ADD-RECORD.
+
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** Brief database-wide gate so a sweep like REYDB_SORT cannot
+      *** swap the file out from under this insert.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+      *** Field-level hook - a record that fails here never touches
+      *** FC-REYDB at all.
+           CALL "REYDB_VALIDATE_RECORD" USING LS-REYDB-RECORD
+               RETURNING WS-REYDB-RESULT-VALIDATE
+           END-CALL.
+
+           IF WS-REYDB-RESULT-VALIDATE NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-VALIDATE TO LS-REYDB-RESULT
+              CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+                  RETURNING WS-REYDB-RESULT-LOCK
+              END-CALL
+              GOBACK
+           END-IF.
+
            OPEN EXTEND FC-REYDB. *> Open the file to process using output logic
 
            MOVE LS-REYDB-KEY    TO FS-REYDB-KEY.    *> Set Primary Key in the database
            MOVE LS-REYDB-BUFFER TO FS-REYDB-BUFFER. *> Set content of the table in the database
 
+      *** The caller's buffer overwrote the reserved delete-flag byte
+      *** along with everything else - a brand-new row is always
+      *** active regardless of whatever byte happened to land there.
+           SET FS-REYDB-IS-ACTIVE TO TRUE.
+
+      *** Checked against the raw content, before REYDB_COMPRESS has
+      *** a chance to touch the trailing bytes.
+           IF FS-REYDB-CONTENT (479:1) NOT EQUAL SPACE
+              SET WS-ADD-CONTENT-IS-FULL TO TRUE
+           END-IF.
+
+      *** Blank padding is squeezed down before the cipher scrambles
+      *** it out of recognition - REYDB_READ/SEARCH/LIST/RANGE/
+      *** FIND_TEXT/EXPORT_CSV undo both, decrypt then decompress.
+           CALL "REYDB_COMPRESS" USING FS-REYDB-CONTENT
+                                       WS-REYDB-COMPRESS-FLAG
+               RETURNING WS-REYDB-RESULT-COMPRESS
+           END-CALL.
+
+           IF WS-REYDB-COMPRESS-FLAG EQUAL 'Y'
+              SET FS-REYDB-IS-COMPRESSED TO TRUE
+           END-IF.
+
+           CALL "REYDB_ENCRYPT" USING FS-REYDB-CONTENT
+               RETURNING WS-REYDB-RESULT-CIPHER
+           END-CALL.
+
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+
+      *** Stamp the reserved created/updated header - both start out
+      *** equal to the insert time, same as a brand-new row's history.
+           MOVE WS-AUDIT-DATE TO FS-REYDB-CREATED-TS (1:8).
+           MOVE WS-AUDIT-TIME TO FS-REYDB-CREATED-TS (9:8).
+           MOVE FS-REYDB-CREATED-TS TO FS-REYDB-UPDATED-TS.
+
            WRITE FS-REYDB-RECORD                          *> Write table
-           
+
            INVALID KEY *> Verify if the key exist
-               
-               MOVE WS-REYDB-FAILURE TO LS-REYDB-RESULT
-           
+
+               EVALUATE WS-REYDB-FILE-STATUS
+                   WHEN "22"
+                       MOVE WS-REYDB-DUPLICATE-KEY TO LS-REYDB-RESULT
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-WRITE-FAILURE TO LS-REYDB-RESULT
+               END-EVALUATE
+
            NOT INVALID KEY *> Verify if the key not exist
-               
-               MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT *> The operation is successful.
-           
+
+               IF WS-ADD-CONTENT-IS-FULL
+                   MOVE WS-REYDB-TRUNCATED TO LS-REYDB-RESULT
+               ELSE
+                   MOVE WS-REYDB-SUCCESS TO LS-REYDB-RESULT *> The operation is successful.
+               END-IF
+
+               CALL "REYDB_AUDIT" USING FS-REYDB-KEY
+                                        WS-AUDIT-OP-ADD
+                                        WS-AUDIT-NO-BEFORE
+                                        WS-REYDB-DATABASE-NAME
+                   RETURNING WS-REYDB-RESULT
+               END-CALL
+
            END-WRITE.
 
            CLOSE FC-REYDB.
 
-           GOBACK.
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
       ******************************************************************
\ No newline at end of file
