@@ -0,0 +1,258 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    update.cbl         ***
+      *** Date:    August 09 from 2026 ***
+      *** Update:  August 11 from 2026 ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ***************************************
+      *** Division for set configurations ***
+      ***       of the program            ***
+      ***************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REYDB_UPDATE IS INITIAL.
+       AUTHOR. Reymon Dev.
+       DATE-WRITTEN.  August 09 from 2026.
+       DATE-COMPILED. August 09 from 2026.
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       COPY "file/control/reydb.cpy".
+       COPY "file/control/reydb-audit.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+      ******************************************************************
+       FILE SECTION.
+
+       COPY "file/section/reydb.cpy"
+           REPLACING REYDB-BUFFER-LEN BY 512
+                     REYDB-PAYLOAD-LEN BY 511
+                     REYDB-CONTENT-LEN BY 479.
+       COPY "file/section/reydb-audit.cpy".
+      ******************************************************************
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       COPY "data/working/reydb.cpy".
+       COPY "data/working/state.cpy".
+       COPY "data/working/reydb-audit.cpy".
+       COPY "data/working/reydb-enqueue.cpy".
+
+      *** Result of the CALLs to REYDB_ENCRYPT/REYDB_DECRYPT.
+       77 WS-REYDB-RESULT-CIPHER PIC 9(18) VALUE ZERO.
+
+      *** Result of the CALLs to REYDB_COMPRESS/REYDB_DECOMPRESS.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Carries REYDB_COMPRESS/REYDB_DECOMPRESS's compressed-flag -
+      *** read from FS-REYDB-IS-COMPRESSED before the decompress call,
+      *** then refreshed from REYDB_COMPRESS's own output before the
+      *** row is rewritten.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+
+      *** Before-image of the buffer, captured just before the patch,
+      *** so the audit row can carry what the record used to hold.
+       77 WS-UPDATE-BEFORE PIC X(512) VALUE SPACE.
+
+      *** Fixed-size argument for the CALL to REYDB_AUDIT - sized to
+      *** match LS-AUDIT-OPERATION exactly.
+       77 WS-AUDIT-OP-UPDATE PIC X(08) VALUE "UPDATE".
+
+      *** First byte of the content area (everything past the
+      *** reserved delete-flag and timestamp header - see
+      *** file/section/reydb.cpy) and the last byte of the whole
+      *** buffer - LS-REYDB-OFFSET/LS-REYDB-LENGTH must stay inside
+      *** this window or the patch would land on the reserved header
+      *** instead of the caller's own data.
+       77 WS-UPDATE-CONTENT-FIRST PIC 9(04) COMP-5 VALUE 34.
+       77 WS-UPDATE-BUFFER-LAST   PIC 9(04) COMP-5 VALUE 512.
+
+      *** Last byte the patch would actually touch, given the
+      *** caller's own offset/length - computed once so the bounds
+      *** check below reads as a single comparison.
+       77 WS-UPDATE-SLICE-LAST    PIC 9(04) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+      *** Declared inline, the same way REYDB_SEARCH takes a         ***
+      *** narrower linkage than the full LS-REYDB-RECORD layout.     ***
+      ******************************************************************
+       LINKAGE SECTION.
+
+       77 LS-REYDB-KEY           PIC X(18).
+       77 LS-REYDB-OFFSET        PIC 9(04) COMP-5.
+       77 LS-REYDB-LENGTH        PIC 9(04) COMP-5.
+       77 LS-REYDB-VALUE         PIC X(512).
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+       PROCEDURE DIVISION USING     LS-REYDB-KEY
+                                    LS-REYDB-OFFSET
+                                    LS-REYDB-LENGTH
+                                    LS-REYDB-VALUE
+                                    LS-REYDB-DATABASE-NAME
+                          RETURNING LS-REYDB-RESULT.
+      ******************************************************************
+
+      ******************************************************************
+           IF LS-REYDB-DATABASE-NAME NOT EQUAL SPACE *> Caller may point
+              MOVE LS-REYDB-DATABASE-NAME TO WS-REYDB-DATABASE-NAME *> at a different named database
+           END-IF.
+
+      *** A slice outside the content window would patch straight
+      *** over the reserved delete-flag/timestamp header, or past the
+      *** end of the buffer entirely.
+           COMPUTE WS-UPDATE-SLICE-LAST =
+               LS-REYDB-OFFSET + LS-REYDB-LENGTH - 1.
+
+           IF LS-REYDB-LENGTH EQUAL ZERO
+           OR LS-REYDB-OFFSET LESS THAN WS-UPDATE-CONTENT-FIRST
+           OR WS-UPDATE-SLICE-LAST GREATER THAN WS-UPDATE-BUFFER-LAST
+              MOVE WS-REYDB-VALIDATION-FAIL TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+      *** Brief database-wide gate on top of FC-REYDB's own per-record
+      *** lock, so a sweep like REYDB_SORT cannot swap the file out
+      *** from under this read-modify-write.
+           CALL "REYDB_ENQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           IF WS-REYDB-RESULT-LOCK NOT EQUAL WS-REYDB-SUCCESS
+              MOVE WS-REYDB-RESULT-LOCK TO LS-REYDB-RESULT
+              GOBACK
+           END-IF.
+
+           OPEN I-O FC-REYDB. *> Open the file to process using output logic
+
+           MOVE LS-REYDB-KEY TO FS-REYDB-KEY.
+
+           READ FC-REYDB WITH LOCK KEY IS FS-REYDB-KEY
+               *> Hold the record so a second updater is told to
+               *> retry instead of racing this read-modify-write
+
+           INVALID KEY *> The record to patch does not exist
+
+               EVALUATE WS-REYDB-FILE-STATUS
+                   WHEN "23"
+                       MOVE WS-REYDB-NOT-FOUND TO LS-REYDB-RESULT
+                   WHEN "9D"
+                       MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+                   WHEN OTHER
+                       MOVE WS-REYDB-WRITE-FAILURE TO LS-REYDB-RESULT
+               END-EVALUATE
+
+           NOT INVALID KEY
+
+      *** A soft-deleted row is never patched back to life by an
+      *** UPDATE - it has to come back through REYDB_ADD/REYDB_REMOVE
+      *** like any other row.
+               IF FS-REYDB-IS-DELETED
+
+                   MOVE WS-REYDB-SOFT-DELETED TO LS-REYDB-RESULT
+
+               ELSE
+
+               MOVE FS-REYDB-BUFFER TO WS-UPDATE-BEFORE
+
+      *** Undo REYDB_ADD/REYDB_REWRITE's at-rest cipher and padding
+      *** squeeze first - the caller's offset/length may or may not
+      *** fall inside the content area, so it is simplest to
+      *** normalize the whole buffer to plaintext, patch the slice,
+      *** then recompress/re-cipher the whole buffer again below.
+               IF FS-REYDB-IS-COMPRESSED
+                  MOVE 'Y' TO WS-REYDB-COMPRESS-FLAG
+               ELSE
+                  MOVE 'N' TO WS-REYDB-COMPRESS-FLAG
+               END-IF
+
+               CALL "REYDB_DECRYPT" USING FS-REYDB-CONTENT
+                   RETURNING WS-REYDB-RESULT-CIPHER
+               END-CALL
+
+               CALL "REYDB_DECOMPRESS" USING FS-REYDB-CONTENT
+                                             WS-REYDB-COMPRESS-FLAG
+                   RETURNING WS-REYDB-RESULT-COMPRESS
+               END-CALL
+
+      *** Only the requested slice of the buffer is replaced - the
+      *** rest of the 512 bytes stays exactly as it was read. The
+      *** bounds check above already confirmed this slice cannot
+      *** reach the delete-flag/timestamp header.
+               MOVE LS-REYDB-VALUE (1:LS-REYDB-LENGTH)
+                 TO FS-REYDB-BUFFER (LS-REYDB-OFFSET:LS-REYDB-LENGTH)
+
+               CALL "REYDB_COMPRESS" USING FS-REYDB-CONTENT
+                                           WS-REYDB-COMPRESS-FLAG
+                   RETURNING WS-REYDB-RESULT-COMPRESS
+               END-CALL
+
+               SET FS-REYDB-IS-ACTIVE TO TRUE
+
+               IF WS-REYDB-COMPRESS-FLAG EQUAL 'Y'
+                  SET FS-REYDB-IS-COMPRESSED TO TRUE
+               END-IF
+
+               CALL "REYDB_ENCRYPT" USING FS-REYDB-CONTENT
+                   RETURNING WS-REYDB-RESULT-CIPHER
+               END-CALL
+
+               REWRITE FS-REYDB-RECORD *> Update Register
+
+               INVALID KEY
+
+                   EVALUATE WS-REYDB-FILE-STATUS
+                       WHEN "9D"
+                           MOVE WS-REYDB-LOCKED TO LS-REYDB-RESULT
+                       WHEN OTHER
+                           MOVE WS-REYDB-WRITE-FAILURE
+                             TO LS-REYDB-RESULT
+                   END-EVALUATE
+
+               NOT INVALID KEY
+
+                   MOVE WS-REYDB-WRITE-SUCCESS TO LS-REYDB-RESULT
+
+                   CALL "REYDB_AUDIT" USING FS-REYDB-KEY
+                                            WS-AUDIT-OP-UPDATE
+                                            WS-UPDATE-BEFORE
+                                            WS-REYDB-DATABASE-NAME
+                       RETURNING WS-REYDB-RESULT
+                   END-CALL
+
+               END-REWRITE
+
+               END-IF
+
+           END-READ.
+
+           UNLOCK FC-REYDB. *> Release the record as soon as the
+                            *> patch is done, rather than holding it
+                            *> until CLOSE
+
+           CLOSE FC-REYDB.
+
+           CALL "REYDB_DEQUEUE" USING LS-REYDB-DATABASE-NAME
+               RETURNING WS-REYDB-RESULT-LOCK
+           END-CALL.
+
+           GOBACK.
+      ******************************************************************
