@@ -0,0 +1,27 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-batch.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** Shared linkage for the whole-file sweep utilities        ***
+      *** (REYDB_UNLOAD, REYDB_VALIDATE, REYDB_STATS, REYDB_COUNT,  ***
+      *** and similar programs that walk FC-REYDB end to end).      ***
+      ******************************************************************
+       77 LS-REYDB-DATABASE-NAME PIC X(64)  VALUE SPACE.
+       77 LS-REYDB-RECORD-COUNT  PIC 9(09) COMP-5 VALUE ZERO.
+
+      *** Condition names for the WS-REYDB-* codes cataloged in
+      *** data/working/state.cpy - see data/linkage/reydb.cpy for the
+      *** full set; the whole-file sweep utilities only ever return
+      *** a handful of these, so only those are named here.
+       77 LS-REYDB-RESULT        PIC 9(18) VALUE ZERO.
+          88 LS-REYDB-RESULT-IS-SUCCESS         VALUE 00.
+          88 LS-REYDB-RESULT-IS-FAILURE         VALUE 99.
+          88 LS-REYDB-RESULT-IS-LOCKED          VALUE 12.
+          88 LS-REYDB-RESULT-IS-VALIDATION-FAIL VALUE 15.
+          88 LS-REYDB-RESULT-IS-NO-SPACE        VALUE 16.
+      ******************************************************************
