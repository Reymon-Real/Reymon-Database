@@ -0,0 +1,52 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb.cpy       ***
+      *** Date:    18/03/2026      ***
+      *** Update:  09/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       01 LS-REYDB-RECORD.
+          02 LS-REYDB-KEY    PIC X(18)  VALUE ZERO.
+          02 LS-REYDB-BUFFER PIC X(512) VALUE SPACE.
+      ******************************************************************
+
+      ******************************************************************
+      *** Numeric (COMP-5) form of LS-REYDB-KEY, for the *_NUMERIC    ***
+      *** entry points on ADD/READ/REWRITE/REMOVE - lets a caller     ***
+      *** pass REYDB_KEYGEN's LS-REYDB-NEXT-KEY straight through      ***
+      *** without formatting it into an 18-byte alphanumeric key.     ***
+      ******************************************************************
+       77 LS-REYDB-KEY-NUMERIC PIC 9(18) COMP-5 VALUE ZERO.
+      ******************************************************************
+
+      ******************************************************************
+      *** Condition names for the WS-REYDB-* codes cataloged in      ***
+      *** data/working/state.cpy - lets a caller write               ***
+      *** IF LS-REYDB-RESULT-IS-LOCKED instead of comparing the raw  ***
+      *** number, without pulling state.cpy into LINKAGE SECTION.    ***
+      *** Add a condition name here whenever a new WS-REYDB-* code   ***
+      *** is added to state.cpy, keeping the two catalogs in step.   ***
+      ******************************************************************
+       77 LS-REYDB-RESULT PIC 9(18) VALUE ZERO.
+          88 LS-REYDB-RESULT-IS-SUCCESS         VALUE 00.
+          88 LS-REYDB-RESULT-IS-FAILURE         VALUE 99.
+          88 LS-REYDB-RESULT-IS-WRITE-FAILURE   VALUE 90.
+          88 LS-REYDB-RESULT-IS-REMOVE-FAILURE  VALUE 91.
+          88 LS-REYDB-RESULT-IS-NOT-FOUND       VALUE 10.
+          88 LS-REYDB-RESULT-IS-DUPLICATE-KEY   VALUE 11.
+          88 LS-REYDB-RESULT-IS-LOCKED          VALUE 12.
+          88 LS-REYDB-RESULT-IS-PROTECTED-KEY   VALUE 13.
+          88 LS-REYDB-RESULT-IS-TRUNCATED       VALUE 14.
+          88 LS-REYDB-RESULT-IS-VALIDATION-FAIL VALUE 15.
+          88 LS-REYDB-RESULT-IS-NO-SPACE        VALUE 16.
+          88 LS-REYDB-RESULT-IS-SOFT-DELETED    VALUE 17.
+      ******************************************************************
+
+      ******************************************************************
+      *** Name of the database file this call should operate on.    ***
+      *** Callers leave this blank to fall back to "reymon.db".     ***
+      ******************************************************************
+       77 LS-REYDB-DATABASE-NAME PIC X(64) VALUE SPACE.
+      ******************************************************************
