@@ -0,0 +1,12 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    file-control.cpy ***
+      *** Date:    18/03/2026      ***
+      *** Update:  18/03/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       77 LS-REYMON-DATABASE-NAME         PIC X(64) VALUE SPACE.
+       77 LS-REYMON-DATABASE-FILE-STATUS  PIC X(02) VALUE SPACE.
+      ******************************************************************
