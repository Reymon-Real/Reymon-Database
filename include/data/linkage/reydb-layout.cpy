@@ -0,0 +1,21 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-layout.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** Shared field layout for REYDB_EXPORT_CSV and              ***
+      *** REYDB_IMPORT_CSV - a caller-supplied breakdown of          ***
+      *** FS-REYDB-CONTENT into named sub-fields, given as 1-based   ***
+      *** offset/length pairs. Up to 20 fields.                      ***
+      ******************************************************************
+       77 LS-REYDB-FIELD-COUNT PIC 9(02) COMP-5 VALUE ZERO.
+
+       01 LS-REYDB-LAYOUT.
+          02 LS-REYDB-FIELD OCCURS 20 TIMES.
+             03 LS-REYDB-FIELD-OFFSET PIC 9(04) COMP-5.
+             03 LS-REYDB-FIELD-LENGTH PIC 9(04) COMP-5.
+      ******************************************************************
