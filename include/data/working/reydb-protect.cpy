@@ -0,0 +1,18 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-protect.cpy  ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ******************************************************************
+       77 WS-PROTECT-FILE-STATUS PIC X(02) VALUE SPACE.
+
+      *** File FC-PROTECT's dynamic ASSIGN actually opens. Defaults to
+      *** "protect.dat" so callers that never set
+      *** LS-REYDB-DATABASE-NAME keep working exactly as before;
+      *** REYDB_PROTECT/REYDB_UNPROTECT derive one per named database
+      *** otherwise.
+       77 WS-PROTECT-DATABASE-NAME PIC X(64) VALUE "protect.dat".
+      ******************************************************************
