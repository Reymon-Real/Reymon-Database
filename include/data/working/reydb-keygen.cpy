@@ -0,0 +1,18 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-keygen.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** Reserved FS-REYDB-KEY value REYDB_KEYGEN uses to hold its
+      *** running counter as an ordinary (soft-deleted) row inside
+      *** FC-REYDB itself - all 18 nines, a key no real caller would
+      *** plausibly generate by hand. Shared with REYDB_PURGE, which
+      *** must never reclaim this row no matter how old its updated
+      *** stamp looks.
+      ******************************************************************
+       77 WS-KEYGEN-SENTINEL PIC X(18) VALUE ALL "9".
+      ******************************************************************
