@@ -0,0 +1,19 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-enqueue.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       77 WS-CONTROL-FILE-STATUS PIC X(02) VALUE SPACE.
+       77 WS-CONTROL-SENTINEL    PIC X(08) VALUE "DBLOCK".
+       77 WS-REYDB-RESULT-LOCK   PIC 9(18) VALUE ZERO.
+
+      *** File FC-CONTROL's dynamic ASSIGN actually opens. Defaults
+      *** to "control.dat" so callers that never set
+      *** LS-REYDB-DATABASE-NAME keep working exactly as before;
+      *** REYDB_ENQUEUE derives one per named database otherwise.
+       77 WS-CONTROL-DATABASE-NAME PIC X(64) VALUE "control.dat".
+      ******************************************************************
