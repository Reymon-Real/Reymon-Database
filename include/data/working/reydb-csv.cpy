@@ -0,0 +1,19 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-csv.cpy   ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       77 WS-CSV-EXPORT-FILE-STATUS PIC X(02) VALUE SPACE.
+       77 WS-CSV-IMPORT-FILE-STATUS PIC X(02) VALUE SPACE.
+
+       77 WS-CSV-LINE      PIC X(600) VALUE SPACE.
+       77 WS-CSV-POINTER   PIC 9(04) COMP-5 VALUE 1.
+       77 WS-CSV-TRIM-LEN  PIC 9(04) COMP-5 VALUE ZERO.
+       77 WS-CSV-FIELD-IDX PIC 9(02) COMP-5 VALUE ZERO.
+       77 WS-CSV-POS       PIC 9(04) COMP-5 VALUE ZERO.
+       77 WS-CSV-PTR       PIC 9(04) COMP-5 VALUE 1.
+      ******************************************************************
