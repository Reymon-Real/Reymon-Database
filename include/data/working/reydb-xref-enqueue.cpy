@@ -0,0 +1,20 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-xref-enqueue.cpy ***
+      *** Date:    11/08/2026      ***
+      *** Update:  11/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       77 WS-XREF-CONTROL-FILE-STATUS PIC X(02) VALUE SPACE.
+       77 WS-XREF-CONTROL-SENTINEL    PIC X(08) VALUE "DBLOCK".
+
+      *** File FC-XREF-CONTROL's dynamic ASSIGN actually opens.
+      *** REYDB_ENQUEUE_XREF overwrites this on every call - blank
+      *** resolves to "reymon.db.ctl", never to FC-CONTROL's own
+      *** "control.dat" default, so the two lock files cannot
+      *** collide just because a caller left both database names
+      *** blank.
+       77 WS-XREF-CONTROL-DATABASE-NAME PIC X(64) VALUE "reymon.db.ctl".
+      ******************************************************************
