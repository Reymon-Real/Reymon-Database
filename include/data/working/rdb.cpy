@@ -0,0 +1,12 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    rdb.cpy         ***
+      *** Date:    18/03/2026      ***
+      *** Update:  18/03/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** Working storage for rdb_create_database. Nothing beyond    ***
+      *** the linkage items is needed yet.                           ***
+      ******************************************************************
