@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev      ***
       *** File:    reydb.cpy       ***
       *** Date:    20/03/2026      ***
-      *** Update:  31/03/2026      ***
+      *** Update:  10/08/2026      ***
       *** License: AGPL-3-or-later ***
       ********************************
 
@@ -13,7 +13,14 @@
 
        77 WS-TEMP-FILE-STATUS PIC X(2) VALUE SPACE.
 
+       77 WS-STAGE-FILE-STATUS PIC X(2) VALUE SPACE.
+
        77 WS-REYDB-RESULT PIC 9(18) VALUE ZERO.
+
+      *** Database file actually opened by FC-REYDB's dynamic ASSIGN.
+      *** Defaults to "reymon.db" so callers that never set
+      *** LS-REYDB-DATABASE-NAME keep working exactly as before.
+       77 WS-REYDB-DATABASE-NAME PIC X(64) VALUE "reymon.db".
       ******************************************************************
 
       ******************************************************************
