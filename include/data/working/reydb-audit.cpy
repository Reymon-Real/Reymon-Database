@@ -0,0 +1,22 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-audit.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       77 WS-AUDIT-FILE-STATUS PIC X(02) VALUE SPACE.
+
+      *** Built from ACCEPT FROM DATE/TIME - YYYYMMDD then HHMMSSCC,
+      *** concatenated into FS-AUDIT-TIMESTAMP.
+       77 WS-AUDIT-DATE        PIC 9(08) VALUE ZERO.
+       77 WS-AUDIT-TIME        PIC 9(08) VALUE ZERO.
+
+      *** File FC-AUDIT's dynamic ASSIGN actually opens. Defaults to
+      *** "audit.log" so callers that never set
+      *** LS-AUDIT-DATABASE-NAME keep working exactly as before;
+      *** REYDB_AUDIT derives one per named database otherwise.
+       77 WS-AUDIT-DATABASE-NAME PIC X(64) VALUE "audit.log".
+      ******************************************************************
