@@ -0,0 +1,26 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-diff.cpy  ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** Name of the "after" database REYDB_DIFF reads from - the
+      *** "before" side still uses WS-REYDB-DATABASE-NAME from
+      *** data/working/reydb.cpy, same as every other CRUD caller.
+       77 WS-REYDB-SECONDARY-NAME     PIC X(64) VALUE SPACE.
+
+       77 WS-REYDB-SECOND-FILE-STATUS PIC X(02) VALUE SPACE.
+       77 WS-DIFF-FILE-STATUS         PIC X(02) VALUE SPACE.
+
+      *** One EOF switch per side, since both files are walked in
+      *** lockstep key order instead of one at a time.
+       77 WS-DIFF-EOF-BEFORE PIC X(01) VALUE 'N'.
+       77 WS-DIFF-EOF-AFTER  PIC X(01) VALUE 'N'.
+
+       77 WS-DIFF-ADDED-COUNT   PIC 9(09) COMP-5 VALUE ZERO.
+       77 WS-DIFF-REMOVED-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+       77 WS-DIFF-CHANGED-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
