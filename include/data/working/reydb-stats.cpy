@@ -0,0 +1,15 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-stats.cpy    ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      ******************************************************************
+       77 WS-STATS-FILE-STATUS PIC X(02) VALUE SPACE.
+
+      *** Fixed record length of FS-REYDB-RECORD (key + buffer), used
+      *** to turn a record count into an approximate file size.
+       77 WS-STATS-RECORD-LENGTH PIC 9(09) COMP-5 VALUE 530.
+      ******************************************************************
