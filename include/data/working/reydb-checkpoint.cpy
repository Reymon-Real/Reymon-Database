@@ -0,0 +1,25 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-checkpoint.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       77 WS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE SPACE.
+       77 WS-CHECKPOINT-KEY         PIC X(18) VALUE SPACE.
+
+      *** REYDB_LOAD rewrites checkpoint.dat every this-many adds, so
+      *** a restart after an abend replays at most one interval's
+      *** worth of already-loaded rows instead of the whole extract.
+       77 WS-CHECKPOINT-INTERVAL    PIC 9(05) COMP-5 VALUE 1000.
+       77 WS-CHECKPOINT-SINCE       PIC 9(05) COMP-5 VALUE ZERO.
+
+      *** File FC-CHECKPOINT's dynamic ASSIGN actually opens. Defaults
+      *** to "checkpoint.dat" so callers that never set
+      *** LS-REYDB-DATABASE-NAME keep working exactly as before;
+      *** REYDB_LOAD derives one per named database otherwise.
+       77 WS-CHECKPOINT-DATABASE-NAME PIC X(64)
+          VALUE "checkpoint.dat".
+      ******************************************************************
