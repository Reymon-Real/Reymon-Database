@@ -0,0 +1,18 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-backup.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       77 WS-BACKUP-FILE-STATUS PIC X(02) VALUE SPACE.
+
+      *** File FC-BACKUP's dynamic ASSIGN actually opens. Defaults to
+      *** "backup.dat" so callers that never set
+      *** LS-REYDB-DATABASE-NAME keep working exactly as before;
+      *** REYDB_BACKUP/REYDB_RESTORE derive one per named database
+      *** otherwise.
+       77 WS-BACKUP-DATABASE-NAME PIC X(64) VALUE "backup.dat".
+      ******************************************************************
