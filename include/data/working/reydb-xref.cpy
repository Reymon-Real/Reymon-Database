@@ -0,0 +1,16 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-xref.cpy  ***
+      *** Date:    11/08/2026      ***
+      *** Update:  11/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** Name of the "foreign" database REYDB_XLOOKUP reads from -
+      *** the "local" side still uses WS-REYDB-DATABASE-NAME from
+      *** data/working/reydb.cpy, same as every other CRUD caller.
+       77 WS-REYDB-XREF-DATABASE-NAME PIC X(64) VALUE SPACE.
+
+       77 WS-REYDB-XREF-FILE-STATUS   PIC X(02) VALUE SPACE.
+      ******************************************************************
