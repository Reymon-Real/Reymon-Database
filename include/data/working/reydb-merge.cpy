@@ -0,0 +1,31 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-merge.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** Name of the branch-extract database REYDB_MERGE reads from -
+      *** the primary/target side still uses WS-REYDB-DATABASE-NAME
+      *** from data/working/reydb.cpy, same as every other CRUD caller.
+       77 WS-REYDB-SECONDARY-NAME    PIC X(64) VALUE SPACE.
+
+       77 WS-REYDB-SECOND-FILE-STATUS PIC X(02) VALUE SPACE.
+       77 WS-COLLISION-FILE-STATUS    PIC X(02) VALUE SPACE.
+
+       77 WS-MERGE-COUNT     PIC 9(09) COMP-5 VALUE ZERO.
+       77 WS-COLLISION-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+
+      *** Result of the CALL to REYDB_DECRYPT/REYDB_DECOMPRESS against
+      *** the extract's own content - it arrives already compressed
+      *** and enciphered, same as any other reydb database file.
+       77 WS-REYDB-RESULT-CIPHER   PIC 9(18) VALUE ZERO.
+       77 WS-REYDB-RESULT-COMPRESS PIC 9(18) VALUE ZERO.
+
+      *** Read from FS-REYDB-SECOND-IS-COMPRESSED before
+      *** REYDB_DECOMPRESS runs, so it only looks for the marker on a
+      *** row that was actually compressed.
+       77 WS-REYDB-COMPRESS-FLAG PIC X(01) VALUE SPACE.
+      ******************************************************************
