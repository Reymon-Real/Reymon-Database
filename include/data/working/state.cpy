@@ -0,0 +1,53 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    state.cpy       ***
+      *** Date:    10/04/2026      ***
+      *** Update:  09/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** Catalog of WS-REYDB-* return codes.                        ***
+      ***                                                             ***
+      *** Every REYDB program moves exactly one of these into its    ***
+      *** RETURNING item (LS-REYDB-RESULT) to tell the caller what   ***
+      *** actually happened, instead of a single success/fail flag.  ***
+      *** New programs should pick the most specific code that      ***
+      *** applies and add a new 77 here - with a comment - rather    ***
+      *** than overload an existing one.                             ***
+      ***                                                             ***
+      ***   00       generic success                                 ***
+      ***   01-09    reserved for future generic outcomes             ***
+      ***   10-29    specific failure reasons                         ***
+      ***   90-99    generic / catch-all failures                     ***
+      ***                                                             ***
+      *** A caller-facing LS-REYDB-RESULT-IS-* condition name exists  ***
+      *** for each code below - see data/linkage/reydb.cpy (the full  ***
+      *** set) and data/linkage/reydb-batch.cpy (the subset the       ***
+      *** sweep utilities return). Add the matching condition name    ***
+      *** there whenever a new code is added here.                    ***
+      ******************************************************************
+
+      *** Generic outcomes ---------------------------------------------
+       77 WS-REYDB-SUCCESS         PIC 9(02) VALUE 00.
+       77 WS-REYDB-FAILURE         PIC 9(02) VALUE 99.
+
+      *** Outcomes of a WRITE (REYDB_ADD) ------------------------------
+       77 WS-REYDB-WRITE-SUCCESS   PIC 9(02) VALUE 00.
+       77 WS-REYDB-WRITE-FAILURE   PIC 9(02) VALUE 90.
+
+      *** Outcomes of a DELETE (REYDB_REMOVE) --------------------------
+       77 WS-REYDB-REMOVE-SUCCESS  PIC 9(02) VALUE 00.
+       77 WS-REYDB-REMOVE-FAILURE  PIC 9(02) VALUE 91.
+
+      *** Specific failure reasons, cracked out of WS-REYDB-FILE-STATUS
+      *** so callers no longer have to inspect FILE STATUS themselves.
+       77 WS-REYDB-NOT-FOUND       PIC 9(02) VALUE 10.
+       77 WS-REYDB-DUPLICATE-KEY   PIC 9(02) VALUE 11.
+       77 WS-REYDB-LOCKED          PIC 9(02) VALUE 12.
+       77 WS-REYDB-PROTECTED-KEY   PIC 9(02) VALUE 13.
+       77 WS-REYDB-TRUNCATED       PIC 9(02) VALUE 14.
+       77 WS-REYDB-VALIDATION-FAIL PIC 9(02) VALUE 15.
+       77 WS-REYDB-NO-SPACE        PIC 9(02) VALUE 16.
+       77 WS-REYDB-SOFT-DELETED    PIC 9(02) VALUE 17.
+      ******************************************************************
