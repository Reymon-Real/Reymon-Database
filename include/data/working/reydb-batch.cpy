@@ -0,0 +1,35 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-batch.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+       77 WS-EXTRACT-FILE-STATUS PIC X(02) VALUE SPACE.
+       77 WS-REJECT-FILE-STATUS  PIC X(02) VALUE SPACE.
+
+      *** File FC-EXTRACT's dynamic ASSIGN actually opens. Defaults to
+      *** "extract.dat" so callers that never set
+      *** LS-REYDB-DATABASE-NAME keep working exactly as before;
+      *** REYDB_UNLOAD/REYDB_LOAD/REYDB_REBUILD derive one per named
+      *** database otherwise.
+       77 WS-EXTRACT-DATABASE-NAME PIC X(64) VALUE "extract.dat".
+
+       77 WS-REYDB-RESULT-ADD PIC 9(18) VALUE ZERO.
+
+       77 WS-LOAD-COUNT   PIC 9(09) COMP-5 VALUE ZERO.
+       77 WS-REJECT-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+
+      *** General-purpose record counter, shared by the whole-file
+      *** sweep utilities (REYDB_UNLOAD, REYDB_VALIDATE, REYDB_STATS,
+      *** REYDB_COUNT, and friends).
+       77 WS-REYDB-RECORD-COUNT PIC 9(09) COMP-5 VALUE ZERO.
+
+      *** Used by REYDB_SWAP_STAGE when swapping a completed
+      *** "stage.dat" in for a live database file.
+       77 WS-REYDB-TARGET-NAME PIC X(64)        VALUE SPACE.
+       77 WS-REYDB-DELETE-RC   PIC S9(09) COMP-5 VALUE ZERO.
+       77 WS-REYDB-RENAME-RC   PIC S9(09) COMP-5 VALUE ZERO.
+      ******************************************************************
