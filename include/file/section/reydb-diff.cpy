@@ -0,0 +1,39 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-diff.cpy  ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the "after" database ***
+      *** file being compared against.   ***
+      *************************************
+
+       FD  FC-REYDB-SECOND.
+       01  FS-REYDB-SECOND-RECORD.
+           02 FS-REYDB-SECOND-KEY    PIC X(18).
+           02 FS-REYDB-SECOND-BUFFER PIC X(512).
+
+      *** First byte of FS-REYDB-SECOND-BUFFER carries the same
+      *** delete-flag/compressed-flag byte file/section/reydb.cpy's
+      *** FS-REYDB-BUFFER-VIEW does, so REYDB_DIFF can tell a
+      *** soft-deleted "after" row apart from a live one.
+           02 FS-REYDB-SECOND-BUFFER-VIEW
+              REDEFINES FS-REYDB-SECOND-BUFFER.
+              03 FS-REYDB-SECOND-DELETE-FLAG PIC X(01).
+                 88 FS-REYDB-SECOND-IS-DELETED VALUE "Y" "Z".
+                 88 FS-REYDB-SECOND-IS-ACTIVE  VALUE "N" SPACE "C".
+              03 FILLER                      PIC X(511).
+
+      *************************************
+      *** Layout of the diff report row. ***
+      *************************************
+
+       FD  FC-DIFF.
+       01  FS-DIFF-RECORD.
+           02 FS-DIFF-KEY    PIC X(18).
+           02 FILLER         PIC X(02).
+           02 FS-DIFF-CHANGE PIC X(08).
+           02 FILLER         PIC X(02).
