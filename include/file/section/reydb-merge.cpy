@@ -0,0 +1,44 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-merge.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the branch-extract  ***
+      *** file being folded in.         ***
+      *************************************
+
+       FD  FC-REYDB-SECOND.
+       01  FS-REYDB-SECOND-RECORD.
+           02 FS-REYDB-SECOND-KEY    PIC X(18).
+           02 FS-REYDB-SECOND-BUFFER PIC X(512).
+
+      *** Same delete-flag/timestamp/content layout as FS-REYDB-BUFFER
+      *** in file/section/reydb.cpy - the extract is itself a reydb
+      *** database file, so its content arrived already compressed
+      *** and enciphered and has to be undone before REYDB_ADD is
+      *** asked to write it straight through to the primary.
+           02 FS-REYDB-SECOND-BUFFER-VIEW REDEFINES
+              FS-REYDB-SECOND-BUFFER.
+              03 FS-REYDB-SECOND-DELETE-FLAG PIC X(01).
+                 88 FS-REYDB-SECOND-IS-DELETED    VALUE "Y" "Z".
+                 88 FS-REYDB-SECOND-IS-ACTIVE     VALUE "N" SPACE "C".
+                 88 FS-REYDB-SECOND-IS-COMPRESSED VALUE "C" "Z".
+              03 FS-REYDB-SECOND-PAYLOAD.
+                 04 FS-REYDB-SECOND-CREATED-TS PIC X(16).
+                 04 FS-REYDB-SECOND-UPDATED-TS PIC X(16).
+                 04 FS-REYDB-SECOND-CONTENT    PIC X(479).
+
+      *************************************
+      *** Layout of the collision       ***
+      *** report row.                   ***
+      *************************************
+
+       FD  FC-COLLISION.
+       01  FS-COLLISION-RECORD.
+           02 FS-COLLISION-KEY    PIC X(18).
+           02 FILLER              PIC X(02).
+           02 FS-COLLISION-REASON PIC X(60).
