@@ -0,0 +1,16 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-backup.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the snapshot file   ***
+      *************************************
+
+       FD  FC-BACKUP.
+       01  FS-BACKUP-RECORD.
+           02 FS-BACKUP-KEY    PIC X(18).
+           02 FS-BACKUP-BUFFER PIC X(512).
