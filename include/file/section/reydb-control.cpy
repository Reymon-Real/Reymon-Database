@@ -0,0 +1,20 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-control.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the database-wide   ***
+      *** lock token - one sentinel row ***
+      *** whose record lock stands in   ***
+      *** for exclusive use of the      ***
+      *** whole database.               ***
+      *************************************
+
+       FD  FC-CONTROL.
+       01  FS-CONTROL-RECORD.
+           02 FS-CONTROL-KEY    PIC X(08).
+           02 FS-CONTROL-HOLDER PIC X(08).
