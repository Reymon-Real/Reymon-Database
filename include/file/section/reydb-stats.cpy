@@ -0,0 +1,22 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-stats.cpy    ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *************************************
+      *** Layout of the one-line summary ***
+      *** row written by REYDB_STATS.    ***
+      *************************************
+
+       FD  FC-STATS.
+       01  FS-STATS-RECORD.
+           02 FS-STATS-RECORD-COUNT PIC 9(09).
+           02 FILLER                PIC X(02).
+           02 FS-STATS-LOW-KEY      PIC X(18).
+           02 FILLER                PIC X(02).
+           02 FS-STATS-HIGH-KEY     PIC X(18).
+           02 FILLER                PIC X(02).
+           02 FS-STATS-FILE-SIZE    PIC 9(12).
