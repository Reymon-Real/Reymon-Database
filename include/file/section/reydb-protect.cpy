@@ -0,0 +1,17 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-protect.cpy  ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *************************************
+      *** Layout of one protected-key    ***
+      *** row - presence of the key is   ***
+      *** the only fact that matters.    ***
+      *************************************
+
+       FD  FC-PROTECT.
+       01  FS-PROTECT-RECORD.
+           02 FS-PROTECT-KEY PIC X(18).
