@@ -0,0 +1,21 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-audit.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ******************************************************************
+      *** One row per successful ADD / REWRITE / REMOVE call, so a    ***
+      *** downstream reconciliation can reconstruct what happened to  ***
+      *** a given key.                                                ***
+      ******************************************************************
+
+       FD  FC-AUDIT.
+       01  FS-AUDIT-RECORD.
+           02 FS-AUDIT-KEY       PIC X(18).
+           02 FS-AUDIT-OPERATION PIC X(08).
+           02 FS-AUDIT-TIMESTAMP PIC X(16).
+           02 FS-AUDIT-BEFORE    PIC X(512).
+      ******************************************************************
