@@ -0,0 +1,81 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb.cpy       ***
+      *** Date:    18/03/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the database file   ***
+      *** Buffer width comes from the   ***
+      *** caller's COPY REPLACING for   ***
+      *** REYDB-BUFFER-LEN. REYDB-      ***
+      *** PAYLOAD-LEN must always be    ***
+      *** one less (the delete flag     ***
+      *** byte).                        ***
+      *************************************
+
+       FD  FC-REYDB.
+       01  FS-REYDB-RECORD.
+           02 FS-REYDB-KEY    PIC X(18).
+           02 FS-REYDB-BUFFER PIC X(REYDB-BUFFER-LEN).
+
+      *** First byte of FS-REYDB-BUFFER, reserved for REYDB_REMOVE's
+      *** soft-delete flag so a removed row stays on disk (and
+      *** recoverable) until a purge step actually reclaims it. The
+      *** same byte also carries REYDB_COMPRESS's compressed-content
+      *** flag ("C"/"Z" alongside the plain "N"/SPACE/"Y" delete
+      *** states) - there is no spare byte anywhere else in the
+      *** record, and the delete flag and the compressed flag are
+      *** never both unknown at once, so one byte can carry both.
+           02 FS-REYDB-BUFFER-VIEW REDEFINES FS-REYDB-BUFFER.
+              03 FS-REYDB-DELETE-FLAG PIC X(01).
+                 88 FS-REYDB-IS-DELETED    VALUE "Y" "Z".
+                 88 FS-REYDB-IS-ACTIVE     VALUE "N" SPACE "C".
+                 88 FS-REYDB-IS-COMPRESSED VALUE "C" "Z".
+              03 FS-REYDB-PAYLOAD      PIC X(REYDB-PAYLOAD-LEN).
+
+      *** First 32 bytes of FS-REYDB-PAYLOAD, reserved for the
+      *** record's created/last-updated stamps (CCYYMMDD + HHMMSSff,
+      *** same 16-byte layout REYDB_AUDIT already uses). REYDB_ADD
+      *** sets both on insert; REYDB_REWRITE sets only the updated
+      *** stamp. REYDB-CONTENT-LEN must always be REYDB-PAYLOAD-LEN
+      *** minus 32.
+              03 FS-REYDB-PAYLOAD-VIEW REDEFINES FS-REYDB-PAYLOAD.
+                 04 FS-REYDB-CREATED-TS PIC X(16).
+                 04 FS-REYDB-UPDATED-TS PIC X(16).
+                 04 FS-REYDB-CONTENT    PIC X(REYDB-CONTENT-LEN).
+
+      *************************************
+      *** Layout of the sort work file  ***
+      *** FS-WORK-SECOND-KEY carries a   ***
+      *** copy of whatever secondary     ***
+      *** sort field REYDB_SORT was      ***
+      *** told to use; SPACE when none  ***
+      *** was requested.                 ***
+      *************************************
+
+       SD  FC-WORK.
+       01  FS-WORK-RECORD.
+           02 FS-WORK-KEY        PIC X(18).
+           02 FS-WORK-SECOND-KEY PIC X(32).
+           02 FS-WORK-BUFFER     PIC X(REYDB-BUFFER-LEN).
+
+      *************************************
+      *** Layout of the temporal file   ***
+      *************************************
+
+       FD  FC-TEMP.
+       01  FS-TEMP-RECORD.
+           02 FS-TEMP-KEY    PIC X(18).
+           02 FS-TEMP-BUFFER PIC X(REYDB-BUFFER-LEN).
+
+      *************************************
+      *** Layout of the staging file    ***
+      *************************************
+
+       FD  FC-STAGE.
+       01  FS-STAGE-RECORD.
+           02 FS-STAGE-KEY    PIC X(18).
+           02 FS-STAGE-BUFFER PIC X(REYDB-BUFFER-LEN).
