@@ -0,0 +1,18 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-csv.cpy   ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the delimited       ***
+      *** export/import text files.     ***
+      *************************************
+
+       FD  FC-CSV-EXPORT.
+       01  FS-CSV-EXPORT-RECORD PIC X(600).
+
+       FD  FC-CSV-IMPORT.
+       01  FS-CSV-IMPORT-RECORD PIC X(600).
