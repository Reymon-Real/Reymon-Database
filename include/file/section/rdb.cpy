@@ -0,0 +1,17 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    rdb.cpy         ***
+      *** Date:    18/03/2026      ***
+      *** Update:  09/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of a provisioned        ***
+      *** REYDB-style database file      ***
+      *************************************
+
+       FD  FC-REYMON-DATABASE.
+       01  FS-REYMON-DATABASE-RECORD.
+           02 FS-PRIMARY-KEY    PIC X(18).
+           02 FS-REYMON-BUFFER  PIC X(512).
