@@ -0,0 +1,18 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-checkpoint.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the restart          ***
+      *** checkpoint file - a single     ***
+      *** record holding the last key    ***
+      *** REYDB_LOAD successfully added. ***
+      *************************************
+
+       FD  FC-CHECKPOINT.
+       01  FS-CHECKPOINT-RECORD.
+           02 FS-CHECKPOINT-KEY PIC X(18).
