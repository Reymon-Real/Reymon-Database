@@ -0,0 +1,19 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-catalog.cpy  ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *************************************
+      *** Layout of one catalog row -    ***
+      *** the database name is the key,  ***
+      *** stamped with when REYDB_INIT   ***
+      *** first saw it created.          ***
+      *************************************
+
+       FD  FC-CATALOG.
+       01  FS-CATALOG-RECORD.
+           02 FS-CATALOG-KEY        PIC X(64).
+           02 FS-CATALOG-CREATED-TS PIC X(16).
