@@ -0,0 +1,21 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-activity.cpy ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *************************************
+      *** Layout of the one-line-per-row ***
+      *** detail written by              ***
+      *** REYDB_LIST_BY_DATE.            ***
+      *************************************
+
+       FD  FC-ACTIVITY.
+       01  FS-ACTIVITY-RECORD.
+           02 FS-ACTIVITY-KEY        PIC X(18).
+           02 FILLER                 PIC X(02).
+           02 FS-ACTIVITY-CREATED-TS PIC X(16).
+           02 FILLER                 PIC X(02).
+           02 FS-ACTIVITY-UPDATED-TS PIC X(16).
