@@ -0,0 +1,20 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-validate.cpy ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *************************************
+      *** Layout of one exception row   ***
+      *** on the validation report.     ***
+      *************************************
+
+       FD  FC-VALIDATE.
+       01  FS-VALIDATE-RECORD.
+           02 FS-VALIDATE-KEY    PIC X(18).
+           02 FILLER             PIC X(02).
+           02 FS-VALIDATE-STATUS PIC X(02).
+           02 FILLER             PIC X(02).
+           02 FS-VALIDATE-REASON PIC X(40).
