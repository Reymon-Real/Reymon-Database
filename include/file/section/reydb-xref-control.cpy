@@ -0,0 +1,21 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-xref-control.cpy ***
+      *** Date:    11/08/2026      ***
+      *** Update:  11/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the second, foreign- ***
+      *** database lock token - same     ***
+      *** shape as FC-CONTROL, one       ***
+      *** sentinel row whose record lock ***
+      *** stands in for exclusive use of ***
+      *** that foreign database.         ***
+      *************************************
+
+       FD  FC-XREF-CONTROL.
+       01  FS-XREF-CONTROL-RECORD.
+           02 FS-XREF-CONTROL-KEY    PIC X(08).
+           02 FS-XREF-CONTROL-HOLDER PIC X(08).
