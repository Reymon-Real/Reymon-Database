@@ -0,0 +1,26 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-batch.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************
+      *** Layout of the extract file    ***
+      *************************************
+
+       FD  FC-EXTRACT.
+       01  FS-EXTRACT-RECORD.
+           02 FS-EXTRACT-KEY    PIC X(18).
+           02 FS-EXTRACT-BUFFER PIC X(512).
+
+      *************************************
+      *** Layout of the reject report   ***
+      *************************************
+
+       FD  FC-REJECT.
+       01  FS-REJECT-RECORD.
+           02 FS-REJECT-KEY     PIC X(18).
+           02 FILLER            PIC X(02).
+           02 FS-REJECT-REASON  PIC X(60).
