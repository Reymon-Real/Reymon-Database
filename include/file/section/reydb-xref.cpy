@@ -0,0 +1,35 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-xref.cpy  ***
+      *** Date:    11/08/2026      ***
+      *** Update:  11/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *************************************************
+      *** Layout of the "foreign" database file -    ***
+      *** same REDEFINES shape as file/section/       ***
+      *** reydb.cpy's FC-REYDB (delete flag, created/ ***
+      *** updated stamps, then content), so the       ***
+      *** cipher/compression calls REYDB_XLOOKUP      ***
+      *** makes against it work exactly the way they  ***
+      *** do against the primary file.                 ***
+      *************************************************
+
+       FD  FC-REYDB-XREF.
+       01  FS-REYDB-XREF-RECORD.
+           02 FS-REYDB-XREF-KEY    PIC X(18).
+           02 FS-REYDB-XREF-BUFFER PIC X(REYDB-BUFFER-LEN).
+
+           02 FS-REYDB-XREF-BUFFER-VIEW REDEFINES FS-REYDB-XREF-BUFFER.
+              03 FS-REYDB-XREF-DELETE-FLAG PIC X(01).
+                 88 FS-REYDB-XREF-IS-DELETED    VALUE "Y" "Z".
+                 88 FS-REYDB-XREF-IS-ACTIVE     VALUE "N" SPACE "C".
+                 88 FS-REYDB-XREF-IS-COMPRESSED VALUE "C" "Z".
+              03 FS-REYDB-XREF-PAYLOAD      PIC X(REYDB-PAYLOAD-LEN).
+
+              03 FS-REYDB-XREF-PAYLOAD-VIEW
+                 REDEFINES FS-REYDB-XREF-PAYLOAD.
+                 04 FS-REYDB-XREF-CREATED-TS PIC X(16).
+                 04 FS-REYDB-XREF-UPDATED-TS PIC X(16).
+                 04 FS-REYDB-XREF-CONTENT    PIC X(REYDB-CONTENT-LEN).
