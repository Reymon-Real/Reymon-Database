@@ -0,0 +1,17 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-validate.cpy ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *****************************************
+      *** Settings for the REYDB_VALIDATE    ***
+      *** exception report.                  ***
+      *****************************************
+
+           SELECT FC-VALIDATE
+           ASSIGN TO "validate.rpt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-VALIDATE-FILE-STATUS.
