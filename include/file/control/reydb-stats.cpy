@@ -0,0 +1,17 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-stats.cpy    ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *****************************************
+      *** Settings for the REYDB_STATS       ***
+      *** capacity-planning report.          ***
+      *****************************************
+
+           SELECT FC-STATS
+           ASSIGN TO "stats.rpt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-STATS-FILE-STATUS.
