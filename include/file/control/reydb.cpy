@@ -2,7 +2,7 @@
       *** Author:  Reymon Dev      ***
       *** File:    reydb.cpy       ***
       *** Date:    18/03/2026      ***
-      *** Update:  27/03/2026      ***
+      *** Update:  10/08/2026      ***
       *** License: AGPL-3-or-later ***
       ********************************
 
@@ -10,11 +10,23 @@
       *** Settings of the database file ***
       *************************************
 
+      *** LOCK MODE IS MANUAL - a READ ... WITH LOCK on a key another
+      *** job already holds comes back FILE STATUS "9D" instead of
+      *** silently letting both updaters race the same record.
+      ***
+      *** ALTERNATE RECORD KEY lets a caller walk or START on
+      *** FS-REYDB-UPDATED-TS directly (REYDB_LIST_BY_DATE uses this
+      *** to seek straight to the caller's date-from instead of
+      *** sweeping every row in primary-key order) - WITH DUPLICATES
+      *** since more than one row can share the same stamp.
            SELECT FC-REYDB
-           ASSIGN TO "reymon.db"
+           ASSIGN DYNAMIC WS-REYDB-DATABASE-NAME
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS MANUAL
            RECORD KEY IS FS-REYDB-KEY
+           ALTERNATE RECORD KEY IS FS-REYDB-UPDATED-TS
+               WITH DUPLICATES
            FILE STATUS WS-REYDB-FILE-STATUS.
       
       **********************************
@@ -28,9 +40,34 @@
       *** Settings for the Temporal File ***
       **************************************
 
+      *** ACCESS MODE IS DYNAMIC, not SEQUENTIAL - REYDB_SORT's
+      *** OUTPUT PROCEDURE writes rows in whatever order the SORT
+      *** produced, ascending or descending, and an INDEXED file
+      *** opened ACCESS MODE SEQUENTIAL only accepts WRITEs in
+      *** ascending RECORD KEY order (a descending run would come
+      *** back FILE STATUS "21"). DYNAMIC lets WRITE place each key
+      *** wherever it belongs in the index regardless of arrival
+      *** order, while 3000-COPY-TEMP-TO-STAGE still walks the file
+      *** back out with READ ... NEXT RECORD exactly as before.
            SELECT FC-TEMP
            ASSIGN TO "temporal.dat"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY IS FS-TEMP-KEY
-           FILE STATUS WS-TEMP-FILE-STATUS.
\ No newline at end of file
+           FILE STATUS WS-TEMP-FILE-STATUS.
+
+      ***********************************************
+      *** Settings for the rebuild staging file.  ***
+      *** REYDB_SORT (and REYDB_REBUILD) build     ***
+      *** into this file first and only swap it in ***
+      *** for the live database once it is         ***
+      *** complete, so an abend mid-run cannot      ***
+      *** leave the live database truncated.        ***
+      ***********************************************
+
+           SELECT FC-STAGE
+           ASSIGN TO "stage.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-STAGE-KEY
+           FILE STATUS WS-STAGE-FILE-STATUS.
\ No newline at end of file
