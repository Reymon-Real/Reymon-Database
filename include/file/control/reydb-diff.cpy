@@ -0,0 +1,33 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-diff.cpy  ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ***********************************************
+      *** Settings for the "after" database file   ***
+      *** REYDB_DIFF compares against the primary   ***
+      *** ("before") FC-REYDB - same shape, but     ***
+      *** walked start to finish rather than        ***
+      *** randomly, so ACCESS MODE is SEQUENTIAL.    ***
+      ***********************************************
+
+           SELECT FC-REYDB-SECOND
+           ASSIGN DYNAMIC WS-REYDB-SECONDARY-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-REYDB-SECOND-KEY
+           FILE STATUS WS-REYDB-SECOND-FILE-STATUS.
+
+      *********************************************
+      *** Settings for the diff report - one    ***
+      *** row per key added, removed, or changed ***
+      *** between the two databases.             ***
+      *********************************************
+
+           SELECT FC-DIFF
+           ASSIGN TO "diff.rpt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-DIFF-FILE-STATUS.
