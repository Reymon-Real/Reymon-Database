@@ -0,0 +1,27 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-protect.cpy  ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *****************************************
+      *** Settings for the protected-key     ***
+      *** list REYDB_REMOVE checks before    ***
+      *** flagging a row deleted.            ***
+      ***                                     ***
+      *** ASSIGN DYNAMIC off                  ***
+      *** WS-PROTECT-DATABASE-NAME, same as   ***
+      *** FC-REYDB off WS-REYDB-DATABASE-NAME ***
+      *** - a key protected in one named      ***
+      *** database never blocks a delete in   ***
+      *** another one.                        ***
+      *****************************************
+
+           SELECT FC-PROTECT
+           ASSIGN DYNAMIC WS-PROTECT-DATABASE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-PROTECT-KEY
+           FILE STATUS WS-PROTECT-FILE-STATUS.
