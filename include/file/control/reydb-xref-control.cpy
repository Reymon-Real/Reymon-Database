@@ -0,0 +1,34 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-xref-control.cpy ***
+      *** Date:    11/08/2026      ***
+      *** Update:  11/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *****************************************
+      *** Settings for the second, foreign-   ***
+      *** database lock token used by         ***
+      *** REYDB_ENQUEUE_XREF/REYDB_DEQUEUE_    ***
+      *** XREF - a second, independently-      ***
+      *** named lock file held open alongside  ***
+      *** FC-CONTROL so a caller like          ***
+      *** REYDB_XLOOKUP can hold both a local  ***
+      *** and a foreign database lock at once. ***
+      *****************************************
+
+      *** LOCK MODE IS MANUAL, same as FC-CONTROL - a READ WITH LOCK
+      *** another job is already holding comes back FILE STATUS
+      *** "9D" instead of blocking forever.
+      ***
+      *** ASSIGN DYNAMIC off WS-XREF-CONTROL-DATABASE-NAME, same as
+      *** FC-CONTROL off WS-CONTROL-DATABASE-NAME - each named
+      *** database gets its own lock file instead of all of them
+      *** sharing one.
+           SELECT FC-XREF-CONTROL
+           ASSIGN DYNAMIC WS-XREF-CONTROL-DATABASE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS MANUAL
+           RECORD KEY IS FS-XREF-CONTROL-KEY
+           FILE STATUS WS-XREF-CONTROL-FILE-STATUS.
