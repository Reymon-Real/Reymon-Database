@@ -0,0 +1,23 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-audit.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *****************************************
+      *** Settings for the audit trail file  ***
+      ***                                     ***
+      *** ASSIGN DYNAMIC off                  ***
+      *** WS-AUDIT-DATABASE-NAME, same as     ***
+      *** FC-REYDB off WS-REYDB-DATABASE-NAME ***
+      *** - each named database gets its own  ***
+      *** trail instead of every database's   ***
+      *** rows interleaving in one file.       ***
+      *****************************************
+
+           SELECT FC-AUDIT
+           ASSIGN DYNAMIC WS-AUDIT-DATABASE-NAME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-AUDIT-FILE-STATUS.
