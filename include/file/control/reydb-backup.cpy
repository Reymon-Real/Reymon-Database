@@ -0,0 +1,25 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-backup.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *****************************************
+      *** Settings for the point-in-time     ***
+      *** snapshot file REYDB_BACKUP writes   ***
+      *** and REYDB_RESTORE reads back.       ***
+      ***                                     ***
+      *** ASSIGN DYNAMIC off                  ***
+      *** WS-BACKUP-DATABASE-NAME, same as    ***
+      *** FC-REYDB off WS-REYDB-DATABASE-NAME ***
+      *** - each named database gets its own  ***
+      *** snapshot file instead of every      ***
+      *** database colliding on one.          ***
+      *****************************************
+
+           SELECT FC-BACKUP
+           ASSIGN DYNAMIC WS-BACKUP-DATABASE-NAME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-BACKUP-FILE-STATUS.
