@@ -0,0 +1,25 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-checkpoint.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *****************************************
+      *** Settings for REYDB_LOAD's restart  ***
+      *** checkpoint file.                    ***
+      ***                                     ***
+      *** ASSIGN DYNAMIC off                  ***
+      *** WS-CHECKPOINT-DATABASE-NAME, same   ***
+      *** as FC-REYDB off                     ***
+      *** WS-REYDB-DATABASE-NAME - a restart  ***
+      *** against one named database never    ***
+      *** resumes from another one's          ***
+      *** checkpoint.                         ***
+      *****************************************
+
+           SELECT FC-CHECKPOINT
+           ASSIGN DYNAMIC WS-CHECKPOINT-DATABASE-NAME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-CHECKPOINT-FILE-STATUS.
