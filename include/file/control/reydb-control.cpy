@@ -0,0 +1,28 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-control.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *****************************************
+      *** Settings for the database-wide     ***
+      *** lock token used by REYDB_ENQUEUE/   ***
+      *** REYDB_DEQUEUE.                      ***
+      *****************************************
+
+      *** LOCK MODE IS MANUAL, same as FC-REYDB - a READ WITH LOCK
+      *** another job is already holding comes back FILE STATUS
+      *** "9D" instead of blocking forever.
+      ***
+      *** ASSIGN DYNAMIC off WS-CONTROL-DATABASE-NAME, same as
+      *** FC-REYDB off WS-REYDB-DATABASE-NAME - each named database
+      *** gets its own lock file instead of all of them sharing one.
+           SELECT FC-CONTROL
+           ASSIGN DYNAMIC WS-CONTROL-DATABASE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS MANUAL
+           RECORD KEY IS FS-CONTROL-KEY
+           FILE STATUS WS-CONTROL-FILE-STATUS.
