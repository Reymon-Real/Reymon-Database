@@ -0,0 +1,24 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-xref.cpy  ***
+      *** Date:    11/08/2026      ***
+      *** Update:  11/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ***********************************************
+      *** Settings for the "foreign" database file  ***
+      *** REYDB_XLOOKUP looks a referenced key up   ***
+      *** in - a second, independently-named FC-    ***
+      *** REYDB, opened by key the same random way  ***
+      *** the primary file is rather than walked    ***
+      *** sequentially like REYDB_DIFF's FC-REYDB-  ***
+      *** SECOND.                                    ***
+      ***********************************************
+
+           SELECT FC-REYDB-XREF
+           ASSIGN DYNAMIC WS-REYDB-XREF-DATABASE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-REYDB-XREF-KEY
+           FILE STATUS WS-REYDB-XREF-FILE-STATUS.
