@@ -0,0 +1,20 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-catalog.cpy  ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *****************************************
+      *** Settings for the registry of       ***
+      *** every database name REYDB_CATALOG   ***
+      *** has seen created.                   ***
+      *****************************************
+
+           SELECT FC-CATALOG
+           ASSIGN TO "catalog.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-CATALOG-KEY
+           FILE STATUS WS-CATALOG-FILE-STATUS.
