@@ -0,0 +1,32 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-batch.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *****************************************
+      *** Settings for the bulk-load extract ***
+      *** - ASSIGN DYNAMIC off                ***
+      *** WS-EXTRACT-DATABASE-NAME, same as   ***
+      *** FC-BACKUP off WS-BACKUP-DATABASE-   ***
+      *** NAME, so REYDB_UNLOAD/REYDB_LOAD/   ***
+      *** REYDB_REBUILD running against two   ***
+      *** different named databases never     ***
+      *** share one extract.dat.              ***
+      *****************************************
+
+           SELECT FC-EXTRACT
+           ASSIGN DYNAMIC WS-EXTRACT-DATABASE-NAME
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-EXTRACT-FILE-STATUS.
+
+      *****************************************
+      *** Settings for the reject report     ***
+      *****************************************
+
+           SELECT FC-REJECT
+           ASSIGN TO "reject.rpt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-REJECT-FILE-STATUS.
