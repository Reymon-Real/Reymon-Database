@@ -0,0 +1,22 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-csv.cpy   ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      *****************************************
+      *** Settings for the delimited export  ***
+      *** and import files.                   ***
+      *****************************************
+
+           SELECT FC-CSV-EXPORT
+           ASSIGN TO "export.csv"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-CSV-EXPORT-FILE-STATUS.
+
+           SELECT FC-CSV-IMPORT
+           ASSIGN TO "import.csv"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-CSV-IMPORT-FILE-STATUS.
