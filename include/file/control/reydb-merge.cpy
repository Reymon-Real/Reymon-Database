@@ -0,0 +1,34 @@
+      ********************************
+      *** Author:  Reymon Dev      ***
+      *** File:    reydb-merge.cpy ***
+      *** Date:    10/08/2026      ***
+      *** Update:  10/08/2026      ***
+      *** License: AGPL-3-or-later ***
+      ********************************
+
+      ***********************************************
+      *** Settings for the branch-extract file    ***
+      *** REYDB_MERGE folds into the primary      ***
+      *** database. Same shape as FC-REYDB, but    ***
+      *** walked start to finish rather than       ***
+      *** randomly, so ACCESS MODE is SEQUENTIAL.   ***
+      ***********************************************
+
+           SELECT FC-REYDB-SECOND
+           ASSIGN DYNAMIC WS-REYDB-SECONDARY-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-REYDB-SECOND-KEY
+           FILE STATUS WS-REYDB-SECOND-FILE-STATUS.
+
+      *********************************************
+      *** Settings for the merge collision      ***
+      *** report - one row per key present in   ***
+      *** both databases, left for a human to    ***
+      *** decide which value wins.                ***
+      *********************************************
+
+           SELECT FC-COLLISION
+           ASSIGN TO "collision.rpt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-COLLISION-FILE-STATUS.
