@@ -0,0 +1,17 @@
+      ***********************************
+      *** Author:  Reymon Dev         ***
+      *** File:    reydb-activity.cpy ***
+      *** Date:    10/08/2026         ***
+      *** Update:  10/08/2026         ***
+      *** License: AGPL-3-or-later    ***
+      ***********************************
+
+      *****************************************
+      *** Settings for the REYDB_LIST_BY_DATE ***
+      *** date-range activity report.         ***
+      *****************************************
+
+           SELECT FC-ACTIVITY
+           ASSIGN TO "activity.rpt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS WS-ACTIVITY-FILE-STATUS.
